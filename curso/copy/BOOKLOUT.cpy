@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Copybook: BOOKLOUT
+      * Layout compartilhado da area de comunicacao do calculador,
+      * usado por PGLEIAUT, PGMENULS (WORKING-STORAGE, quem chama) e
+      * PGCALC01 (LINKAGE SECTION, quem calcula).
+      *****************************************************************
+       01 WS-VAR.
+          05 WS-OPERACAO                      PIC X.
+             88 WS-OP-SOMA                    VALUE 'S'.
+             88 WS-OP-SUBTRACAO               VALUE 'B'.
+             88 WS-OP-MULTIPLICACAO           VALUE 'M'.
+             88 WS-OP-DIVISAO                 VALUE 'D'.
+          05 WS-N1                            PIC S9(05)V99.
+          05 WS-N2                            PIC S9(05)V99.
+          05 WS-RESULT                        PIC S9(07)V99.
+          05 WS-ERRO                          PIC X.
+             88 WS-SEM-ERRO                   VALUE 'N'.
+             88 WS-COM-ERRO                   VALUE 'S'.
