@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook: MESESNOME
+      * Tabela com o nome dos 12 meses do ano, para uso por qualquer
+      * programa que precise traduzir um numero de mes (01-12) em seu
+      * nome, em vez de repetir a mesma EVALUATE em cada lugar.
+      *****************************************************************
+       01 WS-TAB-MES-VALORES.
+          05 FILLER  PIC X(11) VALUE '01JANEIRO  '.
+          05 FILLER  PIC X(11) VALUE '02FEVEREIRO'.
+          05 FILLER  PIC X(11) VALUE '03MARÇO   '.
+          05 FILLER  PIC X(11) VALUE '04ABRIL    '.
+          05 FILLER  PIC X(11) VALUE '05MAIO     '.
+          05 FILLER  PIC X(11) VALUE '06JUNHO    '.
+          05 FILLER  PIC X(11) VALUE '07JULHO    '.
+          05 FILLER  PIC X(11) VALUE '08AGOSTO   '.
+          05 FILLER  PIC X(11) VALUE '09SETEMBRO '.
+          05 FILLER  PIC X(11) VALUE '10OUTUBRO  '.
+          05 FILLER  PIC X(11) VALUE '11NOVEMBRO '.
+          05 FILLER  PIC X(11) VALUE '12DEZEMBRO '.
+       01 WS-TAB-MES REDEFINES WS-TAB-MES-VALORES OCCURS 12 TIMES.
+          05 WS-TAB-MES-NUM                   PIC 99.
+          05 WS-TAB-MES-NOME                  PIC X(09).
