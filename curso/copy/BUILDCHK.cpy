@@ -0,0 +1,23 @@
+      *****************************************************************
+      * Copybook: BUILDCHK
+      * Area de comunicacao do verificador de binario desatualizado,
+      * usada por quem chama (WORKING-STORAGE) e por PGCHKBIN
+      * (LINKAGE SECTION, quem calcula). BC-COMPILADO deve vir de
+      * FUNCTION WHEN-COMPILED do PROGRAMA CHAMADOR, ja que o
+      * intrinsico so enxerga a data de compilacao de quem o invoca.
+      *****************************************************************
+       01 BC-PARM.
+          05 BC-PROGRAMA                      PIC X(08).
+          05 BC-COMPILADO.
+             10 BC-COMPILADO-YYYY             PIC X(04).
+             10 BC-COMPILADO-MM               PIC X(02).
+             10 BC-COMPILADO-DD               PIC X(02).
+             10 BC-COMPILADO-HH               PIC X(02).
+             10 BC-COMPILADO-MI               PIC X(02).
+             10 BC-COMPILADO-SS               PIC X(02).
+             10 FILLER                        PIC X(07).
+          05 BC-DIAS-LIMITE                   PIC 9(03).
+          05 BC-DIAS-DECORRIDOS               PIC 9(05).
+          05 BC-STATUS                        PIC X.
+             88 BC-BINARIO-DESATUALIZADO      VALUE 'S'.
+             88 BC-BINARIO-OK                 VALUE 'N'.
