@@ -1,41 +1,52 @@
       *****************************************************************
-      * Program name:    PGMENULS                               
-      * Original author: Anderson Nascimento                           
+      * Program name:    PGMENULS
+      * Original author: Anderson Nascimento
       * Purpose: Apresentar a LINKAGE SECTION
-      *                                                               
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  Menu agora pergunta a
+      *                                 operacao (soma/subtracao/
+      *                                 multiplicacao/divisao) antes
+      *                                 de chamar o PGCALC01.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PGMENULS.
-         AUTHOR. Anderson Abreu do Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 06/06/2022. 
-         DATE-COMPILED. 06/06/2022. 
+         AUTHOR. Anderson Abreu do Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 06/06/2022.
+         DATE-COMPILED. 06/06/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
       *****************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
          WORKING-STORAGE SECTION.
-         01 WS-VAR.
-            05 WS-N1                           PIC 99V99.
-            05 WS-N2                           PIC 99V99.
-            05 WS-RESULT                       PIC 99V99.
+         COPY BOOKLOUT.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Execução de PGMENULS"
            DISPLAY "PROGRAMA DE MENU".
 
-           INITIALIZE WS-VAR 
+           INITIALIZE WS-VAR
 
+           DISPLAY "Operação (S-Soma/B-Subtração/M-Multiplicação/"
+                   "D-Divisão): "
+           ACCEPT WS-OPERACAO
            DISPLAY "Informe o 1º valor: "
-           ACCEPT WS-N1 
+           ACCEPT WS-N1
            DISPLAY "Informe o 2º valor: "
-           ACCEPT WS-N2 
+           ACCEPT WS-N2
 
            CALL './bin/PGCALC01' USING WS-VAR.
 
-           DISPLAY  WS-RESULT.
-           
-           STOP RUN.
+           IF WS-COM-ERRO THEN
+              DISPLAY "Erro no cálculo: divisão por zero ou estouro"
+           ELSE
+              DISPLAY WS-RESULT
+           END-IF.
+
+           GOBACK.
        END PROGRAM PGMENULS.
