@@ -0,0 +1,140 @@
+      *****************************************************************
+      * Program name:    PGMENUGE
+      * Original author: Anderson Abreu
+      * Purpose: Menu geral, reunindo num só lugar o acesso aos
+      *          demais programas do curso.
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 09/08/2026 Anderson Abreu       Programa criado.
+      * 09/08/2026 Anderson Nascimento  CANCEL apos cada CALL, para que
+      *                                 a WORKING-STORAGE do subprograma
+      *                                 nao fique com lixo de uma opcao
+      *                                 anterior na proxima chamada.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID.  PGMENUGE.
+         AUTHOR. Anderson Abreu do Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 09/08/2026.
+         DATE-COMPILED. 09/08/2026.
+         SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+         01  WS-OPCAO                          PIC 9(02) VALUE ZEROS.
+         01  WS-SAIR                           PIC X(01) VALUE 'N'.
+            88 SAIR-DO-MENU                    VALUE 'S'.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL SAIR-DO-MENU
+              PERFORM EXIBE-MENU THRU EXIBE-MENU-FIM
+              PERFORM EXECUTA-OPCAO THRU EXECUTA-OPCAO-FIM
+           END-PERFORM.
+
+           DISPLAY "Encerrando o menu geral.".
+           STOP RUN.
+      *
+      *   Mostra a lista de subsistemas disponíveis e recebe a opção
+      *   do operador.
+       EXIBE-MENU.
+           DISPLAY " ".
+           DISPLAY "==============================================".
+           DISPLAY "          MENU GERAL DO CURSO COBOL".
+           DISPLAY "==============================================".
+           DISPLAY " 1 - Cadastro de clientes (PGGERARQ)".
+           DISPLAY " 2 - Consulta/listagem de clientes (PGLERARQ)".
+           DISPLAY " 3 - Calculadora (PGMENULS/PGCALC01)".
+           DISPLAY " 4 - Operações matemáticas em lote (PGMATEMA)".
+           DISPLAY " 5 - Tabela de parcelas/amortização (PGARRAYS)".
+           DISPLAY " 6 - Cadastro de funcionários (PGNVL88)".
+           DISPLAY " 7 - Cotação de moedas (PGNVL882)".
+           DISPLAY " 8 - Boletim de notas da turma (PROG6601)".
+           DISPLAY " 9 - Separação/montagem de nomes (PGSTR001)".
+           DISPLAY "10 - Cadastro de func. (2ª forma) (PGVAR001)".
+           DISPLAY "11 - Geração de JSON/XML (PJSONXML)".
+           DISPLAY "12 - Inspeção/mascaramento de texto (PGINSPCT)".
+           DISPLAY "13 - Comparação de registros (PGCORRES)".
+           DISPLAY "14 - Demonstração de sections (PGCOBOL0)".
+           DISPLAY "15 - Validação/nome do mês (COMANDSD)".
+           DISPLAY "16 - Soma de pares em sequência (PGEXE001)".
+           DISPLAY "17 - Média de notas do aluno (PGEXE002)".
+           DISPLAY "18 - Dia da semana e dias do mês (PGEXE003)".
+           DISPLAY " 0 - Sair".
+           DISPLAY "==============================================".
+           DISPLAY "Informe a opção desejada: ".
+           ACCEPT WS-OPCAO.
+       EXIBE-MENU-FIM.
+      *
+      *   Chama o programa correspondente à opção escolhida.
+      *   CANCEL apos cada CALL libera o subprograma chamado, para que
+      *   sua WORKING-STORAGE volte ao estado inicial (contadores,
+      *   sentinelas e switches zerados/default) na proxima vez que o
+      *   operador escolher a mesma opcao neste mesmo run unit.
+       EXECUTA-OPCAO.
+           EVALUATE WS-OPCAO
+              WHEN 01
+                 CALL './bin/PGGERARQ'
+                 CANCEL './bin/PGGERARQ'
+              WHEN 02
+                 CALL './bin/PGLERARQ'
+                 CANCEL './bin/PGLERARQ'
+              WHEN 03
+                 CALL './bin/PGMENULS'
+                 CANCEL './bin/PGMENULS'
+              WHEN 04
+                 CALL './bin/PGMATEMA'
+                 CANCEL './bin/PGMATEMA'
+              WHEN 05
+                 CALL './bin/PGARRAYS'
+                 CANCEL './bin/PGARRAYS'
+              WHEN 06
+                 CALL './bin/PGNVL88'
+                 CANCEL './bin/PGNVL88'
+              WHEN 07
+                 CALL './bin/PGNVL882'
+                 CANCEL './bin/PGNVL882'
+              WHEN 08
+                 CALL './bin/PROG6601'
+                 CANCEL './bin/PROG6601'
+              WHEN 09
+                 CALL './bin/PGSTR001'
+                 CANCEL './bin/PGSTR001'
+              WHEN 10
+                 CALL './bin/PGVAR001'
+                 CANCEL './bin/PGVAR001'
+              WHEN 11
+                 CALL './bin/PJSONXML'
+                 CANCEL './bin/PJSONXML'
+              WHEN 12
+                 CALL './bin/PGINSPCT'
+                 CANCEL './bin/PGINSPCT'
+              WHEN 13
+                 CALL './bin/PGCORRES'
+                 CANCEL './bin/PGCORRES'
+              WHEN 14
+                 CALL './bin/PGCOBOL0'
+                 CANCEL './bin/PGCOBOL0'
+              WHEN 15
+                 CALL './bin/COMANDSD'
+                 CANCEL './bin/COMANDSD'
+              WHEN 16
+                 CALL './bin/PGEXE001'
+                 CANCEL './bin/PGEXE001'
+              WHEN 17
+                 CALL './bin/PGEXE002'
+                 CANCEL './bin/PGEXE002'
+              WHEN 18
+                 CALL './bin/PGEXE003'
+                 CANCEL './bin/PGEXE003'
+              WHEN 00
+                 MOVE 'S'                       TO WS-SAIR
+              WHEN OTHER
+                 DISPLAY "Opção inválida, tente novamente."
+           END-EVALUATE.
+       EXECUTA-OPCAO-FIM.
+       END PROGRAM PGMENUGE.
