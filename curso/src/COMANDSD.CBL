@@ -1,51 +1,132 @@
       *****************************************************************
-      * Program name:    COMANDSD                               
-      * Original author: Anderson Nascimento                           
+      * Program name:    COMANDSD
+      * Original author: Anderson Nascimento
       *
-      * Maintenence Log                                              
-      * Date       Author              Maintenance Requirement         
-      * ---------- ------------------- -------------------------------- 
-      * 02/05/2022 Anderson Nascimento Estruturas de decisão combinadas         
-      *                                                               
+      * Maintenence Log
+      * Date       Author              Maintenance Requirement
+      * ---------- ------------------- --------------------------------
+      * 02/05/2022 Anderson Nascimento Estruturas de decisão combinadas
+      * 08/08/2026 Anderson Nascimento Nomeia os 12 meses a partir da
+      *                                tabela do copybook MESESNOME, e
+      *                                acrescenta um modo de lote que
+      *                                valida um arquivo inteiro de
+      *                                numeros de mes.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  COMANDSD.
-       AUTHOR. Anderson Nascimento. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 02/05/2022. 
-       DATE-COMPILED. 02/05/2022. 
+       AUTHOR. Anderson Nascimento.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 02/05/2022.
+       DATE-COMPILED. 02/05/2022.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO './COMANDSD.IN'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-ENT.
+           SELECT SAIDA ASSIGN TO './COMANDSD.OUT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-SAI.
       *****************************************************************
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *
+      *   COMANDSD.IN - um numero de mes por registro, a validar.
+       FD  ENTRADA.
+       01  REG-ENTRADA                         PIC 99.
+      *
+      *   COMANDSD.OUT - uma linha por mes de entrada, com o numero e
+      *   o nome do mes ou o motivo da rejeição.
+       FD  SAIDA.
+       01  REG-SAIDA                           PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
        77  WS-MES                              PIC 99 VALUE ZEROS.
+       77  WS-MODO-EXEC                        PIC X  VALUE 'I'.
+       77  WS-FS-ENT                           PIC 99.
+       77  WS-FS-SAI                           PIC 99.
+       77  WS-EOF-ENTRADA                      PIC X  VALUE 'N'.
+       77  WS-IND-MES                          PIC 9(02).
+       77  WS-NOME-MES                         PIC X(09) VALUE SPACES.
+       COPY MESESNOME.
+       01  LINHA-SAIDA.
+           03  LSAI-MES                        PIC 99.
+           03  FILLER                          PIC X     VALUE SPACE.
+           03  LSAI-RESULTADO                  PIC X(27).
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY 'INFORME UM NUMERO DE MÊS'
-           ACCEPT WS-MES
+           DISPLAY 'Modo (I-Interativo/B-Lote): '
+           ACCEPT WS-MODO-EXEC
+
+           EVALUATE WS-MODO-EXEC
+              WHEN 'B'
+              WHEN 'b'
+                 PERFORM BATCH-PROCEDURE
+              WHEN OTHER
+                 DISPLAY 'INFORME UM NUMERO DE MÊS'
+                 ACCEPT WS-MES
+                 PERFORM VALIDA-E-EXIBE-MES
+           END-EVALUATE.
 
+       P900-FIM.
+           GOBACK.
+      *
+      *   Confere WS-MES contra a tabela de meses (copybook MESESNOME)
+      *   e exibe o nome do mes, ou o motivo da rejeição.
+       VALIDA-E-EXIBE-MES.
            IF NOT (WS-MES IS NUMERIC) THEN
-              CONTINUE
+              DISPLAY 'MÊS INVÁLIDO!'
            ELSE
-              EVALUATE WS-MES 
-                 WHEN 01
-                    DISPLAY 'JANEIRO'
-                 WHEN 02
-                    DISPLAY 'FEVEREIRO'
-                 WHEN 03
-                    DISPLAY 'MARÇO'
-                 WHEN OTHER 
-                    IF WS-MES > 12 OR WS-MES < 1 THEN
-                       DISPLAY 'MÊS INVÁLIDO!'
-                    ELSE
-                       DISPLAY 'MÊS FORA DO RANGE!'
-                    END-IF
-              END-EVALUATE
+              IF WS-MES < 1 OR WS-MES > 12 THEN
+                 DISPLAY 'MÊS FORA DO RANGE!'
+              ELSE
+                 PERFORM BUSCA-NOME-MES
+                 DISPLAY FUNCTION TRIM(WS-NOME-MES)
+              END-IF
            END-IF.
-
-       P900-FIM.
-           STOP RUN.
+      *
+      *   Varre a tabela de meses do copybook MESESNOME procurando o
+      *   nome correspondente a WS-MES.
+       BUSCA-NOME-MES.
+           MOVE SPACES                         TO WS-NOME-MES
+           PERFORM VARYING WS-IND-MES FROM 1 BY 1
+                           UNTIL WS-IND-MES > 12
+              IF WS-TAB-MES-NUM(WS-IND-MES) EQUAL WS-MES THEN
+                 MOVE WS-TAB-MES-NOME(WS-IND-MES) TO WS-NOME-MES
+              END-IF
+           END-PERFORM.
+      *
+      *   Le COMANDSD.IN do inicio ao fim, validando cada numero de
+      *   mes e gravando o veredito em COMANDSD.OUT.
+       BATCH-PROCEDURE.
+           MOVE 'N'                            TO WS-EOF-ENTRADA
+           OPEN INPUT ENTRADA
+           OPEN OUTPUT SAIDA
+           READ ENTRADA
+              AT END MOVE 'S'                  TO WS-EOF-ENTRADA
+           END-READ.
+           PERFORM UNTIL WS-EOF-ENTRADA EQUAL 'S'
+              MOVE REG-ENTRADA                 TO WS-MES
+              MOVE WS-MES                      TO LSAI-MES
+              IF NOT (WS-MES IS NUMERIC) THEN
+                 MOVE 'MÊS INVÁLIDO!'          TO LSAI-RESULTADO
+              ELSE
+                 IF WS-MES < 1 OR WS-MES > 12 THEN
+                    MOVE 'MÊS FORA DO RANGE!'  TO LSAI-RESULTADO
+                 ELSE
+                    PERFORM BUSCA-NOME-MES
+                    MOVE WS-NOME-MES           TO LSAI-RESULTADO
+                 END-IF
+              END-IF
+              WRITE REG-SAIDA FROM LINHA-SAIDA
+              READ ENTRADA
+                 AT END MOVE 'S'               TO WS-EOF-ENTRADA
+              END-READ
+           END-PERFORM.
+           CLOSE ENTRADA.
+           CLOSE SAIDA.
        END PROGRAM COMANDSD.
