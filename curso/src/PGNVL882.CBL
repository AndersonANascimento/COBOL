@@ -1,42 +1,113 @@
       *****************************************************************
-      * Program name:    PGNVL882                               
-      * Original author: Anderson Nascimento                           
+      * Program name:    PGNVL882
+      * Original author: Anderson Nascimento
       * Purpose: Trabalhando com constantes e Booleanos
-      *                                                               
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  Passa a pedir um valor e
+      *                                 converter pela cotação do dia
+      *                                 lida de COTACOES.TXT, e grava
+      *                                 cada sessão em OPERADORES.TXT
+      *                                 com data/hora.
+      * 09/08/2026 Anderson Nascimento  COTACOES.TXT ganha data de
+      *                                 referência por cotação, e o
+      *                                 operador passa a poder informar
+      *                                 uma data (além de hoje) para a
+      *                                 conversão, dando à consulta um
+      *                                 histórico real em vez de uma
+      *                                 única taxa fixa por moeda.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PGNVL882.
-         AUTHOR. Anderson Abreu do Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 31/05/2022. 
-         DATE-COMPILED. 31/05/2022. 
+         AUTHOR. Anderson Abreu do Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 31/05/2022.
+         DATE-COMPILED. 31/05/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT COTACOES ASSIGN TO './COTACOES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-COT.
+           SELECT OPERADORES ASSIGN TO './OPERADORES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-OPE.
       *****************************************************************
-       DATA DIVISION. 
-         WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+         FILE SECTION.
+         FD  COTACOES.
+         01  REG-COTACAO.
+             05  COT-DATA-REG                PIC 9(8).
+             05  COT-CAMBIO-REG              PIC 9.
+             05  COT-TAXA-REG                PIC 9(3)V9(4).
+      *
+         FD  OPERADORES.
+         01  REG-OPERADOR                    PIC X(80).
+      *
+         WORKING-STORAGE SECTION.
          01 WS-REG.
             05 WS-NOME                         PIC X(30).
             05 WS-BRASILEIRA                   PIC X.
                88 WS-BRASIL                    VALUE 'S' FALSE 'N'.
             05 WS-CAMBIO                       PIC 9.
                88 WS-TP-CAMBIO                 VALUE 1 THRU 3.
+      *
+         01 WS-TAB-COTACAO OCCURS 6 TIMES.
+            05 WS-TAB-DATA                   PIC 9(8).
+            05 WS-TAB-CAMBIO                 PIC 9.
+            05 WS-TAB-TAXA                   PIC 9(3)V9(4).
+         77 WS-QTD-COTACAO                   PIC 9(3) VALUE ZERO.
+         77 WS-IND-COT                       PIC 9(3).
+         77 WS-FS-COT                        PIC 99.
+         77 WS-FS-OPE                        PIC 99.
+         77 WS-VLR-ORIGEM                    PIC 9(7)V99.
+         77 WS-VLR-CONVERTIDO                PIC 9(9)V99.
+         77 WS-TAXA-DIA                      PIC 9(3)V9(4) VALUE ZERO.
+         77 WS-COTACAO-ACHADA                PIC X     VALUE 'N'.
+            88 WS-COTACAO-OK                 VALUE 'S'.
+         77 WS-NOME-MOEDA                    PIC X(20) VALUE SPACES.
+         77 WS-DATA-HORA                     PIC X(21).
+         77 WS-HOJE                          PIC 9(8) VALUE ZEROS.
+         77 WS-DATA-CONSULTA                 PIC X(08) VALUE SPACES.
+         77 WS-DATA-BUSCA                    PIC 9(08) VALUE ZEROS.
+         01 LINHA-OPERADOR.
+            05 LOP-DATA                      PIC X(8).
+            05 FILLER                        PIC X VALUE SPACE.
+            05 LOP-HORA                      PIC X(6).
+            05 FILLER                        PIC X VALUE SPACE.
+            05 LOP-NOME                      PIC X(30).
+            05 LOP-BRASILEIRO                PIC X(12).
+            05 LOP-MOEDA                     PIC X(20).
       *****************************************************************
        PROCEDURE DIVISION.
          MAIN-PROCEDURE.
+           PERFORM ABERTURA-ARQUIVOS
+
            DISPLAY 'Informe o nome do operador: '
            ACCEPT WS-NOME
            DISPLAY 'Cidadão brasileiro? <S/N>: '
-           ACCEPT WS-BRASILEIRA 
+           ACCEPT WS-BRASILEIRA
            DISPLAY 'Informe a moeda de operação: '
            DISPLAY '1 - Real Brasileiro'
            DISPLAY '2 - Dólar Americano'
            DISPLAY '3 - EURO'
-           ACCEPT WS-CAMBIO 
+           ACCEPT WS-CAMBIO
+           DISPLAY 'Informe o valor a converter: '
+           ACCEPT WS-VLR-ORIGEM
+           DISPLAY 'Data da cotação AAAAMMDD (branco = hoje): '
+           ACCEPT WS-DATA-CONSULTA
+           IF WS-DATA-CONSULTA EQUAL SPACES THEN
+              MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-DATA-BUSCA
+           ELSE
+              MOVE WS-DATA-CONSULTA            TO WS-DATA-BUSCA
+           END-IF
 
            DISPLAY 'Resultados'
-           DISPLAY 'Operador: ' WS-NOME 
+           DISPLAY 'Operador: ' WS-NOME
 
            IF WS-BRASIL THEN
               DISPLAY 'Cidadão Brasileiro'
@@ -44,16 +115,134 @@
               DISPLAY 'Cidadão Não Brasileiro'
            END-IF
 
-           EVALUATE WS-CAMBIO 
+           EVALUATE WS-CAMBIO
                WHEN 1
-                 DISPLAY 'MOEDA: Real Brasileiro'
+                 MOVE 'Real Brasileiro'       TO WS-NOME-MOEDA
                WHEN 2
-                 DISPLAY 'MOEDA: Dólar Americano'
+                 MOVE 'Dólar Americano'       TO WS-NOME-MOEDA
                WHEN 3
-                 DISPLAY 'MOEDA: EURO'
+                 MOVE 'EURO'                  TO WS-NOME-MOEDA
                WHEN OTHER
-                 DISPLAY 'MOEDA: Inválida'
-           END-EVALUATE           
+                 MOVE 'Inválida'              TO WS-NOME-MOEDA
+           END-EVALUATE
+           DISPLAY 'MOEDA: ' WS-NOME-MOEDA
+
+           IF WS-TP-CAMBIO THEN
+              PERFORM CONVERTE-VALOR
+              IF WS-COTACAO-OK THEN
+                 DISPLAY 'Cotação em ' WS-DATA-BUSCA ': ' WS-TAXA-DIA
+                 DISPLAY 'Valor convertido: ' WS-VLR-CONVERTIDO
+              ELSE
+                 DISPLAY 'Não há cotação cadastrada para '
+                         WS-NOME-MOEDA
+                 DISPLAY 'na data ' WS-DATA-BUSCA
+              END-IF
+           END-IF
+
+           PERFORM GRAVA-OPERADOR
+           PERFORM FECHAMENTO-ARQUIVOS.
+           GOBACK.
+      *
+       ABERTURA-ARQUIVOS.
+           OPEN INPUT COTACOES
+           IF WS-FS-COT EQUAL 35 THEN
+              PERFORM GERA-COTACOES
+              OPEN INPUT COTACOES
+           END-IF
+           PERFORM CARREGA-COTACOES
+           CLOSE COTACOES.
 
-           STOP RUN.
+           OPEN EXTEND OPERADORES
+           IF WS-FS-OPE EQUAL 35 THEN
+              OPEN OUTPUT OPERADORES
+           END-IF.
+      *
+      *   Gera a tabela de cotações, na primeira execução, com uma
+      *   cotação histórica fixa (01/01/2026) e a cotação de hoje, por
+      *   moeda, para a consulta por data ter mais de uma data.
+       GERA-COTACOES.
+           OPEN OUTPUT COTACOES
+           MOVE FUNCTION CURRENT-DATE(1:8)    TO WS-HOJE
+
+           MOVE 20260101                      TO COT-DATA-REG
+           MOVE 1                             TO COT-CAMBIO-REG
+           MOVE 001.0000                      TO COT-TAXA-REG
+           WRITE REG-COTACAO
+           MOVE 20260101                      TO COT-DATA-REG
+           MOVE 2                             TO COT-CAMBIO-REG
+           MOVE 004.9000                      TO COT-TAXA-REG
+           WRITE REG-COTACAO
+           MOVE 20260101                      TO COT-DATA-REG
+           MOVE 3                             TO COT-CAMBIO-REG
+           MOVE 005.4000                      TO COT-TAXA-REG
+           WRITE REG-COTACAO
+
+           MOVE WS-HOJE                       TO COT-DATA-REG
+           MOVE 1                             TO COT-CAMBIO-REG
+           MOVE 001.0000                      TO COT-TAXA-REG
+           WRITE REG-COTACAO
+           MOVE WS-HOJE                       TO COT-DATA-REG
+           MOVE 2                             TO COT-CAMBIO-REG
+           MOVE 005.2000                      TO COT-TAXA-REG
+           WRITE REG-COTACAO
+           MOVE WS-HOJE                       TO COT-DATA-REG
+           MOVE 3                             TO COT-CAMBIO-REG
+           MOVE 005.6000                      TO COT-TAXA-REG
+           WRITE REG-COTACAO
+           CLOSE COTACOES.
+      *
+       CARREGA-COTACOES.
+           MOVE ZERO                          TO WS-QTD-COTACAO
+           PERFORM UNTIL WS-FS-COT EQUAL 10
+              READ COTACOES
+                 AT END MOVE 10               TO WS-FS-COT
+                 NOT AT END
+                    ADD 1                     TO WS-QTD-COTACAO
+                    MOVE COT-DATA-REG         TO
+                         WS-TAB-DATA(WS-QTD-COTACAO)
+                    MOVE COT-CAMBIO-REG       TO
+                         WS-TAB-CAMBIO(WS-QTD-COTACAO)
+                    MOVE COT-TAXA-REG         TO
+                         WS-TAB-TAXA(WS-QTD-COTACAO)
+              END-READ
+           END-PERFORM.
+      *
+      *   Aplica, sobre WS-VLR-ORIGEM, a cotação da moeda escolhida na
+      *   data informada em WS-DATA-BUSCA (lidas de COTACOES.TXT).
+       CONVERTE-VALOR.
+           MOVE ZERO                          TO WS-TAXA-DIA
+           MOVE 'N'                           TO WS-COTACAO-ACHADA
+           PERFORM VARYING WS-IND-COT FROM 1 BY 1
+                           UNTIL WS-IND-COT > WS-QTD-COTACAO
+              IF WS-TAB-CAMBIO(WS-IND-COT) EQUAL WS-CAMBIO
+                       AND WS-TAB-DATA(WS-IND-COT) EQUAL
+                           WS-DATA-BUSCA THEN
+                 MOVE WS-TAB-TAXA(WS-IND-COT) TO WS-TAXA-DIA
+                 MOVE 'S'                     TO WS-COTACAO-ACHADA
+              END-IF
+           END-PERFORM
+           IF WS-COTACAO-OK THEN
+              COMPUTE WS-VLR-CONVERTIDO ROUNDED =
+                 WS-VLR-ORIGEM * WS-TAXA-DIA
+           ELSE
+              MOVE ZERO                       TO WS-VLR-CONVERTIDO
+           END-IF.
+      *
+      *   Registra a sessão do operador em OPERADORES.TXT com a data e
+      *   hora da operação, para auditoria.
+       GRAVA-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE         TO WS-DATA-HORA
+           MOVE WS-DATA-HORA(1:8)             TO LOP-DATA
+           MOVE WS-DATA-HORA(9:6)             TO LOP-HORA
+           MOVE WS-NOME                       TO LOP-NOME
+           IF WS-BRASIL THEN
+              MOVE 'BRASILEIRO'               TO LOP-BRASILEIRO
+           ELSE
+              MOVE 'ESTRANGEIRO'              TO LOP-BRASILEIRO
+           END-IF
+           MOVE WS-NOME-MOEDA                 TO LOP-MOEDA
+           WRITE REG-OPERADOR FROM LINHA-OPERADOR.
+      *
+       FECHAMENTO-ARQUIVOS.
+           CLOSE OPERADORES.
        END PROGRAM PGNVL882.
