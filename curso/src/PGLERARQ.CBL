@@ -1,64 +1,187 @@
       *****************************************************************
-      * Program name:   PGLERARQ                               
-      * Original author: Anderson Abreu do Nascimento                           
+      * Program name:   PGLERARQ
+      * Original author: Anderson Abreu do Nascimento
       *
-      * Maintenence Log                                              
-      * Date       Author               Maintenance Requirement               
-      * ---------- -------------------  ------------------------------- 
-      * 20/05/2022 Anderson Nascimento  Lê um arquivo sequencial 
-      *                                                               
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 20/05/2022 Anderson Nascimento  Lê um arquivo sequencial
+      * 08/08/2026 Anderson Nascimento  CLIENTE.TXT passa a ser lido
+      *                                 como indexado (gerado pelo
+      *                                 PGGERARQ), com relatorio
+      *                                 impresso paginado em vez de
+      *                                 apenas DISPLAY, e auditoria de
+      *                                 WS-FS em log.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGLERARQ.
-       AUTHOR. Anderson Abreu do Nascimento. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.20/05/2022. 
-       DATE-COMPILED.20/05/2022. 
+       AUTHOR. Anderson Abreu do Nascimento.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.20/05/2022.
+       DATE-COMPILED.20/05/2022.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CLIENTE ASSIGN TO './CLIENTE.TXT'
-           ORGANIZATION IS SEQUENTIAL
-      *    ACCESS MODE  IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS CD-CLIENTE
            FILE STATUS  IS WS-FS.
+
+           SELECT RELATORIO ASSIGN TO './CLIENTE.LST'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+           SELECT LOG-AUDITORIA ASSIGN TO './CLIENTE.LOG'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-LOG.
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  CLIENTE.
        01  REG-CLIENTE.
            03 CD-CLIENTE                       PIC 9(03).
            03 NM-CLIENTE                       PIC X(20).
            03 TL-CLIENTE                       PIC X(09).
+      *
+      *   CLIENTE.LST - relatorio paginado de clientes, com cabecalho
+      *   por pagina e total de clientes listados no rodape.
+       FD  RELATORIO.
+       01  REG-REL                             PIC X(80).
+      *
+      *   CLIENTE.LOG - mesmo arquivo de auditoria gravado pelo
+      *   PGGERARQ, com toda ocorrencia de WS-FS diferente de zero.
+       FD  LOG-AUDITORIA.
+       01  REG-LOG-REC                         PIC X(80).
        WORKING-STORAGE SECTION.
        77  WS-FS                               PIC 99.
+       77  WS-FS-REL                           PIC 99.
+       77  WS-FS-LOG                           PIC 99.
        77  WS-EOF                              PIC 99.
+       77  WS-LOG-OP                           PIC X(10).
+       77  WS-DATA-HORA                        PIC X(21).
+       77  CONTLIN                             PIC 99    VALUE 10.
+       77  CONTPAG                             PIC 9(03) VALUE 1.
+       77  WS-TOTAL-CLIENTES                   PIC 9(05) VALUE ZEROS.
        01  WS-DADOS.
            03 WS-CD-CLIENTE                    PIC 9(03).
            03 WS-NM-CLIENTE                    PIC X(20).
            03 WS-TL-CLIENTE                    PIC X(09).
+       01  LINHA-LOG.
+           03 LOG-DATA                         PIC X(08).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-HORA                         PIC X(06).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-OPERACAO                     PIC X(10).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-CD-CLIENTE                   PIC 9(03).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-FS                           PIC 99.
+           03 FILLER                           PIC X(47) VALUE SPACES.
+       01  CABECALHO1.
+           03 FILLER                           PIC X(55) VALUE
+              'LISTAGEM DE CLIENTES'.
+           03 FILLER                           PIC X(23) VALUE SPACES.
+           03 FILLER                           PIC X(02) VALUE 'PG'.
+           03 CAB1-PAG                         PIC ZZ9.
+       01  CABECALHO2.
+           03 FILLER                           PIC X(06) VALUE
+              'CODIGO'.
+           03 FILLER                           PIC X(01) VALUE SPACES.
+           03 FILLER                           PIC X(20) VALUE 'NOME'.
+           03 FILLER                           PIC X(02) VALUE SPACES.
+           03 FILLER                           PIC X(09) VALUE
+              'TELEFONE'.
+           03 FILLER                           PIC X(42) VALUE SPACES.
+       01  TRACEJADO                           PIC X(80) VALUE ALL '-'.
+       01  LINHA-DETALHE.
+           03 DET-CD-CLIENTE                   PIC ZZ9.
+           03 FILLER                           PIC X(04) VALUE SPACES.
+           03 DET-NM-CLIENTE                   PIC X(20).
+           03 FILLER                           PIC X(02) VALUE SPACES.
+           03 DET-TL-CLIENTE                   PIC X(09).
+           03 FILLER                           PIC X(42) VALUE SPACES.
+       01  LINHA-TRAILER.
+           03 FILLER                           PIC X(16) VALUE
+              'TOTAL CLIENTES:'.
+           03 TRAILER-TOTAL                    PIC ZZZZ9.
+           03 FILLER                           PIC X(59) VALUE SPACES.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY '------ LISTAGEM DE CLIENTE -----'
-           SET WS-FS                           TO 0.
-           SET WS-EOF                          TO 0.
+           MOVE ZEROS                          TO WS-FS.
+           MOVE ZEROS                          TO WS-EOF.
+
+           OPEN EXTEND LOG-AUDITORIA
+           IF WS-FS-LOG EQUAL 35 THEN
+              OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
 
            OPEN INPUT  CLIENTE
-           
+           MOVE 'ABERTURA'                     TO WS-LOG-OP
+           MOVE ZEROS                          TO CD-CLIENTE
+           PERFORM GRAVA-AUDITORIA
+
+           OPEN OUTPUT RELATORIO
+
            PERFORM UNTIL WS-EOF EQUAL 1
               READ CLIENTE INTO WS-DADOS
-                 AT END 
+                 AT END
                     MOVE 1                     TO WS-EOF
                  NOT AT END
-                    DISPLAY 'Cod: '  WS-CD-CLIENTE 
-                            ' Nome: ' WS-NM-CLIENTE 
+                    DISPLAY 'Cod: '  WS-CD-CLIENTE
+                            ' Nome: ' WS-NM-CLIENTE
                             ' Fone: ' WS-TL-CLIENTE
+                    PERFORM IMPRIME-CLIENTE
+                    ADD 1                      TO WS-TOTAL-CLIENTES
               END-READ
            END-PERFORM.
 
+           PERFORM IMPRIME-TRAILER.
+
            CLOSE CLIENTE
-           
-           STOP RUN.
+           CLOSE RELATORIO
+           CLOSE LOG-AUDITORIA
+
+           GOBACK.
+      *
+      *   Imprime a linha do cliente corrente, abrindo um novo
+      *   cabecalho de pagina sempre que a pagina anterior encher.
+       IMPRIME-CLIENTE.
+           IF CONTLIN NOT LESS 10 THEN
+              MOVE CONTPAG                     TO CAB1-PAG
+              WRITE REG-REL FROM CABECALHO1 BEFORE ADVANCING 1 LINES
+              WRITE REG-REL FROM CABECALHO2 BEFORE ADVANCING 1 LINES
+              WRITE REG-REL FROM TRACEJADO  BEFORE ADVANCING 1 LINES
+              MOVE ZEROS                       TO CONTLIN
+              ADD 1                            TO CONTPAG
+           END-IF.
+           MOVE WS-CD-CLIENTE                  TO DET-CD-CLIENTE
+           MOVE WS-NM-CLIENTE                  TO DET-NM-CLIENTE
+           MOVE WS-TL-CLIENTE                  TO DET-TL-CLIENTE
+           WRITE REG-REL FROM LINHA-DETALHE BEFORE ADVANCING 1 LINES.
+           ADD 1                               TO CONTLIN.
+      *
+      *   Imprime o total de clientes listados ao final do relatorio.
+       IMPRIME-TRAILER.
+           WRITE REG-REL FROM TRACEJADO BEFORE ADVANCING 2 LINES.
+           MOVE WS-TOTAL-CLIENTES               TO TRAILER-TOTAL
+           WRITE REG-REL FROM LINHA-TRAILER BEFORE ADVANCING 1 LINES.
+      *
+      *   Grava em CLIENTE.LOG toda operacao cujo WS-FS final nao
+      *   tenha sido zero, para reconstruir depois o que aconteceu.
+       GRAVA-AUDITORIA.
+           IF WS-FS NOT EQUAL ZEROS THEN
+              MOVE FUNCTION CURRENT-DATE        TO WS-DATA-HORA
+              MOVE WS-DATA-HORA(1:8)            TO LOG-DATA
+              MOVE WS-DATA-HORA(9:6)            TO LOG-HORA
+              MOVE WS-LOG-OP                    TO LOG-OPERACAO
+              MOVE CD-CLIENTE                   TO LOG-CD-CLIENTE
+              MOVE WS-FS                        TO LOG-FS
+              WRITE REG-LOG-REC FROM LINHA-LOG
+           END-IF.
+      *
        END PROGRAM PGLERARQ.
