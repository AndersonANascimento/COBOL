@@ -1,28 +1,83 @@
       *****************************************************************
-      * Program name:    PGINSPCT                               
+      * Program name:    PGINSPCT
       * Original author: Anderson Nascimento
       * Purpose: Apresentar variações de uso da instrução 'INSPECT'
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  NORMALIZA-STRING acrescenta um
+      *                                 modo de contagem
+      *                                 caixa/acento-insensível, e
+      *                                 P-SCRUB-PII vira uma rotina
+      *                                 reaproveitável para mascarar
+      *                                 sequências de dígitos (CPF/
+      *                                 telefone) em qualquer string.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PGINSPCT.
-         AUTHOR. Anderson Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 03/05/2022. 
-         DATE-COMPILED. 03/05/2022. 
+         AUTHOR. Anderson Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 03/05/2022.
+         DATE-COMPILED. 03/05/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
       *****************************************************************
-       DATA DIVISION. 
-         FILE SECTION. 
-         WORKING-STORAGE SECTION. 
-         77 WS-STRING                          PIC X(50) VALUE 
+       DATA DIVISION.
+         FILE SECTION.
+         WORKING-STORAGE SECTION.
+         77 WS-STRING                          PIC X(50) VALUE
            'TODAS AS COMPRAS FEITAS EM 01/07 NAO TEM PREMIACAO'.
          01 WS-CONTADORES.
             03 WS-CONT-1                       PIC 99.
             03 WS-CONT-2                       PIC 99.
             03 WS-CONT-3                       PIC 99.
             03 WS-CONT-4                       PIC 99.
+      *
+      *   Dados para o modo de contagem caixa/acento-insensível.
+         77 WS-STRING-ACENTOS                  PIC X(50) VALUE
+           'TODAS as COMPRAS de MARÇO não TÊM ÊXITO'.
+         77 WS-STRING-NORM                     PIC X(50) VALUE SPACES.
+         77 WS-STRING-UPPER                    PIC X(50) VALUE SPACES.
+         77 WS-BYTE-PAIR                       PIC X(02).
+         77 WS-ACENTO-ACHADO                   PIC X VALUE 'N'.
+         77 WS-IND-SRC                         PIC 9(03).
+         77 WS-IND-DST                         PIC 9(03).
+         77 WS-IND-TAB                         PIC 9(03).
+         01 WS-TAB-ACENTOS.
+            05 FILLER  PIC X(02) VALUE 'Á'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'À'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'Â'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'Ã'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'É'.  05 FILLER PIC X VALUE 'E'.
+            05 FILLER  PIC X(02) VALUE 'È'.  05 FILLER PIC X VALUE 'E'.
+            05 FILLER  PIC X(02) VALUE 'Ê'.  05 FILLER PIC X VALUE 'E'.
+            05 FILLER  PIC X(02) VALUE 'Í'.  05 FILLER PIC X VALUE 'I'.
+            05 FILLER  PIC X(02) VALUE 'Ó'.  05 FILLER PIC X VALUE 'O'.
+            05 FILLER  PIC X(02) VALUE 'Ô'.  05 FILLER PIC X VALUE 'O'.
+            05 FILLER  PIC X(02) VALUE 'Õ'.  05 FILLER PIC X VALUE 'O'.
+            05 FILLER  PIC X(02) VALUE 'Ú'.  05 FILLER PIC X VALUE 'U'.
+            05 FILLER  PIC X(02) VALUE 'Ç'.  05 FILLER PIC X VALUE 'C'.
+            05 FILLER  PIC X(02) VALUE 'á'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'à'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'â'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'ã'.  05 FILLER PIC X VALUE 'A'.
+            05 FILLER  PIC X(02) VALUE 'é'.  05 FILLER PIC X VALUE 'E'.
+            05 FILLER  PIC X(02) VALUE 'ê'.  05 FILLER PIC X VALUE 'E'.
+            05 FILLER  PIC X(02) VALUE 'í'.  05 FILLER PIC X VALUE 'I'.
+            05 FILLER  PIC X(02) VALUE 'ó'.  05 FILLER PIC X VALUE 'O'.
+            05 FILLER  PIC X(02) VALUE 'ô'.  05 FILLER PIC X VALUE 'O'.
+            05 FILLER  PIC X(02) VALUE 'õ'.  05 FILLER PIC X VALUE 'O'.
+            05 FILLER  PIC X(02) VALUE 'ú'.  05 FILLER PIC X VALUE 'U'.
+            05 FILLER  PIC X(02) VALUE 'ç'.  05 FILLER PIC X VALUE 'C'.
+         01 WS-TAB-ACENTOS-R REDEFINES WS-TAB-ACENTOS OCCURS 24 TIMES.
+            05 WS-TAB-ACENTO-ORIG              PIC X(02).
+            05 WS-TAB-ACENTO-DEST              PIC X(01).
+      *
+      *   Dados para a rotina reaproveitável de mascaramento de PII.
+         77 WS-SCRUB-STRING                    PIC X(60) VALUE
+           'CLIENTE CPF 123.456.789-00 FONE (11) 91234-5678'.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -51,7 +106,7 @@
               AFTER INITIAL ZEROS
            DISPLAY 'Quantidade de caracteres DEPOIS do ZERO: ' WS-CONT-4
 
-      *********** FORMATO 2: SUBSTITUIÇÃO DE CARACTERES ***************
+      *********** FORMATO 2: SUBSTITUIÇÃO DE CARACTERES **************
            DISPLAY 'Trocando "A" por "X": '
            INSPECT WS-STRING REPLACING ALL 'A' BY 'X'
            DISPLAY 'Nova string: ' WS-STRING 
@@ -65,7 +120,7 @@
            INSPECT WS-STRING REPLACING FIRST 'X' BY 'W' 
            DISPLAY 'Nova string: ' WS-STRING 
 
-      *********** FORMATO 3: SUBSTITUIÇÃO INTELIGENTE *****************
+      *********** FORMATO 3: SUBSTITUIÇÃO INTELIGENTE ****************
            INITIALIZE WS-CONTADORES 
 
            DISPLAY 'Contando alteração de "XS" numa condição: '
@@ -84,7 +139,69 @@
            DISPLAY 'Converte uma coleção de "11" por caracteres de'
                  'iguais quantidades'
            INSPECT WS-STRING CONVERTING 'XO' TO ALL 'CU'
-           DISPLAY 'Nova string: ' WS-STRING 
+           DISPLAY 'Nova string: ' WS-STRING
+
+      *********** FORMATO 5: CONTAGEM CAIXA/ACENTO-INSENSÍVEL *********
+           DISPLAY 'String original: ' WS-STRING-ACENTOS
+           PERFORM NORMALIZA-STRING    THRU NORMALIZA-STRING-FIM
+           DISPLAY 'String normalizada: ' WS-STRING-NORM
+
+           INITIALIZE WS-CONTADORES
+           INSPECT WS-STRING-NORM TALLYING WS-CONT-1 FOR ALL 'A'
+           DISPLAY 'Quantidade de "A" (caixa/acento-insens.): '
+                   WS-CONT-1
+           INSPECT WS-STRING-NORM TALLYING WS-CONT-2 FOR ALL 'E'
+           DISPLAY 'Quantidade de "E" (caixa/acento-insens.): '
+                   WS-CONT-2
+
+      *********** FORMATO 6: MASCARAMENTO DE PII ***********************
+           DISPLAY 'String original: ' WS-SCRUB-STRING
+           PERFORM P-SCRUB-PII         THRU P-SCRUB-PII-FIM
+           DISPLAY 'String mascarada: ' WS-SCRUB-STRING
 
-           STOP RUN.
+           GOBACK.
+      *
+      *   Normaliza WS-STRING-ACENTOS para WS-STRING-NORM: deixa tudo
+      *   em caixa alta e, varrendo byte a byte, substitui cada
+      *   caractere acentuado (UTF-8, 2 bytes) por seu equivalente sem
+      *   acento, para que a contagem de caracteres enxergue "Ã" e "A"
+      *   como o mesmo caractere.
+       NORMALIZA-STRING.
+           MOVE FUNCTION UPPER-CASE(WS-STRING-ACENTOS)
+                                            TO WS-STRING-UPPER
+           MOVE SPACES                     TO WS-STRING-NORM
+           MOVE 1                          TO WS-IND-SRC
+           MOVE 1                          TO WS-IND-DST
+           PERFORM UNTIL WS-IND-SRC > 50
+              MOVE 'N'                     TO WS-ACENTO-ACHADO
+              IF WS-IND-SRC NOT > 49
+                 MOVE WS-STRING-UPPER(WS-IND-SRC:2) TO WS-BYTE-PAIR
+                 PERFORM VARYING WS-IND-TAB FROM 1 BY 1
+                                 UNTIL WS-IND-TAB > 24
+                    IF WS-TAB-ACENTO-ORIG(WS-IND-TAB) EQUAL WS-BYTE-PAIR
+                       MOVE WS-TAB-ACENTO-DEST(WS-IND-TAB)
+                                        TO WS-STRING-NORM(WS-IND-DST:1)
+                       ADD 1                 TO WS-IND-DST
+                       ADD 2                 TO WS-IND-SRC
+                       MOVE 'S'              TO WS-ACENTO-ACHADO
+                    END-IF
+                 END-PERFORM
+              END-IF
+              IF WS-ACENTO-ACHADO EQUAL 'N'
+                 MOVE WS-STRING-UPPER(WS-IND-SRC:1)
+                                        TO WS-STRING-NORM(WS-IND-DST:1)
+                 ADD 1                    TO WS-IND-DST
+                 ADD 1                    TO WS-IND-SRC
+              END-IF
+           END-PERFORM.
+       NORMALIZA-STRING-FIM.
+      *
+      *   Rotina reaproveitável de mascaramento de PII: converte toda
+      *   sequência de dígitos (CPF, telefone, etc.) em
+      *   WS-SCRUB-STRING em asteriscos, antes de gravar o texto em
+      *   um arquivo de log.
+       P-SCRUB-PII.
+           INSPECT WS-SCRUB-STRING CONVERTING '0123456789'
+                                           TO '**********'.
+       P-SCRUB-PII-FIM.
        END PROGRAM PGINSPCT.
