@@ -1,8 +1,17 @@
       *****************************************************************
-      * Program name:    PGCORRES                                      
-      * Original author: Anderson Nascimento                           
-      * Purpose: Apresentar a dinamica dos paragrafos                  
-      *                                                                
+      * Program name:    PGCOBOL0
+      * Original author: Anderson Nascimento
+      * Purpose: Apresentar a dinamica dos paragrafos
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  Cada paragrafo passa a gravar
+      *                                 sua entrada em TRACE.TXT, com
+      *                                 numero de sequencia e
+      *                                 identacao pela profundidade de
+      *                                 PERFORM, para documentar o
+      *                                 fluxo entre as secoes.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID. PGCOBOL0.
@@ -12,31 +21,57 @@
          CONFIGURATION SECTION.
           SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT TRACE-LOG ASSIGN TO './TRACE.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-TRC.
       *----------------------------------------------------------------*
-       DATA DIVISION. 
+       DATA DIVISION.
          FILE SECTION.
-          WORKING-STORAGE SECTION. 
+         FD  TRACE-LOG.
+         01  REG-TRACE                          PIC X(40).
+      *
+          WORKING-STORAGE SECTION.
          77  WS-MOSTRA                         PIC X(20) VALUE SPACES.
+         77  WS-FS-TRC                         PIC 99.
+         77  WS-TRACE-SEQ                      PIC 9(04) VALUE ZERO.
+         77  WS-TRACE-DEPTH                    PIC 9(02) VALUE ZERO.
+         01  LINHA-TRACE.
+             03  LTR-SEQ                       PIC 9(04).
+             03  FILLER                        PIC X VALUE SPACE.
+             03  LTR-IDENT                     PIC X(20) VALUE SPACES.
+             03  LTR-PARAGRAFO                 PIC X(15) VALUE SPACES.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *-------------------------- 1ª Sessão ---------------------------*
        MAIN-PROC SECTION.
       *------------------- Paragrafos da 1ª Sessão --------------------*
        S001-PROC1.
+           OPEN OUTPUT TRACE-LOG.
            MOVE 'S001-PROC1'                   TO WS-MOSTRA.
+           PERFORM GRAVA-TRACE.
            DISPLAY WS-MOSTRA.
+           ADD 1                               TO WS-TRACE-DEPTH.
            PERFORM SECOND-PROC.
+           SUBTRACT 1                          FROM WS-TRACE-DEPTH.
 
        S001-PROC2.
            MOVE 'S001-PROC2'                   TO WS-MOSTRA.
+           PERFORM GRAVA-TRACE.
            DISPLAY WS-MOSTRA.
+           ADD 1                               TO WS-TRACE-DEPTH.
            PERFORM SECOND-PROC.
+           SUBTRACT 1                          FROM WS-TRACE-DEPTH.
 
        S001-PROC3.
            IF WS-MOSTRA NOT = 'S002-PROC3' THEN
               MOVE 'S001-PROC3'                TO WS-MOSTRA
+              PERFORM GRAVA-TRACE
               DISPLAY WS-MOSTRA
+              ADD 1                            TO WS-TRACE-DEPTH
               PERFORM S002-PROC3
+              SUBTRACT 1                       FROM WS-TRACE-DEPTH
            ELSE
               PERFORM FIM-PROC
            END-IF.
@@ -46,24 +81,49 @@
        S002-PROC1.
            IF WS-MOSTRA NOT = 'S001-PROC2' THEN
               MOVE 'S002-PROC1'                TO WS-MOSTRA
+              PERFORM GRAVA-TRACE
               DISPLAY WS-MOSTRA
+              ADD 1                            TO WS-TRACE-DEPTH
               PERFORM S001-PROC2
+              SUBTRACT 1                       FROM WS-TRACE-DEPTH
            END-IF.
 
        S002-PROC2.
            MOVE 'S002-PROC2'                   TO WS-MOSTRA.
+           PERFORM GRAVA-TRACE.
            DISPLAY WS-MOSTRA.
+           ADD 1                               TO WS-TRACE-DEPTH.
            PERFORM S001-PROC3.
+           SUBTRACT 1                          FROM WS-TRACE-DEPTH.
 
        S002-PROC3.
            MOVE 'S002-PROC3'                   TO WS-MOSTRA.
+           PERFORM GRAVA-TRACE.
            DISPLAY WS-MOSTRA.
+           ADD 1                               TO WS-TRACE-DEPTH.
            PERFORM S001-PROC3.
+           SUBTRACT 1                          FROM WS-TRACE-DEPTH.
 
       *--------------------- Sessão de Finalização --------------------*
        FIM-PROC SECTION.
            MOVE 'FIM-PROC'                     TO WS-MOSTRA.
-           DISPLAY WS-MOSTRA.           
-           STOP RUN.
+           PERFORM GRAVA-TRACE.
+           DISPLAY WS-MOSTRA.
+           CLOSE TRACE-LOG.
+           GOBACK.
+      *
+      *   Acrescenta uma linha ao log de rastreio (TRACE.TXT) com o
+      *   numero de sequencia, a identacao pela profundidade atual de
+      *   PERFORM e o nome do paragrafo que acabou de ser iniciado.
+       GRAVA-TRACE.
+           ADD 1                               TO WS-TRACE-SEQ.
+           MOVE WS-TRACE-SEQ                   TO LTR-SEQ.
+           MOVE SPACES                         TO LTR-IDENT.
+           IF WS-TRACE-DEPTH GREATER ZERO THEN
+              INSPECT LTR-IDENT(1:WS-TRACE-DEPTH) REPLACING ALL SPACE
+                                                            BY '.'
+           END-IF.
+           MOVE WS-MOSTRA                      TO LTR-PARAGRAFO.
+           WRITE REG-TRACE FROM LINHA-TRACE.
 
        END PROGRAM PGCOBOL0.
