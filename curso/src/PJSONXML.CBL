@@ -1,24 +1,60 @@
       *****************************************************************
-      * Program name:    PJSONXML                               
-      * Original author: Anderson Nascimento                           
+      * Program name:    PJSONXML
+      * Original author: Anderson Nascimento
       * Purpose: Apresentar uso de JSON e XML
-      *                                                               
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  P001-JSON/P002-XML passam a
+      *                                 ler os clientes reais de
+      *                                 CLIENTE.TXT e gravar um JSON e
+      *                                 um XML por registro em
+      *                                 arquivos datados; P003-PARSE-
+      *                                 JSON faz o PARSE de volta e
+      *                                 confere o round trip.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PJSONXML.
-         AUTHOR. Anderson Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 12/05/2022. 
-         DATE-COMPILED. 12/05/2022. 
+         AUTHOR. Anderson Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 12/05/2022.
+         DATE-COMPILED. 12/05/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
        ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
           SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA. 
+           DECIMAL-POINT IS COMMA.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT CLIENTE ASSIGN TO './CLIENTE.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE   IS SEQUENTIAL
+           RECORD KEY    IS CD-CLIENTE
+           FILE STATUS   IS WS-FS-CLI.
+           SELECT JSONOUT ASSIGN TO WS-JSON-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-FS-JSO.
+           SELECT XMLOUT ASSIGN TO WS-XML-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-FS-XML.
       *****************************************************************
        DATA DIVISION.
-         WORKING-STORAGE SECTION. 
+         FILE SECTION.
+         FD  CLIENTE.
+         01  REG-CLIENTE.
+             03 CD-CLIENTE                       PIC 9(03).
+             03 NM-CLIENTE                       PIC X(20).
+             03 TL-CLIENTE                       PIC X(09).
+      *
+         FD  JSONOUT.
+         01  REG-JSON-OUT                        PIC X(2000).
+      *
+         FD  XMLOUT.
+         01  REG-XML-OUT                         PIC X(2000).
+      *
+         WORKING-STORAGE SECTION.
          77 CTE-PROG                         PIC X(16) VALUE 'PJSONXML'.
       *  Estrura do JSON
          01 WS-REG-JSON.
@@ -30,6 +66,14 @@
             03 WS-IDIOMAS-J OCCURS 3 TIMES.
                05 WS-IDIOMA-J                  PIC X(10).
             03 WS-MILITAR-J                    PIC 9.
+         01 WS-REG-JSON-CHECK.
+            03 WS-NOME-J-CK                    PIC X(15).
+            03 WS-PROFISSAO-J-CK               PIC X(15).
+            03 WS-IDADE-J-CK                   PIC 99.
+            03 WS-AMERICANO-J-CK               PIC X.
+            03 WS-IDIOMAS-J-CK OCCURS 3 TIMES.
+               05 WS-IDIOMA-J-CK               PIC X(10).
+            03 WS-MILITAR-J-CK                 PIC 9.
          01 WS-JSON-TXT               PIC X(2000) VALUE QUOTES.
          01 CT-JSON                            PIC 9(5).
       *
@@ -46,57 +90,146 @@
       *  01 WS-XML-TXT                 PIC X(2000) USAGE NATIONAL.
          01 WS-XML-TXT                 PIC X(2000) VALUE QUOTES.
          01 CT-XML                             PIC 9(5).
+      *
+         77 WS-FS-CLI                          PIC 99.
+         77 WS-FS-JSO                          PIC 99.
+         77 WS-FS-XML                          PIC 99.
+         77 WS-DATA-HORA                       PIC X(21).
+         77 WS-JSON-FILENAME                   PIC X(40).
+         77 WS-XML-FILENAME                    PIC X(40).
       *
        PROCEDURE DIVISION.
+           PERFORM P000-ABRE-ARQUIVOS          THRU P000-FIM.
            PERFORM P001-JSON                   THRU P001-FIM.
            PERFORM P002-XML                    THRU P002-FIM.
-           PERFORM P009-FIM.                    
+           PERFORM P003-PARSE-JSON             THRU P003-FIM.
+           PERFORM P004-FECHA-ARQUIVOS         THRU P004-FIM.
+           PERFORM P009-FIM.
       *    THRU P999-FIM.
-      *    
-       P001-JSON.
-           MOVE 'ANDERSON NASCIMENTO'          TO WS-NOME-J
-           MOVE 'PROGRAMADOR'                  TO WS-PROFISSAO-J 
-           MOVE 48                             TO WS-IDADE-J 
-           MOVE 'N'                            TO WS-AMERICANO-J 
-           MOVE 'Portugues'                    TO WS-IDIOMA-J(1)
-           MOVE 'Ingles'                       TO WS-IDIOMA-J(2)
-           MOVE 'Frances'                      TO WS-IDIOMA-J(3)
-           MOVE ZEROS                          TO WS-MILITAR-J
       *
-           JSON GENERATE WS-JSON-TXT FROM WS-REG-JSON COUNT CT-JSON
-              ON EXCEPTION 
-                 DISPLAY 'ERRO NA CONVERSÃO JSON' JSON-CODE 
-              NOT ON EXCEPTION
-                 DISPLAY 'JSON GERADO'
-                 DISPLAY WS-JSON-TXT(1:CT-JSON)
-                 DISPLAY FUNCTION DISPLAY-OF (WS-JSON-TXT(1:CT-JSON))
-                 DISPLAY 'QUANTIDADE DE CARACTERES: ' CT-JSON 
-           END-JSON.
+      *   Monta o nome dos arquivos de saída com a data de hoje e abre
+      *   CLIENTE.TXT (somente leitura) e os arquivos de saída.
+       P000-ABRE-ARQUIVOS.
+           MOVE FUNCTION CURRENT-DATE          TO WS-DATA-HORA
+           STRING './JSON_' DELIMITED BY SIZE
+                  WS-DATA-HORA(1:8) DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO WS-JSON-FILENAME
+           END-STRING
+           STRING './XML_' DELIMITED BY SIZE
+                  WS-DATA-HORA(1:8) DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO WS-XML-FILENAME
+           END-STRING
+
+           OPEN INPUT CLIENTE
+           OPEN OUTPUT JSONOUT
+           OPEN OUTPUT XMLOUT.
+       P000-FIM.
+      *
+      *   Gera um documento JSON por registro de CLIENTE.TXT e grava
+      *   cada documento em JSONOUT, mantendo o último em
+      *   WS-REG-JSON/WS-JSON-TXT para a conferência do round trip.
+       P001-JSON.
+           IF WS-FS-CLI EQUAL 35 THEN
+              DISPLAY 'CLIENTE.TXT ainda não possui cadastros.'
+           ELSE
+              PERFORM UNTIL WS-FS-CLI EQUAL 10
+                 READ CLIENTE NEXT RECORD
+                    AT END MOVE 10             TO WS-FS-CLI
+                    NOT AT END
+                       MOVE NM-CLIENTE          TO WS-NOME-J
+                       MOVE 'CLIENTE'           TO WS-PROFISSAO-J
+                       MOVE ZEROS               TO WS-IDADE-J
+                       MOVE 'N'                 TO WS-AMERICANO-J
+                       MOVE SPACES              TO WS-IDIOMA-J(1)
+                                                    WS-IDIOMA-J(2)
+                                                    WS-IDIOMA-J(3)
+                       MOVE ZEROS               TO WS-MILITAR-J
+
+                       JSON GENERATE WS-JSON-TXT FROM WS-REG-JSON
+                                     COUNT CT-JSON
+                          ON EXCEPTION
+                             DISPLAY 'ERRO NA CONVERSÃO JSON' JSON-CODE
+                          NOT ON EXCEPTION
+                             DISPLAY 'JSON GERADO PARA CLIENTE '
+                                     CD-CLIENTE
+                             DISPLAY WS-JSON-TXT(1:CT-JSON)
+                             WRITE REG-JSON-OUT FROM
+                                   WS-JSON-TXT(1:CT-JSON)
+                       END-JSON
+                 END-READ
+              END-PERFORM
+           END-IF.
        P001-FIM.
       *
+      *   Gera um documento XML por registro de CLIENTE.TXT, relendo
+      *   o arquivo desde o início, e grava cada documento em XMLOUT.
        P002-XML.
-           MOVE 'ANDERSON NASCIMENTO'          TO WS-NOME-X
-           MOVE 'PROGRAMADOR'                  TO WS-PROFISSAO-X
-           MOVE 48                             TO WS-IDADE-X
-           MOVE 'N'                            TO WS-AMERICANO-X
-           MOVE 'Portugues'                    TO WS-IDIOMA-X(1)
-           MOVE 'Ingles'                       TO WS-IDIOMA-X(2)
-           MOVE 'Frances'                      TO WS-IDIOMA-X(3)
-           MOVE ZEROS                          TO WS-MILITAR-X
-      *
-           XML GENERATE WS-XML-TXT FROM WS-REG-XML COUNT CT-XML
-              ON EXCEPTION 
-                 DISPLAY 'ERRO NA CONVERSÃO XML' XML-CODE 
-              NOT ON EXCEPTION
-                 DISPLAY 'XML GERADO'
-                 DISPLAY WS-XML-TXT(1:CT-XML)
-                 DISPLAY FUNCTION DISPLAY-OF (WS-XML-TXT(1:CT-XML))
-                 DISPLAY 'QUANTIDADE DE CARACTERES: ' CT-XML 
-           END-XML.
+           CLOSE CLIENTE
+           OPEN INPUT CLIENTE
+           IF WS-FS-CLI EQUAL 35 THEN
+              DISPLAY 'CLIENTE.TXT ainda não possui cadastros.'
+           ELSE
+              PERFORM UNTIL WS-FS-CLI EQUAL 10
+                 READ CLIENTE NEXT RECORD
+                    AT END MOVE 10             TO WS-FS-CLI
+                    NOT AT END
+                       MOVE NM-CLIENTE          TO WS-NOME-X
+                       MOVE 'CLIENTE'           TO WS-PROFISSAO-X
+                       MOVE ZEROS               TO WS-IDADE-X
+                       MOVE 'N'                 TO WS-AMERICANO-X
+                       MOVE SPACES              TO WS-IDIOMA-X(1)
+                                                    WS-IDIOMA-X(2)
+                                                    WS-IDIOMA-X(3)
+                       MOVE ZEROS               TO WS-MILITAR-X
+
+                       XML GENERATE WS-XML-TXT FROM WS-REG-XML
+                                    COUNT CT-XML
+                          ON EXCEPTION
+                             DISPLAY 'ERRO NA CONVERSÃO XML' XML-CODE
+                          NOT ON EXCEPTION
+                             DISPLAY 'XML GERADO PARA CLIENTE '
+                                     CD-CLIENTE
+                             DISPLAY WS-XML-TXT(1:CT-XML)
+                             WRITE REG-XML-OUT FROM
+                                   WS-XML-TXT(1:CT-XML)
+                       END-XML
+                 END-READ
+              END-PERFORM
+           END-IF.
        P002-FIM.
+      *
+      *   PARSEia de volta o último WS-JSON-TXT gerado em P001-JSON e
+      *   confere se WS-REG-JSON-CHECK bate com o WS-REG-JSON original.
+       P003-PARSE-JSON.
+           IF CT-JSON GREATER ZERO THEN
+              JSON PARSE WS-JSON-TXT(1:CT-JSON) INTO WS-REG-JSON-CHECK
+                 ON EXCEPTION
+                    DISPLAY 'ERRO NO PARSE DO JSON' JSON-CODE
+                 NOT ON EXCEPTION
+                    IF WS-NOME-J-CK       EQUAL WS-NOME-J       AND
+                       WS-PROFISSAO-J-CK  EQUAL WS-PROFISSAO-J  AND
+                       WS-IDADE-J-CK      EQUAL WS-IDADE-J      AND
+                       WS-AMERICANO-J-CK  EQUAL WS-AMERICANO-J  AND
+                       WS-IDIOMA-J-CK(1)  EQUAL WS-IDIOMA-J(1)  AND
+                       WS-IDIOMA-J-CK(2)  EQUAL WS-IDIOMA-J(2)  AND
+                       WS-IDIOMA-J-CK(3)  EQUAL WS-IDIOMA-J(3)  AND
+                       WS-MILITAR-J-CK    EQUAL WS-MILITAR-J THEN
+                       DISPLAY 'ROUND TRIP JSON: OK'
+                    ELSE
+                       DISPLAY 'ROUND TRIP JSON: DIVERGIU'
+                    END-IF
+              END-JSON
+           END-IF.
+       P003-FIM.
+      *
+       P004-FECHA-ARQUIVOS.
+           CLOSE CLIENTE JSONOUT XMLOUT.
+       P004-FIM.
       *
        P009-FIM.
-           STOP RUN.
+           GOBACK.
       *P999-FIM.
       *
        END PROGRAM PJSONXML.
