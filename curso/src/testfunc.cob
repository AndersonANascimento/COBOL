@@ -4,18 +4,24 @@
        PROGRAM-ID. testfunc.
        AUTHOR. ANDERSON ABREU.
        DATE-WRITTEN.  16/03/2022.
-       DATE-COMPILED. 
+       DATE-COMPILED.
+      *    09/08/2026 - Anderson Abreu - Passa a chamar o PGCHKBIN
+      *    para conferir se este binario foi compilado ha mais de
+      *    WS-DIAS-LIMITE dias, o mesmo verificador que PROG6601 e
+      *    PGGERARQ chamam no seu proprio inicio.
 
       **********************
        ENVIRONMENT DIVISION.
       **********************
-      
+
       ***************
        DATA DIVISION.
       ***************
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
+       77  WS-DIAS-LIMITE                      PIC 9(03) VALUE 30.
+       COPY BUILDCHK.
        01  800-WHEN-COMPILED.
            05  800-COMPILED-DATE-YYYY          PIC X(04) VALUE SPACES.
            05  800-COMPILED-DATE-MM            PIC X(02) VALUE SPACES.
@@ -79,5 +85,20 @@
                WS-TM-MM ':'
                WS-TM-SS SPACE.
 
+           MOVE 'TESTFUNC'                     TO BC-PROGRAMA
+           MOVE 800-WHEN-COMPILED               TO BC-COMPILADO
+           MOVE WS-DIAS-LIMITE                  TO BC-DIAS-LIMITE
+           CALL './bin/PGCHKBIN' USING BC-PARM.
+
+           IF BC-BINARIO-DESATUALIZADO THEN
+              DISPLAY 'AVISO: binario compilado ha '
+                      BC-DIAS-DECORRIDOS ' dia(s), acima do '
+                      'limite de ' WS-DIAS-LIMITE ' dia(s).'
+           ELSE
+              DISPLAY 'Binario dentro do limite de '
+                      WS-DIAS-LIMITE ' dia(s) (compilado ha '
+                      BC-DIAS-DECORRIDOS ' dia(s)).'
+           END-IF.
+
            DISPLAY 'TESTFUNC Successfully Completed'.
            STOP RUN.
