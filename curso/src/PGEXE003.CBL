@@ -1,23 +1,58 @@
       *****************************************************************
-      * Program name:    PGEXE003                               
+      * Program name:    PGEXE003
       * Original author: Anderson Nascimento
       *
-      * Maintenence Log                                              
+      * Maintenence Log
       * Date       Author               Maintenance Requirement
       * ---------- -------------------  -------------------------------
-      * 23/03/2022 Anderson Nascimento  Created for COBOL class        
-      *                                                               
+      * 23/03/2022 Anderson Nascimento  Created for COBOL class
+      * 08/08/2026 Anderson Nascimento  MAIN-PROCEDURE passa a
+      *                                 controlar a repeticao por um
+      *                                 PERFORM UNTIL de nivel
+      *                                 superior, em vez de P100 e
+      *                                 P300 se PERFORMarem um ao
+      *                                 outro - assim uma sessao longa
+      *                                 de "continuar" nao empilha
+      *                                 PERFORMs. A data informada
+      *                                 tambem passa a mostrar o dia
+      *                                 da semana e a quantidade de
+      *                                 dias do mes (considerando ano
+      *                                 bissexto), e um modo de lote
+      *                                 processa um arquivo inteiro de
+      *                                 datas de uma vez.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PGEXE003.
-       AUTHOR. Anderson Nascimento. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 23/03/2022. 
-       DATE-COMPILED. 23/03/2022. 
+       AUTHOR. Anderson Nascimento.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 23/03/2022.
+       DATE-COMPILED. 23/03/2022.
        SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAS-ENTRADA ASSIGN TO './PGEXE003.IN'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-ENT.
+           SELECT DATAS-SAIDA ASSIGN TO './PGEXE003.OUT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-SAI.
       *****************************************************************
        DATA DIVISION.
       *****************************************************************
+       FILE SECTION.
+      *
+      *   PGEXE003.IN - uma data DD/MM/AAAA por registro, a traduzir.
+       FD  DATAS-ENTRADA.
+       01  REG-DATAS-ENTRADA                   PIC X(10).
+      *
+      *   PGEXE003.OUT - uma linha por data de entrada, com o mes,
+      *   o dia da semana e a quantidade de dias do mes.
+       FD  DATAS-SAIDA.
+       01  REG-DATAS-SAIDA                     PIC X(60).
+      *
        WORKING-STORAGE SECTION.
        01  WS-DATA            PIC X(10) VALUE SPACES.
        01  WS-DATA-R REDEFINES WS-DATA.
@@ -28,82 +63,238 @@
            03 WS-DATA-AA      PIC 9(04).
        77  WS-NOME-MES-AUX    PIC X(15) VALUE SPACES.
        77  WS-TECLA-AUX       PIC X.
+       77  WS-MODO-EXEC       PIC X     VALUE 'I'.
+       77  WS-FS-ENT          PIC 99.
+       77  WS-FS-SAI          PIC 99.
+       77  WS-EOF-ENTRADA     PIC X     VALUE 'N'.
+       77  WS-IND-MES         PIC 9(02).
+       COPY MESESNOME.
+      *
+      *   Calculo do dia da semana pela congruencia de Zeller.
+       77  WS-Z-DIA           PIC 9(02).
+       77  WS-Z-MES           PIC 9(02).
+       77  WS-Z-ANO           PIC 9(04).
+       77  WS-Z-SECULO        PIC S9(04).
+       77  WS-Z-ANO-SECULO    PIC S9(04).
+       77  WS-Z-MES-AUX       PIC S9(04).
+       77  WS-Z-TERM-MES      PIC S9(04).
+       77  WS-Z-TERM-ANO      PIC S9(04).
+       77  WS-Z-TERM-SEC      PIC S9(04).
+       77  WS-Z-H             PIC S9(04).
+       77  WS-IND-DIA-SEMANA  PIC 9(02).
+       01  WS-TAB-DIA-SEMANA-VALORES.
+           05 FILLER          PIC X(11) VALUE 'SABADO     '.
+           05 FILLER          PIC X(11) VALUE 'DOMINGO    '.
+           05 FILLER          PIC X(11) VALUE 'SEGUNDA    '.
+           05 FILLER          PIC X(11) VALUE 'TERCA      '.
+           05 FILLER          PIC X(11) VALUE 'QUARTA     '.
+           05 FILLER          PIC X(11) VALUE 'QUINTA     '.
+           05 FILLER          PIC X(11) VALUE 'SEXTA      '.
+       01  WS-TAB-DIA-SEMANA REDEFINES WS-TAB-DIA-SEMANA-VALORES
+                             OCCURS 7 TIMES.
+           05 WS-TAB-DIA-SEMANA-NOME             PIC X(11).
+      *
+      *   Quantidade de dias por mes, com Fevereiro ajustado quando o
+      *   ano informado for bissexto.
+       77  WS-DIAS-MES        PIC 9(02) VALUE ZEROS.
+       77  WS-ANO-BISSEXTO    PIC X     VALUE 'N'.
+           88  ANO-E-BISSEXTO           VALUE 'S'.
+       01  WS-TAB-DIAS-MES-VALORES.
+           05 FILLER          PIC 99    VALUE 31.
+           05 FILLER          PIC 99    VALUE 28.
+           05 FILLER          PIC 99    VALUE 31.
+           05 FILLER          PIC 99    VALUE 30.
+           05 FILLER          PIC 99    VALUE 31.
+           05 FILLER          PIC 99    VALUE 30.
+           05 FILLER          PIC 99    VALUE 31.
+           05 FILLER          PIC 99    VALUE 31.
+           05 FILLER          PIC 99    VALUE 30.
+           05 FILLER          PIC 99    VALUE 31.
+           05 FILLER          PIC 99    VALUE 30.
+           05 FILLER          PIC 99    VALUE 31.
+       01  WS-TAB-DIAS-MES REDEFINES WS-TAB-DIAS-MES-VALORES
+                           OCCURS 12 TIMES.
+           05 WS-TAB-DIAS-MES-QTD               PIC 99.
+      *
+       01  LINHA-DATAS-SAIDA.
+           03  LDAT-DATA                        PIC X(10).
+           03  FILLER                           PIC X     VALUE SPACE.
+           03  LDAT-MES                         PIC X(15).
+           03  FILLER                           PIC X     VALUE SPACE.
+           03  LDAT-DIA-SEMANA                  PIC X(11).
+           03  FILLER                           PIC X     VALUE SPACE.
+           03  LDAT-DIAS-MES                    PIC X(20).
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
-      *    Inicializa as variáveis e chama os demais parágrafos
+      *    Escolhe o modo de execucao e comanda a repeticao da
+      *    entrada interativa por um unico PERFORM UNTIL.
       *****************************************************************
-       P100-INICIAL.
+       MAIN-PROCEDURE.
            DISPLAY "INICIO DO PROCESSAMENTO"
+           DISPLAY "Modo (I-Interativo/B-Lote): "
+           ACCEPT WS-MODO-EXEC.
 
+           EVALUATE WS-MODO-EXEC
+              WHEN 'B'
+              WHEN 'b'
+                 PERFORM BATCH-PROCEDURE
+              WHEN OTHER
+                 MOVE 'C'                       TO WS-TECLA-AUX
+                 PERFORM UNTIL WS-TECLA-AUX NOT EQUAL 'C'
+                                AND WS-TECLA-AUX NOT EQUAL 'c'
+                    PERFORM P100-INICIAL         THRU P100-INICIAL-FIM
+                 END-PERFORM
+           END-EVALUATE.
+
+           PERFORM P900-TERMINAL.
+      *****************************************************************
+      *    Recebe a data do operador e aciona a verificacao do mes
+      *    e a exibicao do resultado
+      *****************************************************************
+       P100-INICIAL.
            MOVE SPACES                         TO WS-DATA
                                                   WS-NOME-MES-AUX
                                                   WS-TECLA-AUX.
-           DISPLAY "Informe uma data: "
+           DISPLAY "Informe uma data (DD/MM/AAAA): "
            ACCEPT WS-DATA.
 
            PERFORM P200-VER-MES                THRU P200-VER-MES-FIM.
-           PERFORM P300-MOSTRA                 THRU P300-MOSTRA-FIM.
-           PERFORM P900-TERMINAL.
-      *P100-INICIAL-FIM.
+           IF WS-NOME-MES-AUX NOT EQUAL SPACES THEN
+              PERFORM P250-DIA-SEMANA        THRU P250-DIA-SEMANA-FIM
+              PERFORM P260-DIAS-DO-MES       THRU P260-DIAS-DO-MES-FIM
+              PERFORM P300-MOSTRA            THRU P300-MOSTRA-FIM
+           END-IF.
+       P100-INICIAL-FIM.
 
       *****************************************************************
       *    Verifica qual o mês da data informada pelo usuário
       *****************************************************************
        P200-VER-MES.
            DISPLAY ">> Verificando o mês da data informada..."
+           MOVE SPACES                         TO WS-NOME-MES-AUX
 
-           EVALUATE WS-DATA-MM
-               WHEN 01
-                  MOVE "Janeiro"               TO WS-NOME-MES-AUX
-               WHEN 02
-                  MOVE "Fevereiro"             TO WS-NOME-MES-AUX
-               WHEN 03
-                  MOVE "Março"                 TO WS-NOME-MES-AUX
-               WHEN 04
-                  MOVE "Abril"                 TO WS-NOME-MES-AUX
-               WHEN 05
-                  MOVE "Maio"                  TO WS-NOME-MES-AUX
-               WHEN 06
-                  MOVE "Junho"                 TO WS-NOME-MES-AUX
-               WHEN 07
-                  MOVE "Julho"                 TO WS-NOME-MES-AUX
-               WHEN 08
-                  MOVE "Agosto"                TO WS-NOME-MES-AUX
-               WHEN 09
-                  MOVE "Setembro"              TO WS-NOME-MES-AUX
-               WHEN 10
-                  MOVE "Outubro"               TO WS-NOME-MES-AUX
-               WHEN 11
-                  MOVE "Novembro"              TO WS-NOME-MES-AUX
-               WHEN 12
-                  MOVE "Dezembro"              TO WS-NOME-MES-AUX
-               WHEN OTHER
-                  DISPLAY ">> Mês inválido! Informe uma data válida."
-                  PERFORM P100-INICIAL
-      *           CONTINUE
-           END-EVALUATE.
+           IF WS-DATA-MM < 1 OR WS-DATA-MM > 12 THEN
+              DISPLAY ">> Mês inválido! Informe uma data válida."
+              MOVE 'C'                          TO WS-TECLA-AUX
+           ELSE
+              PERFORM VARYING WS-IND-MES FROM 1 BY 1
+                              UNTIL WS-IND-MES > 12
+                 IF WS-TAB-MES-NUM(WS-IND-MES) EQUAL WS-DATA-MM THEN
+                    MOVE WS-TAB-MES-NOME(WS-IND-MES) TO WS-NOME-MES-AUX
+                 END-IF
+              END-PERFORM
+           END-IF.
        P200-VER-MES-FIM.
 
+      *****************************************************************
+      *    Calcula o dia da semana da data informada pela congruência
+      *    de Zeller
+      *****************************************************************
+       P250-DIA-SEMANA.
+           MOVE WS-DATA-DD                     TO WS-Z-DIA
+           MOVE WS-DATA-MM                     TO WS-Z-MES
+           MOVE WS-DATA-AA                     TO WS-Z-ANO
+
+           IF WS-Z-MES < 3 THEN
+              ADD 12                           TO WS-Z-MES
+              SUBTRACT 1                       FROM WS-Z-ANO
+           END-IF
+
+           DIVIDE WS-Z-ANO BY 100 GIVING WS-Z-SECULO
+           COMPUTE WS-Z-ANO-SECULO = WS-Z-ANO - (WS-Z-SECULO * 100)
+           COMPUTE WS-Z-MES-AUX = 13 * (WS-Z-MES + 1)
+           DIVIDE WS-Z-MES-AUX BY 5 GIVING WS-Z-TERM-MES
+           DIVIDE WS-Z-ANO-SECULO BY 4 GIVING WS-Z-TERM-ANO
+           DIVIDE WS-Z-SECULO BY 4 GIVING WS-Z-TERM-SEC
+
+           COMPUTE WS-Z-H =
+               FUNCTION MOD(
+                (WS-Z-DIA
+                + WS-Z-TERM-MES
+                + WS-Z-ANO-SECULO
+                + WS-Z-TERM-ANO
+                + WS-Z-TERM-SEC
+                + (5 * WS-Z-SECULO)), 7)
+
+           COMPUTE WS-IND-DIA-SEMANA = WS-Z-H + 1.
+       P250-DIA-SEMANA-FIM.
+
+      *****************************************************************
+      *    Calcula quantos dias tem o mes informado, ajustando
+      *    Fevereiro para anos bissextos
+      *****************************************************************
+       P260-DIAS-DO-MES.
+           MOVE 'N'                            TO WS-ANO-BISSEXTO
+           IF FUNCTION MOD(WS-DATA-AA, 400) EQUAL 0 THEN
+              MOVE 'S'                         TO WS-ANO-BISSEXTO
+           ELSE
+              IF FUNCTION MOD(WS-DATA-AA, 100) NOT EQUAL 0
+                 AND FUNCTION MOD(WS-DATA-AA, 4) EQUAL 0 THEN
+                 MOVE 'S'                      TO WS-ANO-BISSEXTO
+              END-IF
+           END-IF
+
+           MOVE WS-TAB-DIAS-MES-QTD(WS-DATA-MM) TO WS-DIAS-MES
+           IF WS-DATA-MM EQUAL 2 AND ANO-E-BISSEXTO THEN
+              MOVE 29                          TO WS-DIAS-MES
+           END-IF.
+       P260-DIAS-DO-MES-FIM.
+
       *****************************************************************
       *    Mostra o resultado com opção de reprocessamento
       *****************************************************************
        P300-MOSTRA.
            DISPLAY "EXIBINDO O RESULTADO DO PROCESSAMENTO".
            DISPLAY "O mês da data informada é: " WS-NOME-MES-AUX.
+           DISPLAY "O dia da semana é: "
+                   WS-TAB-DIA-SEMANA-NOME(WS-IND-DIA-SEMANA).
+           DISPLAY "O mês tem " WS-DIAS-MES " dia(s).".
            DISPLAY "Tecle <C|c> para continuar, <Enter> para terminar.".
            ACCEPT WS-TECLA-AUX.
-           IF WS-TECLA-AUX = "C" or="c" THEN
-              PERFORM P100-INICIAL
-      *       PERFORM P100-INICIAL             THRU P100-INICIAL-FIM
-           END-IF.
        P300-MOSTRA-FIM.
 
+      *****************************************************************
+      *    Le PGEXE003.IN do inicio ao fim, traduzindo cada data e
+      *    gravando o resultado em PGEXE003.OUT
+      *****************************************************************
+       BATCH-PROCEDURE.
+           MOVE 'N'                            TO WS-EOF-ENTRADA
+           OPEN INPUT DATAS-ENTRADA
+           OPEN OUTPUT DATAS-SAIDA
+           READ DATAS-ENTRADA
+              AT END MOVE 'S'                  TO WS-EOF-ENTRADA
+           END-READ.
+           PERFORM UNTIL WS-EOF-ENTRADA EQUAL 'S'
+              MOVE REG-DATAS-ENTRADA           TO WS-DATA
+              MOVE SPACES                      TO LINHA-DATAS-SAIDA
+              MOVE WS-DATA                     TO LDAT-DATA
+
+              PERFORM P200-VER-MES             THRU P200-VER-MES-FIM
+              IF WS-NOME-MES-AUX EQUAL SPACES THEN
+                 MOVE 'MÊS INVÁLIDO!'          TO LDAT-MES
+              ELSE
+                 MOVE WS-NOME-MES-AUX          TO LDAT-MES
+                 PERFORM P250-DIA-SEMANA       THRU P250-DIA-SEMANA-FIM
+                 PERFORM P260-DIAS-DO-MES      THRU P260-DIAS-DO-MES-FIM
+                 MOVE WS-TAB-DIA-SEMANA-NOME(WS-IND-DIA-SEMANA)
+                                                TO LDAT-DIA-SEMANA
+                 MOVE WS-DIAS-MES              TO LDAT-DIAS-MES
+              END-IF
+
+              WRITE REG-DATAS-SAIDA FROM LINHA-DATAS-SAIDA
+              READ DATAS-ENTRADA
+                 AT END MOVE 'S'               TO WS-EOF-ENTRADA
+              END-READ
+           END-PERFORM.
+           CLOSE DATAS-ENTRADA.
+           CLOSE DATAS-SAIDA.
+
       *****************************************************************
       *    Finaliza o programa
       *****************************************************************
        P900-TERMINAL.
-           STOP RUN.
+           GOBACK.
       *P900-TERMINAL-FIM.
 
        END PROGRAM PGEXE003.
