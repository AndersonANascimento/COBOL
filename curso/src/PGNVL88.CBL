@@ -1,87 +1,270 @@
       *****************************************************************
-      * Program name:    PGNVL88                               
+      * Program name:    PGNVL88
       * Original author: Anderson Nascimento
       * Purpose: Apresentar usabilidade no nível 88
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  Critica todos os campos em um
+      *                                 unico passo, valida o CEP
+      *                                 contra uma tabela de faixas por
+      *                                 estado (carregada/gerada em
+      *                                 CEPTAB.TXT) e grava os
+      *                                 registros validos em
+      *                                 FUNCIONARIOS.TXT.
       *****************************************************************
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
          PROGRAM-ID. PGNVL88.
          AUTHOR. Anderson Nascimento.
          DATE-WRITTEN. 03/05/2022.
          DATE-COMPILED. 03/05/2022.
       *****************************************************************
        ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT CEPTAB ASSIGN TO './CEPTAB.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-CEP.
+           SELECT FUNCIONARIOS ASSIGN TO './FUNCIONARIOS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-FUN.
       *****************************************************************
-       DATA DIVISION. 
-         FILE SECTION. 
-         WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+         FILE SECTION.
+         FD  CEPTAB.
+         01  REG-CEPTAB.
+             05  TAB-CEP-INI-REG             PIC 9(5).
+             05  TAB-CEP-FIM-REG             PIC 9(5).
+             05  TAB-CEP-UF-REG              PIC X(2).
+      *
+         FD  FUNCIONARIOS.
+         01  REG-FUNCIONARIO.
+             05  FUN-NOME                    PIC X(36).
+             05  FUN-SEXO                    PIC A.
+             05  FUN-CEP                     PIC 9(5).
+             05  FUN-UF                      PIC X(2).
+             05  FUN-ESTRANGEIRO             PIC X.
+             05  FUN-EST-CIVIL               PIC 9.
+             05  FUN-FONE                    PIC X(8).
+      *
+         WORKING-STORAGE SECTION.
          01 WS-REGISTRO.
             05 WS-NOME                         PIC X(36).
             05 WS-SEXO                         PIC A.
                88 WS-SEXO-OK                   VALUE "M", "F".
             05 WS-CEP                          PIC 9(5).
-               88 WS-CEP-OK                    VALUE 30000 THRU 39999.
             05 WS-ESTRANGEIRO                  PIC X.
                88 WS-TRANG-OK                  VALUE 'S' FALSE 'N'.
+               88 WS-ESTRANGEIRO-VALIDO        VALUE 'S' 'N'.
             05 WS-EST-CIVIL                    PIC 9.
                88 WS-EST-CIV-OK                VALUE 1 THRU 4.
             05 WS-FONE                         PIC X(8).
-               88 WS-FONE-FIXO                 VALUE '30000000' 
+               88 WS-FONE-FIXO                 VALUE '30000000'
                                                 THRU '49999999'.
-               88 WS-FONE-CEL                  VALUE '80000000' 
+               88 WS-FONE-CEL                  VALUE '80000000'
                                                 THRU '99999999'.
-
+      *
+         01 WS-TAB-CEP OCCURS 30 TIMES.
+            05 WS-TAB-CEP-INI                PIC 9(5).
+            05 WS-TAB-CEP-FIM                PIC 9(5).
+            05 WS-TAB-CEP-UF                 PIC X(2).
+         77 WS-QTD-CEP                       PIC 9(3) VALUE ZERO.
+         77 WS-IND-CEP                       PIC 9(3).
+         77 WS-FS-CEP                        PIC 99.
+         77 WS-FS-FUN                        PIC 99.
+         77 WS-CEP-OK                        PIC X VALUE 'N'.
+            88 WS-CEP-VALIDO                 VALUE 'S'.
+         77 WS-CEP-ESTADO                    PIC X(2) VALUE SPACES.
+         77 WS-FONE-OK                       PIC X VALUE 'N'.
+            88 WS-FONE-VALIDO                VALUE 'S'.
+         77 WS-REGISTRO-OK                   PIC X VALUE 'S'.
+            88 WS-REGISTRO-VALIDO            VALUE 'S'.
+         77 WS-MSG-FALHAS                    PIC X(60) VALUE SPACES.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ABERTURA-ARQUIVOS
       *    ---  Entrada de dados ---
            DISPLAY '****** CADASTRO DE FUNCIONARIO ******'
            DISPLAY 'Nome: '
-           ACCEPT WS-NOME 
+           ACCEPT WS-NOME
            DISPLAY 'Sexo: '
            ACCEPT WS-SEXO
            DISPLAY 'CEP: '
            ACCEPT WS-CEP
            DISPLAY 'Estrangeiro (S/N): '
-           ACCEPT WS-ESTRANGEIRO 
+           ACCEPT WS-ESTRANGEIRO
            DISPLAY 'Estado Civil: '
            ACCEPT WS-EST-CIVIL
            DISPLAY 'Fone: '
-           ACCEPT WS-FONE 
+           ACCEPT WS-FONE
+
+           PERFORM VALIDA-CEP
+           PERFORM VALIDA-FONE
+           PERFORM CRITICA-DADOS
+
+           IF WS-REGISTRO-VALIDO THEN
+              PERFORM GRAVA-FUNCIONARIO
+              DISPLAY 'Cadastro aceito e gravado em FUNCIONARIOS.TXT.'
+           ELSE
+              DISPLAY 'Cadastro não gravado. Campos inválidos:'
+              DISPLAY WS-MSG-FALHAS
+           END-IF
 
-      *    ---  Crítica de dados ---
-           IF WS-SEXO-OK 
+           PERFORM FECHAMENTO-ARQUIVOS.
+           GOBACK.
+      *
+       ABERTURA-ARQUIVOS.
+           OPEN INPUT CEPTAB
+           IF WS-FS-CEP EQUAL 35 THEN
+              PERFORM GERA-TABELA-CEP
+              OPEN INPUT CEPTAB
+           END-IF
+           PERFORM CARREGA-TABELA-CEP
+           CLOSE CEPTAB.
+
+           OPEN EXTEND FUNCIONARIOS
+           IF WS-FS-FUN EQUAL 35 THEN
+              OPEN OUTPUT FUNCIONARIOS
+           END-IF.
+      *
+      *   Gera a tabela de faixas de CEP por estado na primeira
+      *   execução, pois ainda não existe um arquivo de referência.
+       GERA-TABELA-CEP.
+           OPEN OUTPUT CEPTAB
+           WRITE REG-CEPTAB FROM '0100099999SP'
+           WRITE REG-CEPTAB FROM '2000028999RJ'
+           WRITE REG-CEPTAB FROM '2900029999ES'
+           WRITE REG-CEPTAB FROM '3000039999MG'
+           WRITE REG-CEPTAB FROM '4000048999BA'
+           WRITE REG-CEPTAB FROM '4900049999SE'
+           WRITE REG-CEPTAB FROM '5000056999PE'
+           WRITE REG-CEPTAB FROM '5700057999AL'
+           WRITE REG-CEPTAB FROM '5800058999PB'
+           WRITE REG-CEPTAB FROM '5900059999RN'
+           WRITE REG-CEPTAB FROM '6000063999CE'
+           WRITE REG-CEPTAB FROM '6400064999PI'
+           WRITE REG-CEPTAB FROM '6500065999MA'
+           WRITE REG-CEPTAB FROM '6600068899PA'
+           WRITE REG-CEPTAB FROM '6890068999AP'
+           WRITE REG-CEPTAB FROM '6900069899AM'
+           WRITE REG-CEPTAB FROM '6990069999AC'
+           WRITE REG-CEPTAB FROM '7000072799DF'
+           WRITE REG-CEPTAB FROM '7280076799GO'
+           WRITE REG-CEPTAB FROM '7700077999TO'
+           WRITE REG-CEPTAB FROM '7800078899MT'
+           WRITE REG-CEPTAB FROM '7890078999RO'
+           WRITE REG-CEPTAB FROM '7900079999MS'
+           WRITE REG-CEPTAB FROM '8000087999PR'
+           WRITE REG-CEPTAB FROM '8800089999SC'
+           WRITE REG-CEPTAB FROM '9000099999RS'
+           CLOSE CEPTAB.
+      *
+       CARREGA-TABELA-CEP.
+           MOVE ZERO                          TO WS-QTD-CEP
+           PERFORM UNTIL WS-FS-CEP EQUAL 10
+              READ CEPTAB
+                 AT END MOVE 10               TO WS-FS-CEP
+                 NOT AT END
+                    ADD 1                  TO WS-QTD-CEP
+                    MOVE TAB-CEP-INI-REG   TO WS-TAB-CEP-INI(WS-QTD-CEP)
+                    MOVE TAB-CEP-FIM-REG   TO WS-TAB-CEP-FIM(WS-QTD-CEP)
+                    MOVE TAB-CEP-UF-REG    TO WS-TAB-CEP-UF(WS-QTD-CEP)
+              END-READ
+           END-PERFORM.
+      *
+      *   Valida WS-CEP contra a tabela de faixas por estado e devolve
+      *   a UF correspondente em WS-CEP-ESTADO.
+       VALIDA-CEP.
+           MOVE 'N'                           TO WS-CEP-OK
+           MOVE SPACES                        TO WS-CEP-ESTADO
+           PERFORM VARYING WS-IND-CEP FROM 1 BY 1
+                           UNTIL WS-IND-CEP > WS-QTD-CEP
+              IF WS-CEP NOT LESS WS-TAB-CEP-INI(WS-IND-CEP) AND
+                 WS-CEP NOT GREATER WS-TAB-CEP-FIM(WS-IND-CEP) THEN
+                 MOVE 'S'                     TO WS-CEP-OK
+                 MOVE WS-TAB-CEP-UF(WS-IND-CEP) TO WS-CEP-ESTADO
+              END-IF
+           END-PERFORM.
+      *
+       VALIDA-FONE.
+           IF WS-FONE-FIXO OR WS-FONE-CEL THEN
+              MOVE 'S'                        TO WS-FONE-OK
+           ELSE
+              MOVE 'N'                        TO WS-FONE-OK
+           END-IF.
+      *
+      *   Critica todos os campos em um único passo, monta a mensagem
+      *   com os campos que falharam e só libera a gravação se todos
+      *   estiverem corretos.
+       CRITICA-DADOS.
+           MOVE 'S'                           TO WS-REGISTRO-OK
+           MOVE SPACES                        TO WS-MSG-FALHAS
+
+           IF WS-SEXO-OK
               DISPLAY 'Sexo válido!'
-           ELSE 
+           ELSE
               DISPLAY 'Sexo inválido!'
-           END-IF 
+              MOVE 'N'                        TO WS-REGISTRO-OK
+              STRING FUNCTION TRIM(WS-MSG-FALHAS) ' sexo'
+                     DELIMITED BY SIZE INTO WS-MSG-FALHAS
+           END-IF
 
-           IF WS-CEP-OK 
-              DISPLAY 'CEP válido!'
-           ELSE 
+           IF WS-CEP-VALIDO
+              DISPLAY 'CEP válido! Estado: ' WS-CEP-ESTADO
+           ELSE
               DISPLAY 'CEP inválido!'
-           END-IF 
+              MOVE 'N'                        TO WS-REGISTRO-OK
+              STRING FUNCTION TRIM(WS-MSG-FALHAS) ' cep'
+                     DELIMITED BY SIZE INTO WS-MSG-FALHAS
+           END-IF
 
-           IF WS-TRANG-OK 
-              DISPLAY 'Estrangeiro!'
-           ELSE 
-              DISPLAY 'Brasileiro!'
-           END-IF 
+           IF WS-ESTRANGEIRO-VALIDO
+              IF WS-TRANG-OK
+                 DISPLAY 'Estrangeiro!'
+              ELSE
+                 DISPLAY 'Brasileiro!'
+              END-IF
+           ELSE
+              DISPLAY 'Estrangeiro/Brasileiro inválido!'
+              MOVE 'N'                        TO WS-REGISTRO-OK
+              STRING FUNCTION TRIM(WS-MSG-FALHAS) ' estrangeiro'
+                     DELIMITED BY SIZE INTO WS-MSG-FALHAS
+           END-IF
 
-           IF WS-EST-CIV-OK 
+           IF WS-EST-CIV-OK
               DISPLAY 'Estado civil válido!'
-           ELSE 
+           ELSE
               DISPLAY 'Estado civil inválido!'
-           END-IF 
+              MOVE 'N'                        TO WS-REGISTRO-OK
+              STRING FUNCTION TRIM(WS-MSG-FALHAS) ' estado-civil'
+                     DELIMITED BY SIZE INTO WS-MSG-FALHAS
+           END-IF
 
-           IF WS-FONE-FIXO 
-              DISPLAY 'Fone fixo!'
-           ELSE 
-              IF WS-FONE-CEL 
+           IF WS-FONE-VALIDO
+              IF WS-FONE-FIXO
+                 DISPLAY 'Fone fixo!'
+              ELSE
                  DISPLAY 'Fone celular!'
-              ELSE 
-                 DISPLAY 'Fone inválido!'
-              END-IF 
-           END-IF 
-
-           STOP RUN.
+              END-IF
+           ELSE
+              DISPLAY 'Fone inválido!'
+              MOVE 'N'                        TO WS-REGISTRO-OK
+              STRING FUNCTION TRIM(WS-MSG-FALHAS) ' telefone'
+                     DELIMITED BY SIZE INTO WS-MSG-FALHAS
+           END-IF.
+      *
+       GRAVA-FUNCIONARIO.
+           MOVE WS-NOME                       TO FUN-NOME
+           MOVE WS-SEXO                       TO FUN-SEXO
+           MOVE WS-CEP                        TO FUN-CEP
+           MOVE WS-CEP-ESTADO                 TO FUN-UF
+           MOVE WS-ESTRANGEIRO                TO FUN-ESTRANGEIRO
+           MOVE WS-EST-CIVIL                  TO FUN-EST-CIVIL
+           MOVE WS-FONE                       TO FUN-FONE
+           WRITE REG-FUNCIONARIO.
+      *
+       FECHAMENTO-ARQUIVOS.
+           CLOSE FUNCIONARIOS.
        END PROGRAM PGNVL88.
