@@ -5,21 +5,36 @@
        AUTHOR. ANDERSON ABREU.
        DATE-WRITTEN.  16/03/2022.
        DATE-COMPILED. 16/03/2022.
+      *    08/08/2026 - Anderson Abreu - O programa passa a aceitar
+      *    varios pares em sequencia ate o sentinela 999 ser
+      *    informado, acumulando o total geral e a contagem de somas
+      *    que passaram de WS-LIMITE-Z, alem de guardar o historico de
+      *    entradas da sessao para exibir no final.
 
       **********************
        ENVIRONMENT DIVISION.
       **********************
-      
+
       ***************
        DATA DIVISION.
       ***************
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
-       01 WS-NUMERO-1                          PIC 9(03) VALUE ZEROS.   ANDERSON
+       01 WS-NUMERO-1                          PIC 9(03) VALUE ZEROS.
        01 WS-NUMERO-2                          PIC 9(03) VALUE ZEROS.
+       01 WS-RESULTADO                         PIC 9(04) VALUE ZEROS.
        01 WS-RESULTADO-Z                       PIC Z(04) VALUE ZEROS.
        01 WS-LIMITE-Z                          PIC Z(04) VALUE 10.
+       01 WS-SENTINELA                         PIC 9(03) VALUE 999.
+       01 WS-TOTAL-GERAL                       PIC 9(07) VALUE ZEROS.
+       01 WS-CONT-EXCEDEU                      PIC 9(03) VALUE ZEROS.
+       01 WS-CONT-PARES                        PIC 9(03) VALUE ZEROS.
+       01 WS-IND-HIST                          PIC 9(03) VALUE ZEROS.
+       01 WS-TAB-HISTORICO OCCURS 50 TIMES.
+          05 WS-HIST-N1                        PIC 9(03).
+          05 WS-HIST-N2                        PIC 9(03).
+          05 WS-HIST-RESULT                    PIC 9(04).
 
       ********************
        PROCEDURE DIVISION.
@@ -27,22 +42,59 @@
       *    Este é um paragrafo
        MAIN-PROCEDURE.
            DISPLAY 'Exibe o resultado da soma de 2 números aleatorios'.
+           DISPLAY 'Informe 999 no 1º número para encerrar.'.
+
+           PERFORM UNTIL WS-NUMERO-1 EQUAL WS-SENTINELA
+              DISPLAY 'Digite o 1º número: '
+              ACCEPT WS-NUMERO-1
+
+              IF WS-NUMERO-1 NOT EQUAL WS-SENTINELA THEN
+                 DISPLAY 'Digite o 2º número: '
+                 ACCEPT WS-NUMERO-2
+
+                 COMPUTE WS-RESULTADO = WS-NUMERO-1 + WS-NUMERO-2
+                 MOVE WS-RESULTADO             TO WS-RESULTADO-Z
+
+                 IF WS-RESULTADO-Z  > WS-LIMITE-Z THEN
+                     DISPLAY 'O resultado é maior que ' WS-LIMITE-Z
+                     ADD 1                      TO WS-CONT-EXCEDEU
+                 ELSE
+                     DISPLAY 'O resultado é menor que ' WS-LIMITE-Z
+                 END-IF
+
+                 DISPLAY 'O resultado é: ' WS-RESULTADO-Z
 
-           DISPLAY 'Digite o 1º número: '.
-           ACCEPT WS-NUMERO-1.
-           
-           DISPLAY 'Digite o 2º número: '.
-           ACCEPT WS-NUMERO-2.
+                 ADD WS-RESULTADO               TO WS-TOTAL-GERAL
+                 ADD 1                          TO WS-CONT-PARES
+                 IF WS-CONT-PARES NOT GREATER 50 THEN
+                    MOVE WS-NUMERO-1   TO WS-HIST-N1(WS-CONT-PARES)
+                    MOVE WS-NUMERO-2   TO WS-HIST-N2(WS-CONT-PARES)
+                    MOVE WS-RESULTADO
+                                     TO WS-HIST-RESULT(WS-CONT-PARES)
+                 END-IF
+              END-IF
+           END-PERFORM.
 
-           COMPUTE WS-RESULTADO-Z = WS-NUMERO-1 + WS-NUMERO-2.
+           PERFORM EXIBE-HISTORICO THRU EXIBE-HISTORICO-FIM.
 
-           IF WS-RESULTADO-Z  > WS-LIMITE-Z THEN  
-               DISPLAY 'O resultado é maior que ' WS-LIMITE-Z 
-           ELSE
-               DISPLAY 'O resultado é menor que ' WS-LIMITE-Z 
-           END-IF.
-           
-           DISPLAY 'O resultado é: ' WS-RESULTADO-Z.
+           DISPLAY ' '.
+           DISPLAY 'Total geral das somas: ' WS-TOTAL-GERAL.
+           DISPLAY 'Pares informados.....: ' WS-CONT-PARES.
+           DISPLAY 'Somas acima do limite.: ' WS-CONT-EXCEDEU.
 
-           STOP RUN.
+           GOBACK.
+      *
+      *   Exibe o histórico de pares informados na sessão, um por um,
+      *   na ordem em que foram digitados.
+       EXIBE-HISTORICO.
+           DISPLAY ' '.
+           DISPLAY 'Histórico da sessão:'.
+           PERFORM VARYING WS-IND-HIST FROM 1 BY 1
+                           UNTIL WS-IND-HIST > WS-CONT-PARES
+                               OR WS-IND-HIST > 50
+              DISPLAY WS-IND-HIST ': ' WS-HIST-N1(WS-IND-HIST)
+                      ' + ' WS-HIST-N2(WS-IND-HIST)
+                      ' = ' WS-HIST-RESULT(WS-IND-HIST)
+           END-PERFORM.
+       EXIBE-HISTORICO-FIM.
        END PROGRAM PGEXE001.
