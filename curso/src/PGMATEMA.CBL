@@ -1,24 +1,63 @@
       *****************************************************************
-      * Program name:    PGMATEMA                               
-      * Original author: Anderson Nascimento                                
+      * Program name:    PGMATEMA
+      * Original author: Anderson Nascimento
       * Purpose: Apresentar operações matematicas no COBOL
-      *                                                               
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  Acrescenta modo de lote,
+      *                                 lendo pares de PGMATEMA.IN e
+      *                                 gravando os resultados em
+      *                                 PGMATEMA.OUT, e um log de
+      *                                 calculos em PGMATEMA.LOG,
+      *                                 gravado tanto no modo
+      *                                 interativo quanto em lote.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PGMATEMA.
-         AUTHOR. Anderson Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 09/05/2022. 
-         DATE-COMPILED. 09/05/2022. 
+         AUTHOR. Anderson Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 09/05/2022.
+         DATE-COMPILED. 09/05/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
        ENVIRONMENT DIVISION.
-         CONFIGURATION SECTION. 
+         CONFIGURATION SECTION.
           SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO './PGMATEMA.IN'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-ENT.
+           SELECT SAIDA ASSIGN TO './PGMATEMA.OUT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-SAI.
+           SELECT CALC-LOG ASSIGN TO './PGMATEMA.LOG'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-LOG.
       *****************************************************************
        DATA DIVISION.
-         WORKING-STORAGE SECTION. 
+         FILE SECTION.
+      *
+      *   PGMATEMA.IN - pares de valores a calcular em lote.
+          FD  ENTRADA.
+          01  REG-ENTRADA.
+              05  ENT-N1              PIC S9(04)V99.
+              05  ENT-N2              PIC S9(04)V99.
+      *
+      *   PGMATEMA.OUT - uma linha por par de entrada, com os
+      *   valores de entrada e os sete resultados calculados.
+          FD  SAIDA.
+          01  REG-SAIDA               PIC X(80).
+      *
+      *   PGMATEMA.LOG - uma linha por calculo realizado (interativo
+      *   ou em lote), com a operacao, as entradas e o resultado.
+          FD  CALC-LOG.
+          01  REG-CALC-LOG            PIC X(80).
+      *
+         WORKING-STORAGE SECTION.
          01 WS-NUMEROS.
             05 WS-SOMA                         PIC S9(05)V99.
             05 WS-MULTI                        PIC S9(05)V99.
@@ -26,79 +65,208 @@
             05 WS-SUBTR                        PIC S9(05)V99.
             05 WS-POTEN                        PIC S9(05)V99.
             05 WS-CALC                         PIC S9(05)V99.
+            05 WS-INCR                         PIC S9(05)V99.
+            05 WS-DECR                         PIC S9(05)V99.
             05 WS-N-1                          PIC S9(04)V99.
             05 WS-N-2                          PIC S9(04)V99.
             05 WS-RESULT-FMT                   PIC -ZZ.ZZ9,99.
+         77 WS-MODO-EXEC                       PIC X     VALUE 'I'.
+         77 WS-FS-ENT                          PIC 99.
+         77 WS-FS-SAI                          PIC 99.
+         77 WS-FS-LOG                          PIC 99.
+         77 WS-EOF-ENTRADA                     PIC X     VALUE 'N'.
+         77 WS-LOG-OP                          PIC X(15).
+         77 WS-RESULT-NUM                      PIC S9(07)V99.
+         01  LINHA-SAIDA.
+             03 SAI-N1                         PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-N2                         PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-SOMA                       PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-SUBTR                      PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-MULTI                      PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-DIVID                      PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-POTEN                      PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-INCR                       PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 SAI-DECR                       PIC -ZZZ9,99.
+         01  LINHA-CALC-LOG.
+             03 LCL-OPERACAO                   PIC X(15).
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 LCL-N1                         PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 LCL-N2                         PIC -ZZZ9,99.
+             03 FILLER                         PIC X     VALUE SPACE.
+             03 LCL-RESULTADO                  PIC -ZZZZZ9,99.
+             03 FILLER                         PIC X(36) VALUE SPACES.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            INITIALIZE WS-NUMEROS.
            DISPLAY '**** PROGRAMA DE CALCULO ****'
-           DISPLAY 'Informe o 1º valor: '
-           ACCEPT WS-N-1 
-           DISPLAY 'Informe o 2º valor: '
-           ACCEPT WS-N-2
-      *
-      *    DISPLAY 'WS-N-1:' WS-N-1 ' WS-N-2:' WS-N-2
-           PERFORM SOMA-PROCEDURE.
-           PERFORM SUBT-PROCEDURE.
-           PERFORM MULT-PROCEDURE.
-           PERFORM DIVI-PROCEDURE.
-           PERFORM POTE-PROCEDURE.
-           PERFORM INCR-PROCEDURE.
-           PERFORM DECR-PROCEDURE.
-      *   
-           STOP RUN.
+           DISPLAY 'Modo (I-Interativo/B-Lote): '
+           ACCEPT WS-MODO-EXEC.
+           PERFORM ABRE-LOG.
+           EVALUATE WS-MODO-EXEC
+              WHEN 'B'
+              WHEN 'b'
+                 PERFORM BATCH-PROCEDURE
+              WHEN OTHER
+                 DISPLAY 'Informe o 1º valor: '
+                 ACCEPT WS-N-1
+                 DISPLAY 'Informe o 2º valor: '
+                 ACCEPT WS-N-2
+                 PERFORM SOMA-PROCEDURE
+                 PERFORM SUBT-PROCEDURE
+                 PERFORM MULT-PROCEDURE
+                 PERFORM DIVI-PROCEDURE
+                 PERFORM POTE-PROCEDURE
+                 PERFORM INCR-PROCEDURE
+                 PERFORM DECR-PROCEDURE
+           END-EVALUATE.
+      *
+           CLOSE CALC-LOG.
+           GOBACK.
+      *
+      *   Le PGMATEMA.IN do inicio ao fim, calculando e gravando uma
+      *   linha de PGMATEMA.OUT para cada par de valores encontrado.
+       BATCH-PROCEDURE.
+           MOVE 'N'                            TO WS-EOF-ENTRADA
+           OPEN INPUT ENTRADA
+           OPEN OUTPUT SAIDA
+           READ ENTRADA
+              AT END MOVE 'S'                  TO WS-EOF-ENTRADA
+           END-READ.
+           PERFORM UNTIL WS-EOF-ENTRADA EQUAL 'S'
+              MOVE ENT-N1                      TO WS-N-1
+              MOVE ENT-N2                      TO WS-N-2
+              PERFORM SOMA-PROCEDURE
+              PERFORM SUBT-PROCEDURE
+              PERFORM MULT-PROCEDURE
+              PERFORM DIVI-PROCEDURE
+              PERFORM POTE-PROCEDURE
+              PERFORM INCR-PROCEDURE
+              PERFORM DECR-PROCEDURE
+              PERFORM GRAVA-LINHA-SAIDA
+              READ ENTRADA
+                 AT END MOVE 'S'               TO WS-EOF-ENTRADA
+              END-READ
+           END-PERFORM.
+           CLOSE ENTRADA.
+           CLOSE SAIDA.
+      *
+       GRAVA-LINHA-SAIDA.
+           MOVE WS-N-1                         TO SAI-N1
+           MOVE WS-N-2                         TO SAI-N2
+           MOVE WS-SOMA                        TO SAI-SOMA
+           MOVE WS-SUBTR                       TO SAI-SUBTR
+           MOVE WS-MULTI                       TO SAI-MULTI
+           MOVE WS-DIVID                       TO SAI-DIVID
+           MOVE WS-POTEN                       TO SAI-POTEN
+           MOVE WS-INCR                        TO SAI-INCR
+           MOVE WS-DECR                        TO SAI-DECR
+           WRITE REG-SAIDA FROM LINHA-SAIDA.
+      *
+       ABRE-LOG.
+           OPEN EXTEND CALC-LOG
+           IF WS-FS-LOG EQUAL 35 THEN
+              OPEN OUTPUT CALC-LOG
+           END-IF.
+      *
+      *   Grava uma linha em PGMATEMA.LOG com a operacao corrente,
+      *   as entradas e o resultado, para conferencia posterior.
+       GRAVA-LOG.
+           MOVE WS-LOG-OP                      TO LCL-OPERACAO
+           MOVE WS-N-1                         TO LCL-N1
+           MOVE WS-N-2                         TO LCL-N2
+           MOVE WS-RESULT-NUM                  TO LCL-RESULTADO
+           WRITE REG-CALC-LOG FROM LINHA-CALC-LOG.
       *
        SOMA-PROCEDURE.
            MOVE ZEROS                          TO WS-SOMA
            COMPUTE WS-SOMA = WS-N-1 + WS-N-2.
            MOVE WS-SOMA                        TO WS-RESULT-FMT.
            DISPLAY 'O resultado da soma é..........: ' WS-RESULT-FMT.
+           MOVE 'SOMA'                         TO WS-LOG-OP
+           MOVE WS-SOMA                        TO WS-RESULT-NUM
+           PERFORM GRAVA-LOG.
       *
        SUBT-PROCEDURE.
-           MOVE ZEROS                          TO WS-SUBTR 
+           MOVE ZEROS                          TO WS-SUBTR
            COMPUTE WS-SUBTR  = WS-N-1 - WS-N-2.
            MOVE WS-SUBTR                       TO WS-RESULT-FMT.
            DISPLAY 'O resultado da subtração é.....: ' WS-RESULT-FMT.
+           MOVE 'SUBTRACAO'                    TO WS-LOG-OP
+           MOVE WS-SUBTR                       TO WS-RESULT-NUM
+           PERFORM GRAVA-LOG.
       *
        MULT-PROCEDURE.
-           MOVE ZEROS                          TO WS-MULTI 
+           MOVE ZEROS                          TO WS-MULTI
            COMPUTE WS-MULTI = WS-N-1 * WS-N-2.
-           MULTIPLY WS-N-1 BY WS-N-2       GIVING WS-CALC 
+           MULTIPLY WS-N-1 BY WS-N-2       GIVING WS-CALC
            MOVE WS-MULTI                       TO WS-RESULT-FMT.
            DISPLAY 'O resultado da multiplicação é.: ' WS-RESULT-FMT.
            MOVE WS-CALC                        TO WS-RESULT-FMT.
            DISPLAY '                com MULTIPLY é.: ' WS-RESULT-FMT.
+           MOVE 'MULTIPLICACAO'                TO WS-LOG-OP
+           MOVE WS-MULTI                       TO WS-RESULT-NUM
+           PERFORM GRAVA-LOG.
       *
        DIVI-PROCEDURE.
            MOVE ZEROS                          TO WS-DIVID
-           COMPUTE WS-DIVID = WS-N-1 / WS-N-2.
-           DIVIDE WS-N-1 BY WS-N-2         GIVING WS-CALC 
-           MOVE WS-DIVID                       TO WS-RESULT-FMT.
-           DISPLAY 'O resultado da divisão é.......: ' WS-RESULT-FMT.
-           MOVE WS-CALC                        TO WS-RESULT-FMT.
-           DISPLAY '            com DIVIDE é.......: ' WS-RESULT-FMT.
+           MOVE ZEROS                          TO WS-CALC
+           IF WS-N-2 EQUAL ZEROS THEN
+              DISPLAY 'Divisão por zero: operação ignorada.'
+              MOVE 'DIVISAO-ERRO'                TO WS-LOG-OP
+           ELSE
+              COMPUTE WS-DIVID = WS-N-1 / WS-N-2
+              DIVIDE WS-N-1 BY WS-N-2         GIVING WS-CALC
+              MOVE WS-DIVID                    TO WS-RESULT-FMT
+              DISPLAY 'O resultado da divisão é.......: '
+                      WS-RESULT-FMT
+              MOVE WS-CALC                     TO WS-RESULT-FMT
+              DISPLAY '            com DIVIDE é.......: '
+                      WS-RESULT-FMT
+              MOVE 'DIVISAO'                   TO WS-LOG-OP
+           END-IF.
+           MOVE WS-DIVID                       TO WS-RESULT-NUM
+           PERFORM GRAVA-LOG.
       *
        POTE-PROCEDURE.
            MOVE ZEROS                          TO WS-POTEN
            COMPUTE WS-POTEN = WS-N-1 ** 4.
            MOVE WS-POTEN                       TO WS-RESULT-FMT.
            DISPLAY 'O da potencia (' WS-N-1 ')^4 é...: ' WS-RESULT-FMT.
+           MOVE 'POTENCIA'                     TO WS-LOG-OP
+           MOVE WS-POTEN                       TO WS-RESULT-NUM
+           PERFORM GRAVA-LOG.
       *
        INCR-PROCEDURE.
-           MOVE ZEROS                          TO WS-CALC 
-           ADD WS-N-1 WS-DIVID                 TO WS-CALC 
+           MOVE ZEROS                          TO WS-CALC
+           ADD WS-N-1 WS-DIVID                 TO WS-CALC
            MOVE WS-CALC                        TO WS-RESULT-FMT.
-           DISPLAY 'ADD  ' WS-N-1 '  a  ' WS-DIVID 
+           DISPLAY 'ADD  ' WS-N-1 '  a  ' WS-DIVID
                                   '  dá  ' WS-RESULT-FMT.
+           MOVE WS-CALC                        TO WS-INCR
+           MOVE 'ADD'                          TO WS-LOG-OP
+           MOVE WS-CALC                        TO WS-RESULT-NUM
+           PERFORM GRAVA-LOG.
       *
        DECR-PROCEDURE.
-           MOVE ZEROS                          TO WS-CALC 
-           SUBTRACT WS-N-1                   FROM WS-MULTI 
-                                           GIVING WS-CALC 
+           MOVE ZEROS                          TO WS-CALC
+           SUBTRACT WS-N-1                   FROM WS-MULTI
+                                           GIVING WS-CALC
            MOVE WS-CALC                        TO WS-RESULT-FMT.
-           DISPLAY 'SUBTRACT ' WS-N-1 ' de ' WS-MULTI 
+           DISPLAY 'SUBTRACT ' WS-N-1 ' de ' WS-MULTI
                                       ' dá' WS-RESULT-FMT.
+           MOVE WS-CALC                        TO WS-DECR
+           MOVE 'SUBTRACT'                     TO WS-LOG-OP
+           MOVE WS-CALC                        TO WS-RESULT-NUM
+           PERFORM GRAVA-LOG.
       *
        END PROGRAM PGMATEMA.
