@@ -1,25 +1,59 @@
       *****************************************************************
-      * Program name:    PGCORRES                               
-      * Original author: Anderson Nascimento                                
+      * Program name:    PGCORRES
+      * Original author: Anderson Nascimento
       * Purpose: Apresentar a instrução CORRESPONDING
-      *                                                               
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  WS-REG-3 acrescenta um exemplo
+      *                                 de CORRESPONDING parcial, e
+      *                                 P-CONVERTE-EXTRATO aplica o
+      *                                 mesmo remapeamento de campos a
+      *                                 um extrato de folha real, lido
+      *                                 de um arquivo sequencial no
+      *                                 layout antigo e gravado em
+      *                                 outro no layout novo.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PGCORRES.
-         AUTHOR. Anderson Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 09/05/2022. 
-         DATE-COMPILED. 09/05/2022. 
+         AUTHOR. Anderson Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 09/05/2022.
+         DATE-COMPILED. 09/05/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
        ENVIRONMENT DIVISION.
-         CONFIGURATION SECTION. 
+         CONFIGURATION SECTION.
           SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT FOLHA-ANTIGA ASSIGN TO './FOLHA_ANTIGA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-ANT.
+           SELECT FOLHA-NOVA ASSIGN TO './FOLHA_NOVA.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-NOV.
       *
       *****************************************************************
        DATA DIVISION.
-         WORKING-STORAGE SECTION. 
+         FILE SECTION.
+         FD  FOLHA-ANTIGA.
+         01  REG-FOLHA-ANTIGA.
+             03  FANT-NOME                      PIC X(10).
+             03  FANT-TEL                       PIC X(09).
+             03  FANT-SALARIO                   PIC 9(04)V99.
+             03  FANT-UF                        PIC X(02).
+      *
+         FD  FOLHA-NOVA.
+         01  REG-FOLHA-NOVA.
+             03  FNOV-NOME                      PIC X(10).
+             03  FNOV-UF                        PIC X(02).
+             03  FNOV-TEL                       PIC X(09).
+             03  FNOV-SALARIO                   PIC 9(04)V99.
+      *
+         WORKING-STORAGE SECTION.
       *
          01 WS-REG-1.
             03 WS-NOME                         PIC X(10).
@@ -32,8 +66,19 @@
             03 WS-UF                           PIC X(02).
             03 WS-TEL                          PIC X(09).
             03 WS-SALARIO                      PIC 9(04)V99.
+      *
+      *   Layout de outra tela de cadastro: só WS-NOME e WS-SALARIO
+      *   batem com WS-REG-1/WS-REG-2; WS-CARGO e WS-DEPTO não têm
+      *   correspondente nos outros registros.
+         01 WS-REG-3.
+            03 WS-NOME                         PIC X(10).
+            03 WS-CARGO                        PIC X(15).
+            03 WS-SALARIO                      PIC 9(04)V99.
+            03 WS-DEPTO                        PIC X(10).
       *
          77 WS-TIT                             PIC X(36).
+         77 WS-FS-ANT                          PIC 99.
+         77 WS-FS-NOV                          PIC 99.
       *
       *****************************************************************
        PROCEDURE DIVISION.
@@ -86,7 +131,31 @@
            PERFORM PRINT-REG-2               THRU PRINT-REG-2-F.
       *    PERFORM PRINT-I                   THRU PRINT-F.
       *
-           STOP RUN.
+      *    *** CORRESPONDING PARCIAL: WS-REG-1 X WS-REG-3 ***
+      *    só WS-NOME e WS-SALARIO existem nos dois registros, então
+      *    MOVE CORR copia os dois mas ADD/SUBTRACT CORR só soma o
+      *    único campo que, além de existir nos dois, é numérico:
+      *    WS-SALARIO.
+           MOVE SPACES                        TO WS-CARGO OF WS-REG-3
+           MOVE SPACES                        TO WS-DEPTO OF WS-REG-3
+           MOVE ZERO                          TO WS-SALARIO OF WS-REG-3
+           MOVE '*** MOVE CORR (parcial) ***' TO WS-TIT
+           MOVE CORRESPONDING WS-REG-1         TO WS-REG-3.
+           PERFORM PRINT-REG-3               THRU PRINT-REG-3-F.
+      *
+           MOVE 'Gerente de Vendas'            TO WS-CARGO OF WS-REG-3
+           MOVE 'COMERCIAL'                    TO WS-DEPTO OF WS-REG-3
+           MOVE '*** ADD CORR (parcial) ***'   TO WS-TIT
+           ADD CORRESPONDING WS-REG-1          TO WS-REG-3.
+           PERFORM PRINT-REG-3               THRU PRINT-REG-3-F.
+      *
+           MOVE '*** SUBTRACT CORR (parcial) ***' TO WS-TIT
+           SUBTRACT CORRESPONDING WS-REG-1   FROM WS-REG-3.
+           PERFORM PRINT-REG-3               THRU PRINT-REG-3-F.
+      *
+           PERFORM P-CONVERTE-EXTRATO        THRU P-CONVERTE-EXTRATO-F.
+      *
+           GOBACK.
       *
        PRINT-I.
            IF WS-TIT NOT = SPACES THEN
@@ -107,11 +176,61 @@
        PRINT-REG-1-F.
       *
        PRINT-REG-2.
-           DISPLAY '*** REG 2 ' WS-TIT 
-           DISPLAY 'Nome...: ' WS-NOME         OF WS-REG-2 
-           DISPLAY 'Fone...: ' WS-TEL          OF WS-REG-2 
-           DISPLAY 'Salario: ' WS-SALARIO      OF WS-REG-2 
+           DISPLAY '*** REG 2 ' WS-TIT
+           DISPLAY 'Nome...: ' WS-NOME         OF WS-REG-2
+           DISPLAY 'Fone...: ' WS-TEL          OF WS-REG-2
+           DISPLAY 'Salario: ' WS-SALARIO      OF WS-REG-2
            DISPLAY 'UF.....: ' WS-UF           OF WS-REG-2.
        PRINT-REG-2-F.
+      *
+       PRINT-REG-3.
+           DISPLAY '*** REG 3 ' WS-TIT
+           DISPLAY 'Nome...: ' WS-NOME         OF WS-REG-3
+           DISPLAY 'Cargo..: ' WS-CARGO        OF WS-REG-3
+           DISPLAY 'Salario: ' WS-SALARIO      OF WS-REG-3
+           DISPLAY 'Depto..: ' WS-DEPTO        OF WS-REG-3.
+       PRINT-REG-3-F.
+      *
+      *   Aplica o mesmo remapeamento WS-REG-1 -> WS-REG-2 a um
+      *   extrato de folha real: lê cada registro no layout antigo de
+      *   FOLHA-ANTIGA.TXT e grava o layout novo em FOLHA-NOVA.TXT.
+       P-CONVERTE-EXTRATO.
+           OPEN INPUT FOLHA-ANTIGA
+           IF WS-FS-ANT EQUAL 35 THEN
+              PERFORM GERA-FOLHA-ANTIGA
+              OPEN INPUT FOLHA-ANTIGA
+           END-IF
+           OPEN OUTPUT FOLHA-NOVA
+
+           PERFORM UNTIL WS-FS-ANT EQUAL 10
+              READ FOLHA-ANTIGA
+                 AT END MOVE 10               TO WS-FS-ANT
+                 NOT AT END
+                    MOVE FANT-NOME            TO WS-NOME    OF WS-REG-1
+                    MOVE FANT-TEL             TO WS-TEL     OF WS-REG-1
+                    MOVE FANT-SALARIO         TO WS-SALARIO OF WS-REG-1
+                    MOVE FANT-UF              TO WS-UF      OF WS-REG-1
+                    INITIALIZE WS-REG-2
+                    MOVE CORRESPONDING WS-REG-1 TO WS-REG-2
+                    MOVE WS-NOME    OF WS-REG-2 TO FNOV-NOME
+                    MOVE WS-UF      OF WS-REG-2 TO FNOV-UF
+                    MOVE WS-TEL     OF WS-REG-2 TO FNOV-TEL
+                    MOVE WS-SALARIO OF WS-REG-2 TO FNOV-SALARIO
+                    WRITE REG-FOLHA-NOVA
+                    DISPLAY 'Extrato convertido: ' FNOV-NOME
+              END-READ
+           END-PERFORM
+
+           CLOSE FOLHA-ANTIGA FOLHA-NOVA.
+       P-CONVERTE-EXTRATO-F.
+      *
+      *   Gera a carga inicial do extrato antigo na primeira execução,
+      *   já que ainda não existe um extrato real de folha.
+       GERA-FOLHA-ANTIGA.
+           OPEN OUTPUT FOLHA-ANTIGA
+           WRITE REG-FOLHA-ANTIGA FROM 'ANDERSON  9999-9999230050CE'
+           WRITE REG-FOLHA-ANTIGA FROM 'MARIA     8888-8888180000SP'
+           WRITE REG-FOLHA-ANTIGA FROM 'JOAO      7777-7777275025RJ'
+           CLOSE FOLHA-ANTIGA.
       *
        END PROGRAM PGCORRES.
