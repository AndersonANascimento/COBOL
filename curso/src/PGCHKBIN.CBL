@@ -0,0 +1,128 @@
+      *****************************************************************
+      * Program name:    PGCHKBIN
+      * Original author: Anderson Nascimento
+      * Purpose: Verificar se o binario em execucao foi compilado ha
+      *          mais de N dias, para avisar o operador de que ele
+      *          pode estar desatualizado em relacao ao fonte
+      *          conferido no repositorio.
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 09/08/2026 Anderson Nascimento  Extraido do testfunc como uma
+      *                                 sub-rotina que qualquer
+      *                                 programa pode chamar no
+      *                                 inicio do processamento, e que
+      *                                 acrescenta cada verificacao ao
+      *                                 arquivo BUILDVER.LOG.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID.  PGCHKBIN.
+         AUTHOR. Anderson Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 09/08/2026.
+         DATE-COMPILED. 09/08/2026.
+         SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUILDVER-LOG ASSIGN TO './BUILDVER.LOG'
+           FILE STATUS  IS WS-FS-LOG.
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *
+      *   BUILDVER.LOG - uma linha por verificacao de binario, com o
+      *   nome do programa, quando foi compilado, quando foi
+      *   executado e ha quantos dias a compilacao esta desatualizada.
+       FD  BUILDVER-LOG.
+       01  REG-BUILDVER-LOG                    PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FS-LOG                           PIC 99.
+       77  WS-DIAS-INTEIRO-COMPILADO           PIC 9(07).
+       77  WS-DIAS-INTEIRO-ATUAL               PIC 9(07).
+       01  WS-DATA-ATUAL.
+           05  WS-ATUAL-YYYY                   PIC X(04).
+           05  WS-ATUAL-MM                     PIC X(02).
+           05  WS-ATUAL-DD                     PIC X(02).
+           05  WS-ATUAL-HH                     PIC X(02).
+           05  WS-ATUAL-MI                     PIC X(02).
+           05  WS-ATUAL-SS                     PIC X(02).
+           05  FILLER                          PIC X(07).
+       77  WS-COMPILADO-YYYYMMDD               PIC 9(08).
+       77  WS-ATUAL-YYYYMMDD                   PIC 9(08).
+       01  LINHA-BUILDVER-LOG.
+           03  LBV-PROGRAMA                    PIC X(08).
+           03  FILLER                          PIC X     VALUE SPACE.
+           03  LBV-COMPILADO                   PIC X(10).
+           03  FILLER                          PIC X     VALUE SPACE.
+           03  LBV-EXECUTADO                   PIC X(19).
+           03  FILLER                          PIC X     VALUE SPACE.
+           03  LBV-DIAS                        PIC ZZZZ9.
+           03  FILLER                          PIC X     VALUE SPACE.
+           03  LBV-STATUS                      PIC X(15).
+           03  FILLER                          PIC X(15) VALUE SPACES.
+      *****************************************************************
+       LINKAGE SECTION.
+       COPY BUILDCHK.
+      *****************************************************************
+       PROCEDURE DIVISION USING BC-PARM.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE          TO WS-DATA-ATUAL
+
+           MOVE BC-COMPILADO-YYYY          TO WS-COMPILADO-YYYYMMDD(1:4)
+           MOVE BC-COMPILADO-MM            TO WS-COMPILADO-YYYYMMDD(5:2)
+           MOVE BC-COMPILADO-DD            TO WS-COMPILADO-YYYYMMDD(7:2)
+           MOVE WS-ATUAL-YYYY              TO WS-ATUAL-YYYYMMDD(1:4)
+           MOVE WS-ATUAL-MM                TO WS-ATUAL-YYYYMMDD(5:2)
+           MOVE WS-ATUAL-DD                TO WS-ATUAL-YYYYMMDD(7:2)
+
+           COMPUTE WS-DIAS-INTEIRO-COMPILADO =
+                   FUNCTION INTEGER-OF-DATE(WS-COMPILADO-YYYYMMDD)
+           COMPUTE WS-DIAS-INTEIRO-ATUAL =
+                   FUNCTION INTEGER-OF-DATE(WS-ATUAL-YYYYMMDD)
+
+           COMPUTE BC-DIAS-DECORRIDOS =
+                   WS-DIAS-INTEIRO-ATUAL - WS-DIAS-INTEIRO-COMPILADO
+
+           IF BC-DIAS-DECORRIDOS > BC-DIAS-LIMITE THEN
+              MOVE 'S'                         TO BC-STATUS
+           ELSE
+              MOVE 'N'                         TO BC-STATUS
+           END-IF
+
+           PERFORM GRAVA-BUILDVER-LOG.
+           EXIT PROGRAM.
+      *
+      *   Acrescenta uma linha ao final de BUILDVER.LOG com o
+      *   resultado desta verificacao.
+       GRAVA-BUILDVER-LOG.
+           OPEN EXTEND BUILDVER-LOG
+           IF WS-FS-LOG EQUAL 35 THEN
+              OPEN OUTPUT BUILDVER-LOG
+           END-IF
+
+           MOVE SPACES                         TO LINHA-BUILDVER-LOG
+           MOVE BC-PROGRAMA                    TO LBV-PROGRAMA
+           STRING BC-COMPILADO-DD    '/'
+                  BC-COMPILADO-MM    '/'
+                  BC-COMPILADO-YYYY  DELIMITED BY SIZE
+                  INTO LBV-COMPILADO
+           STRING WS-ATUAL-DD  '/' WS-ATUAL-MM '/' WS-ATUAL-YYYY SPACE
+                  WS-ATUAL-HH ':' WS-ATUAL-MI ':' WS-ATUAL-SS
+                  DELIMITED BY SIZE
+                  INTO LBV-EXECUTADO
+           MOVE BC-DIAS-DECORRIDOS             TO LBV-DIAS
+           IF BC-BINARIO-DESATUALIZADO THEN
+              MOVE 'DESATUALIZADO'             TO LBV-STATUS
+           ELSE
+              MOVE 'OK'                        TO LBV-STATUS
+           END-IF
+
+           WRITE REG-BUILDVER-LOG FROM LINHA-BUILDVER-LOG
+           CLOSE BUILDVER-LOG.
+       END PROGRAM PGCHKBIN.
