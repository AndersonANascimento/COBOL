@@ -3,21 +3,66 @@
        IDENTIFICATION DIVISION.
       *************************
        PROGRAM-ID. TESTE.
+      *    09/08/2026 - Anderson Abreu - Deixa de aceitar so um nome
+      *    solto e passa a montar um REG-CLIENTE completo (mesmo
+      *    layout de CD-CLIENTE/NM-CLIENTE/TL-CLIENTE do PGGERARQ) e
+      *    grava-lo/le-lo de volta numa copia de teste do arquivo de
+      *    clientes, para servir de exemplo minimo de WRITE/READ
+      *    contra o layout real usado pelo restante do curso.
 
       **********************
        ENVIRONMENT DIVISION.
       **********************
-      
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-TESTE ASSIGN TO './TESTE.SCRATCH'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CD-CLIENTE
+           FILE STATUS  IS WS-FS.
+
       ***************
        DATA DIVISION.
       ***************
+       FILE SECTION.
+       FD  CLIENTE-TESTE.
+       01  REG-CLIENTE.
+           03 CD-CLIENTE     PIC 9(03).
+           03 NM-CLIENTE     PIC X(20).
+           03 TL-CLIENTE     PIC X(09).
+
        WORKING-STORAGE SECTION.
-           01 WS-NOME        PIC X(10).
+       77  WS-FS             PIC 99.
 
       ********************
        PROCEDURE DIVISION.
       ********************
-       DISPLAY "Digite um nome: "
-       ACCEPT WS-NOME.
-       DISPLAY "O nome digitado foi: " WS-NOME
-       STOP RUN.
+       MAIN-PROCEDURE.
+           DISPLAY "Digite o código do cliente (3 dígitos): "
+           ACCEPT CD-CLIENTE.
+           DISPLAY "Digite o nome do cliente: "
+           ACCEPT NM-CLIENTE.
+           DISPLAY "Digite o telefone do cliente: "
+           ACCEPT TL-CLIENTE.
+
+           OPEN OUTPUT CLIENTE-TESTE
+           WRITE REG-CLIENTE
+           CLOSE CLIENTE-TESTE.
+
+           MOVE SPACES               TO NM-CLIENTE
+           MOVE SPACES               TO TL-CLIENTE
+
+           OPEN INPUT CLIENTE-TESTE
+           READ CLIENTE-TESTE
+              INVALID KEY
+                 DISPLAY "ERRO: REGISTRO NÃO ENCONTRADO NA RELEITURA"
+           END-READ
+           CLOSE CLIENTE-TESTE.
+
+           DISPLAY "REGISTRO LIDO DE VOLTA:"
+           DISPLAY "CD-CLIENTE : " CD-CLIENTE.
+           DISPLAY "NM-CLIENTE : " NM-CLIENTE.
+           DISPLAY "TL-CLIENTE : " TL-CLIENTE.
+
+           STOP RUN.
+       END PROGRAM TESTE.
