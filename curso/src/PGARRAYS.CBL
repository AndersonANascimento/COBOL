@@ -1,24 +1,67 @@
       *****************************************************************
-      * Program name:    PGARRAYS                               
-      * Original author: Anderson Nascimento                                
+      * Program name:    PGARRAYS
+      * Original author: Anderson Nascimento
       * Purpose: Apresentar arrays no COBOL
-      *                                                               
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  P-ARRAY-DINAMICO passa a
+      *                                 calcular uma tabela de
+      *                                 amortizacao de verdade (Price,
+      *                                 juros+amortizacao por parcela
+      *                                 sobre o saldo devedor) e grava
+      *                                 o contrato em CONTRATOS.TXT.
+      *                                 P-ARRAY-BIDIMEN carrega e
+      *                                 grava o calendario semanal de
+      *                                 eventos em EVENTOS.TXT.
+      * 09/08/2026 Anderson Nascimento  P-ARRAY-DINAMICO passa a tratar
+      *                                 taxa de juros zero a parte, sem
+      *                                 dividir pelo fator PRICE (que
+      *                                 daria 0/0 nesse caso).
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PGARRAYS.
-         AUTHOR. Anderson Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 10/05/2022. 
-         DATE-COMPILED. 10/05/2022. 
+         AUTHOR. Anderson Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 10/05/2022.
+         DATE-COMPILED. 10/05/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
        ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
           SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA. 
+           DECIMAL-POINT IS COMMA.
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+           SELECT CONTRATOS ASSIGN TO './CONTRATOS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-CTR.
+           SELECT EVENTOS ASSIGN TO './EVENTOS.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-EVT.
       *****************************************************************
        DATA DIVISION.
-         WORKING-STORAGE SECTION. 
+         FILE SECTION.
+      *
+      *   CONTRATOS.TXT - uma linha por parcela de cada contrato
+      *   calculado em P-ARRAY-DINAMICO (sistema PRICE).
+          FD  CONTRATOS.
+          01  REG-CONTRATO.
+              05  CTR-NUM-CONTRATO    PIC 9(05).
+              05  CTR-NUM-PARCELA     PIC 9(03).
+              05  CTR-VLR-PARCELA     PIC 9(07)V99.
+              05  CTR-VLR-JUROS       PIC 9(07)V99.
+              05  CTR-VLR-AMORT       PIC 9(07)V99.
+              05  CTR-VLR-SALDO       PIC 9(07)V99.
+      *
+      *   EVENTOS.TXT - sete registros de 72 posicoes, um por dia da
+      *   semana, no mesmo layout de WS-DIAS-DA-SEMANA/WS-EVENTO, para
+      *   que o calendario sobreviva entre execucoes.
+          FD  EVENTOS.
+          01  REG-EVENTO              PIC X(72).
+      *
+         WORKING-STORAGE SECTION.
          01 WS-DIAS-DA-SEMANA.
             05 FILLER                         PIC X(8) VALUE '1DOMINGO'.
             05 FILLER                         PIC X(64) VALUE SPACES.
@@ -34,7 +77,7 @@
             05 FILLER                         PIC X(64) VALUE SPACES.
             05 FILLER                         PIC X(8) VALUE '7SÁBADO'.
             05 FILLER                         PIC X(64) VALUE SPACES.
-         01 FILLER REDEFINES WS-DIAS-DA-SEMANA OCCURS 7 TIMES.
+         01 TABELA-DIAS REDEFINES WS-DIAS-DA-SEMANA OCCURS 7 TIMES.
             05 WS-NUMERO-DIA                  PIC 9.
             05 WS-NOME-DIA                    PIC X(7).
             05 WS-EVENTO OCCURS 4 TIMES.
@@ -51,8 +94,11 @@
                10 WS-NUM-CONTRATO             PIC 9(5).
                10 WS-NUM-PRESTACOES           PIC 9(3).
                10 WS-PRESTACOES OCCURS 1 TO 12 TIMES
-                                DEPENDING ON WS-NUM-PRESTACOES
-                                              PIC 9(5)V99.
+                                DEPENDING ON WS-NUM-PRESTACOES.
+                  15 WS-VLR-PARCELA           PIC 9(7)V99.
+                  15 WS-VLR-JUROS             PIC 9(7)V99.
+                  15 WS-VLR-AMORT             PIC 9(7)V99.
+                  15 WS-VLR-SALDO             PIC 9(7)V99.
          77 WS-IND                            PIC 9(3).
          77 WS-IND-EV                         PIC 9(3).
          77 WS-VLR-AUX                        PIC 9(5)V99.
@@ -60,6 +106,13 @@
          77 TT-PARC                           PIC 999 VALUE 12.
          77 TT-DIAS                           PIC 9 VALUE 7.
          77 TT-EVEN                           PIC 9 VALUE 4.
+         77 WS-FS-CTR                         PIC 99.
+         77 WS-FS-EVT                         PIC 99.
+         77 WS-VLR-PRINCIPAL                  PIC 9(7)V99.
+         77 WS-TAXA-JUROS                     PIC 9V9(6).
+         77 WS-PARCELA-FIXA                   PIC 9(7)V99.
+         77 WS-FATOR                          PIC 9(5)V9(6).
+         77 WS-SALDO-ATUAL                    PIC 9(7)V99.
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -67,41 +120,81 @@
            PERFORM P-ARRAY-BIDIMEN
            PERFORM P-ARRAY-ESTATICO
            PERFORM P-FIM.
-      *    
+      *
        P-FIM.
-           STOP RUN.
-      *    
+           GOBACK.
+      *
+      *   Calcula uma tabela de amortizacao pelo sistema PRICE
+      *   (parcelas fixas, juros sobre o saldo devedor) e grava cada
+      *   parcela em CONTRATOS.TXT.
        P-ARRAY-DINAMICO.
            DISPLAY ' **** PROGRAMA DE ARRAY (DINÂMICO) ****'
 
+           DISPLAY 'Informe o nº do contrato: '
+           ACCEPT WS-NUM-CONTRATO
            DISPLAY 'Informe o nº de prestações: '
            ACCEPT WS-NUM-PRESTACOES
-      *    
-           DISPLAY 'Informe o valor da prestação: '
-           ACCEPT WS-VLR-AUX
+           DISPLAY 'Informe o valor do principal: '
+           ACCEPT WS-VLR-PRINCIPAL
+           DISPLAY 'Informe a taxa de juros ao mês (ex.: 0,015000): '
+           ACCEPT WS-TAXA-JUROS
       *
            MOVE ZERO                           TO WS-IND
            IF WS-NUM-PRESTACOES GREATER THAN TT-PARC THEN
               DISPLAY 'Nº inválido!'
               PERFORM P-FIM
            ELSE
+              IF WS-TAXA-JUROS EQUAL ZEROS THEN
+      *   Emprestimo sem juros: a parcela fixa e so o principal
+      *   dividido igualmente, sem aplicar o fator de financiamento
+      *   PRICE (que exigiria dividir por um WS-FATOR igual a zero).
+                 COMPUTE WS-PARCELA-FIXA ROUNDED =
+                    WS-VLR-PRINCIPAL / WS-NUM-PRESTACOES
+              ELSE
+                 COMPUTE WS-FATOR ROUNDED =
+                    1 - ((1 + WS-TAXA-JUROS) ** (- WS-NUM-PRESTACOES))
+                 COMPUTE WS-PARCELA-FIXA ROUNDED =
+                    (WS-VLR-PRINCIPAL * WS-TAXA-JUROS) / WS-FATOR
+              END-IF
+              MOVE WS-VLR-PRINCIPAL             TO WS-SALDO-ATUAL
               PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND GREATER
                                                        WS-NUM-PRESTACOES
-                MOVE WS-VLR-AUX                TO WS-PRESTACOES(WS-IND)
+                COMPUTE WS-VLR-JUROS(WS-IND) ROUNDED =
+                   WS-SALDO-ATUAL * WS-TAXA-JUROS
+                COMPUTE WS-VLR-AMORT(WS-IND) ROUNDED =
+                   WS-PARCELA-FIXA - WS-VLR-JUROS(WS-IND)
+                COMPUTE WS-SALDO-ATUAL ROUNDED =
+                   WS-SALDO-ATUAL - WS-VLR-AMORT(WS-IND)
+                MOVE WS-PARCELA-FIXA         TO WS-VLR-PARCELA(WS-IND)
+                MOVE WS-SALDO-ATUAL          TO WS-VLR-SALDO(WS-IND)
               END-PERFORM
            END-IF
-      *    *** LENDO O ARRAY
+      *    *** LENDO E GRAVANDO O ARRAY
            MOVE ZERO                           TO WS-IND
-           DISPLAY 'Nº PARC    VALOR'
+           DISPLAY 'Nº PARC    VALOR         JUROS        AMORT     '
+                   'SALDO'
+           OPEN OUTPUT CONTRATOS
            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND GREATER
                                                     WS-NUM-PRESTACOES
-              DISPLAY '    ' WS-IND '   ' WS-PRESTACOES(WS-IND)
+              DISPLAY '    ' WS-IND '   ' WS-VLR-PARCELA(WS-IND)
+                      '   ' WS-VLR-JUROS(WS-IND)
+                      '   ' WS-VLR-AMORT(WS-IND)
+                      '   ' WS-VLR-SALDO(WS-IND)
+              MOVE WS-NUM-CONTRATO             TO CTR-NUM-CONTRATO
+              MOVE WS-IND                      TO CTR-NUM-PARCELA
+              MOVE WS-VLR-PARCELA(WS-IND)      TO CTR-VLR-PARCELA
+              MOVE WS-VLR-JUROS(WS-IND)        TO CTR-VLR-JUROS
+              MOVE WS-VLR-AMORT(WS-IND)        TO CTR-VLR-AMORT
+              MOVE WS-VLR-SALDO(WS-IND)        TO CTR-VLR-SALDO
+              WRITE REG-CONTRATO
            END-PERFORM.
+           CLOSE CONTRATOS.
       *
        P-ARRAY-BIDIMEN.
            DISPLAY ' **** PROGRAMA DE ARRAY (BIDIMENSIONAL) ****'
            MOVE ZERO                           TO WS-IND
                                                   WS-IND-EV
+           PERFORM P-CARREGA-CALENDARIO
            PERFORM UNTIL WS-SAIDA = 'S' OR 's'
              ADD 1                             TO WS-IND-EV
              DISPLAY 'Informe o nº do dia:'
@@ -114,14 +207,42 @@
              DISPLAY 'Sair? (S|s)'
              ACCEPT WS-SAIDA
            END-PERFORM.
-
+           PERFORM P-GRAVA-CALENDARIO.
+      *
+      *   Carrega, de EVENTOS.TXT (se existir), os sete dias com seus
+      *   eventos ja cadastrados, recontando CT-EV-D por dia.
+       P-CARREGA-CALENDARIO.
+           OPEN INPUT EVENTOS
+           IF WS-FS-EVT NOT EQUAL 35 THEN
+              PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > TT-DIAS
+                 READ EVENTOS INTO TABELA-DIAS(WS-IND)
+                    AT END CONTINUE
+                 END-READ
+                 PERFORM VARYING WS-IND-EV FROM 1 BY 1
+                                 UNTIL WS-IND-EV > TT-EVEN
+                    IF WS-NUM-EVENTO(WS-IND, WS-IND-EV) > 0 THEN
+                       ADD 1                   TO CT-EV-D(WS-IND)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+              CLOSE EVENTOS
+           END-IF.
+      *
+      *   Regrava EVENTOS.TXT por inteiro com o calendario atualizado.
+       P-GRAVA-CALENDARIO.
+           OPEN OUTPUT EVENTOS
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > TT-DIAS
+              WRITE REG-EVENTO FROM TABELA-DIAS(WS-IND)
+           END-PERFORM.
+           CLOSE EVENTOS.
+      *
        P-ARRAY-ESTATICO.
            DISPLAY ' **** PROGRAMA DE ARRAY (ESTÁTICO) ****'
       *
            DISPLAY 'Nº   NOME'
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > TT-DIAS  
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > TT-DIAS
              DISPLAY WS-NUMERO-DIA(WS-IND) '    ' WS-NOME-DIA(WS-IND)
-             PERFORM VARYING WS-IND-EV FROM 1 BY 1 
+             PERFORM VARYING WS-IND-EV FROM 1 BY 1
                                        UNTIL WS-IND-EV > TT-EVEN
                IF WS-NUM-EVENTO(WS-IND, WS-IND-EV) > 0 THEN
                   DISPLAY 'EVENTO: '
@@ -130,5 +251,5 @@
                END-IF
              END-PERFORM
            END-PERFORM.
-      *    
+      *
        END PROGRAM PGARRAYS.
