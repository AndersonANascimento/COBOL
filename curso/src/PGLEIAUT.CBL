@@ -1,35 +1,49 @@
-      *****************************************************************
-      * Program name:    PGLEIAUT                               
-      * Original author: Anderson Nascimento                           
-      * Purpose: Apresentar o comando COPY
-      *                                                               
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-         PROGRAM-ID.  PGLEIAUT.
-         AUTHOR. Anderson Abreu do Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 06/06/2022. 
-         DATE-COMPILED. 06/06/2022. 
-         SECURITY. NON-CONFIDENTIAL.
-      *****************************************************************
-       ENVIRONMENT DIVISION. 
-      *****************************************************************
-       DATA DIVISION. 
-         WORKING-STORAGE SECTION.
-         COPY BOOKLOUT.
-      *****************************************************************
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           INITIALIZE WS-VAR 
-           DISPLAY "Execução de PGLEIAUT"
-           DISPLAY "Informe o 1º valor: "
-           ACCEPT WS-N1 
-           DISPLAY "Informe o 2º valor: "
-           ACCEPT WS-N2 
-
-           CALL './bin/PGCALC01' USING WS-VAR.
-
-           DISPLAY  WS-RESULT.
-           
-           STOP RUN.
-       END PROGRAM PGLEIAUT.
+      *****************************************************************
+      * Program name:    PGLEIAUT
+      * Original author: Anderson Nascimento
+      * Purpose: Apresentar o comando COPY
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  Passa a perguntar a operacao
+      *                                 antes de chamar o PGCALC01,
+      *                                 acompanhando o novo WS-VAR do
+      *                                 BOOKLOUT.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID.  PGLEIAUT.
+         AUTHOR. Anderson Abreu do Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 06/06/2022.
+         DATE-COMPILED. 06/06/2022.
+         SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       DATA DIVISION.
+         WORKING-STORAGE SECTION.
+         COPY BOOKLOUT.
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           INITIALIZE WS-VAR
+           DISPLAY "Execução de PGLEIAUT"
+           DISPLAY "Operação (S-Soma/B-Subtração/M-Multiplicação/"
+                   "D-Divisão): "
+           ACCEPT WS-OPERACAO
+           DISPLAY "Informe o 1º valor: "
+           ACCEPT WS-N1
+           DISPLAY "Informe o 2º valor: "
+           ACCEPT WS-N2
+
+           CALL './bin/PGCALC01' USING WS-VAR.
+
+           IF WS-COM-ERRO THEN
+              DISPLAY "Erro no cálculo: divisão por zero ou estouro"
+           ELSE
+              DISPLAY  WS-RESULT
+           END-IF.
+
+           STOP RUN.
+       END PROGRAM PGLEIAUT.
