@@ -1,30 +1,63 @@
       *****************************************************************
-      * Program name:    PGCALC01                               
-      * Original author: Anderson Nascimento                           
+      * Program name:    PGCALC01
+      * Original author: Anderson Nascimento
       * Purpose: Apresentar a LINKAGE SECTION
-      *                                                               
+      *
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 08/08/2026 Anderson Nascimento  WS-VAR passa a vir do
+      *                                 BOOKLOUT, com WS-OPERACAO
+      *                                 selecionando soma/subtracao/
+      *                                 multiplicacao/divisao e
+      *                                 WS-ERRO sinalizando estouro ou
+      *                                 divisao por zero.
       *****************************************************************
        IDENTIFICATION DIVISION.
          PROGRAM-ID.  PGCALC01.
-         AUTHOR. Anderson Abreu do Nascimento. 
-         INSTALLATION. COBOL DEVELOPMENT CENTER. 
-         DATE-WRITTEN. 06/06/2022. 
-         DATE-COMPILED. 06/06/2022. 
+         AUTHOR. Anderson Abreu do Nascimento.
+         INSTALLATION. COBOL DEVELOPMENT CENTER.
+         DATE-WRITTEN. 06/06/2022.
+         DATE-COMPILED. 06/06/2022.
          SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
       *****************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
          WORKING-STORAGE SECTION.
-         LINKAGE SECTION. 
-         01 WS-VAR.
-            05 WS-N1                           PIC 99V99.
-            05 WS-N2                           PIC 99V99.
-            05 WS-RESULT                       PIC 99V99.
+         LINKAGE SECTION.
+         COPY BOOKLOUT.
       *****************************************************************
        PROCEDURE DIVISION USING WS-VAR.
        MAIN-PROCEDURE.
            DISPLAY "Programa de Cálculo - PGCALC01"
-           COMPUTE WS-RESULT = WS-N1 + WS-N2  
+           MOVE 'N'                            TO WS-ERRO
+           EVALUATE TRUE
+              WHEN WS-OP-SOMA
+                 ADD WS-N1 WS-N2          GIVING WS-RESULT
+                    ON SIZE ERROR MOVE 'S'      TO WS-ERRO
+                 END-ADD
+              WHEN WS-OP-SUBTRACAO
+                 SUBTRACT WS-N2 FROM WS-N1 GIVING WS-RESULT
+                    ON SIZE ERROR MOVE 'S'      TO WS-ERRO
+                 END-SUBTRACT
+              WHEN WS-OP-MULTIPLICACAO
+                 MULTIPLY WS-N1 BY WS-N2  GIVING WS-RESULT
+                    ON SIZE ERROR MOVE 'S'      TO WS-ERRO
+                 END-MULTIPLY
+              WHEN WS-OP-DIVISAO
+                 IF WS-N2 EQUAL ZEROS THEN
+                    MOVE 'S'                    TO WS-ERRO
+                 ELSE
+                    DIVIDE WS-N1 BY WS-N2 GIVING WS-RESULT
+                       ON SIZE ERROR MOVE 'S'   TO WS-ERRO
+                    END-DIVIDE
+                 END-IF
+              WHEN OTHER
+                 MOVE 'S'                       TO WS-ERRO
+           END-EVALUATE.
+           IF WS-COM-ERRO THEN
+              MOVE ZEROS                        TO WS-RESULT
+           END-IF.
            EXIT.
        END PROGRAM PGCALC01.
