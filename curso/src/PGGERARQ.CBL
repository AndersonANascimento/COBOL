@@ -1,68 +1,261 @@
       *****************************************************************
-      * Program name:   PGGERARQ                               
-      * Original author: Anderson Abreu do Nascimento                           
+      * Program name:   PGGERARQ
+      * Original author: Anderson Abreu do Nascimento
       *
-      * Maintenence Log                                              
-      * Date       Author               Maintenance Requirement               
-      * ---------- -------------------  ------------------------------- 
-      * 20/05/2022 Anderson Nascimento  Grava um arquivo sequencial 
-      *                                                               
+      * Maintenence Log
+      * Date       Author               Maintenance Requirement
+      * ---------- -------------------  -------------------------------
+      * 20/05/2022 Anderson Nascimento  Grava um arquivo sequencial
+      * 08/08/2026 Anderson Nascimento  CLIENTE.TXT passa a ser
+      *                                 indexado por CD-CLIENTE, com
+      *                                 modos incluir/alterar/excluir,
+      *                                 rejeicao de codigo duplicado,
+      *                                 validacao de telefone,
+      *                                 normalizacao do nome e
+      *                                 auditoria de WS-FS em log.
+      * 09/08/2026 Anderson Nascimento  Chama o PGCHKBIN no inicio do
+      *                                 processamento para avisar o
+      *                                 operador se este binario foi
+      *                                 compilado ha mais de
+      *                                 WS-DIAS-LIMITE dias.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGGERARQ.
-       AUTHOR. Anderson Abreu do Nascimento. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.20/05/2022. 
-       DATE-COMPILED.20/05/2022. 
+       AUTHOR. Anderson Abreu do Nascimento.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.20/05/2022.
+       DATE-COMPILED.20/05/2022.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CLIENTE ASSIGN TO './CLIENTE.TXT'
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE  IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CD-CLIENTE
            FILE STATUS  IS WS-FS.
+
+           SELECT LOG-AUDITORIA ASSIGN TO './CLIENTE.LOG'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-LOG.
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  CLIENTE.
        01  REG-CLIENTE.
            03 CD-CLIENTE                       PIC 9(03).
            03 NM-CLIENTE                       PIC X(20).
            03 TL-CLIENTE                       PIC X(09).
+      *
+      *   CLIENTE.LOG - toda ocorrencia de WS-FS diferente de zero nas
+      *   operacoes contra CLIENTE.TXT, com data/hora, operacao,
+      *   codigo do cliente envolvido e o file status observado.
+       FD  LOG-AUDITORIA.
+       01  REG-LOG-REC                         PIC X(80).
        WORKING-STORAGE SECTION.
        77  WS-FS                               PIC 99.
+       77  WS-FS-LOG                           PIC 99.
+       77  WS-MODO-EXEC                        PIC X     VALUE 'I'.
+       77  WS-DUPLICADO                        PIC X     VALUE 'N'.
+       77  WS-TEL-VALIDO                       PIC X     VALUE 'N'.
+       77  WS-NM-TRIM                          PIC X(20).
+       77  WS-LOG-OP                           PIC X(10).
+       77  WS-DATA-HORA                        PIC X(21).
+       77  WS-DIAS-LIMITE                      PIC 9(03) VALUE 30.
+       01  WS-WHEN-COMPILED.
+           05  WS-COMPILADO-YYYY                PIC X(04).
+           05  WS-COMPILADO-MM                  PIC X(02).
+           05  WS-COMPILADO-DD                  PIC X(02).
+           05  WS-COMPILADO-HH                  PIC X(02).
+           05  WS-COMPILADO-MI                  PIC X(02).
+           05  WS-COMPILADO-SS                  PIC X(02).
+           05  FILLER                           PIC X(07).
+       COPY BUILDCHK.
+       01  WS-TEL-CHECK.
+           05 WS-TEL-DDD                       PIC X(04).
+           05 WS-TEL-HIFEN                     PIC X(01).
+           05 WS-TEL-NUM                       PIC X(04).
+       01  LINHA-LOG.
+           03 LOG-DATA                         PIC X(08).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-HORA                         PIC X(06).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-OPERACAO                     PIC X(10).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-CD-CLIENTE                   PIC 9(03).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 LOG-FS                           PIC 99.
+           03 FILLER                           PIC X(47) VALUE SPACES.
+      *     WS-MODO-EXEC: 'I' INCLUIR, 'A' ALTERAR, 'E' EXCLUIR
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY '------ CADASTRO DE CLIENTE -----'
-           SET WS-FS                           TO 0.
+           MOVE ZEROS                          TO WS-FS.
+           MOVE ZEROS                          TO WS-FS-LOG.
 
-           OPEN EXTEND CLIENTE
+           MOVE FUNCTION WHEN-COMPILED         TO WS-WHEN-COMPILED
+           MOVE 'PGGERARQ'                     TO BC-PROGRAMA
+           MOVE WS-WHEN-COMPILED               TO BC-COMPILADO
+           MOVE WS-DIAS-LIMITE                 TO BC-DIAS-LIMITE
+           CALL './bin/PGCHKBIN' USING BC-PARM
+           IF BC-BINARIO-DESATUALIZADO THEN
+              DISPLAY '>> AVISO: binario compilado ha '
+                      BC-DIAS-DECORRIDOS ' dia(s), acima do limite'
+                      ' de ' WS-DIAS-LIMITE ' dia(s).'
+           END-IF.
+
+           OPEN I-O CLIENTE
            IF WS-FS EQUAL 35 THEN
               OPEN OUTPUT CLIENTE
-           END-IF
+              CLOSE CLIENTE
+              OPEN I-O CLIENTE
+           END-IF.
+
+           OPEN EXTEND LOG-AUDITORIA
+           IF WS-FS-LOG EQUAL 35 THEN
+              OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+
+           MOVE 'ABERTURA'                      TO WS-LOG-OP
+           MOVE ZEROS                           TO CD-CLIENTE
+           PERFORM GRAVA-AUDITORIA.
 
            IF WS-FS EQUAL ZEROS THEN
-              DISPLAY 'Informe o código do Cliente: '
-              ACCEPT CD-CLIENTE
+              DISPLAY 'Modo (I-Incluir/A-Alterar/E-Excluir): '
+              ACCEPT WS-MODO-EXEC
+              EVALUATE WS-MODO-EXEC
+                 WHEN 'I'
+                 WHEN 'i'
+                    PERFORM INCLUI-CLIENTE
+                 WHEN 'A'
+                 WHEN 'a'
+                    PERFORM ALTERA-CLIENTE
+                 WHEN 'E'
+                 WHEN 'e'
+                    PERFORM EXCLUI-CLIENTE
+                 WHEN OTHER
+                    DISPLAY '>> MODO INVALIDO'
+              END-EVALUATE
+           ELSE
+              DISPLAY '>> ERRO AO CRIAR O ARQUIVO!'
+              DISPLAY '>> FILE STATUS: ' WS-FS
+           END-IF.
+
+           CLOSE CLIENTE.
+           CLOSE LOG-AUDITORIA.
+
+           GOBACK.
+      *
+      *   Inclui um novo cliente, recusando o codigo se ja existir.
+       INCLUI-CLIENTE.
+           DISPLAY 'Informe o código do Cliente: '
+           ACCEPT CD-CLIENTE
+           READ CLIENTE
+              INVALID KEY MOVE 'N'              TO WS-DUPLICADO
+              NOT INVALID KEY MOVE 'S'           TO WS-DUPLICADO
+           END-READ.
+           IF WS-DUPLICADO EQUAL 'S' THEN
+              DISPLAY '>> CODIGO JA CADASTRADO: ' CD-CLIENTE
+           ELSE
               DISPLAY 'Informe o nome do Cliente: '
               ACCEPT NM-CLIENTE
-              DISPLAY 'Informe o telefone do Cliente: '
-              ACCEPT TL-CLIENTE
+              PERFORM ACEITA-TELEFONE
+              PERFORM NORMALIZA-CLIENTE
               WRITE REG-CLIENTE
-              IF WS-FS NOT EQUAL ZEROS
+              MOVE 'INCLUSAO'                   TO WS-LOG-OP
+              PERFORM GRAVA-AUDITORIA
+              IF WS-FS NOT EQUAL ZEROS THEN
                  DISPLAY 'Não foi possível gravar o registro'
               ELSE
                  DISPLAY '>> Registro grava do sucesso!'
               END-IF
-           ELSE
-              DISPLAY '>> ERRO AO CRIAR O ARQUIVO!'
-              DISPLAY '>> FILE STATUS: ' WS-FS
-           END-IF
-
-           CLOSE CLIENTE.
-           
-           STOP RUN.
+           END-IF.
+      *
+      *   Altera o nome/telefone de um cliente ja cadastrado.
+       ALTERA-CLIENTE.
+           DISPLAY 'Informe o código do Cliente a alterar: '
+           ACCEPT CD-CLIENTE
+           READ CLIENTE
+              INVALID KEY
+                 DISPLAY '>> CLIENTE NAO ENCONTRADO: ' CD-CLIENTE
+              NOT INVALID KEY
+                 DISPLAY 'Nome atual..: ' NM-CLIENTE
+                 DISPLAY 'Novo nome do Cliente: '
+                 ACCEPT NM-CLIENTE
+                 DISPLAY 'Telefone atual..: ' TL-CLIENTE
+                 PERFORM ACEITA-TELEFONE
+                 PERFORM NORMALIZA-CLIENTE
+                 REWRITE REG-CLIENTE
+                 MOVE 'ALTERACAO'               TO WS-LOG-OP
+                 PERFORM GRAVA-AUDITORIA
+                 IF WS-FS NOT EQUAL ZEROS THEN
+                    DISPLAY 'Não foi possível alterar o registro'
+                 ELSE
+                    DISPLAY '>> Registro alterado com sucesso!'
+                 END-IF
+           END-READ.
+      *
+      *   Exclui um cliente ja cadastrado pelo codigo.
+       EXCLUI-CLIENTE.
+           DISPLAY 'Informe o código do Cliente a excluir: '
+           ACCEPT CD-CLIENTE
+           READ CLIENTE
+              INVALID KEY
+                 DISPLAY '>> CLIENTE NAO ENCONTRADO: ' CD-CLIENTE
+              NOT INVALID KEY
+                 DELETE CLIENTE RECORD
+                 MOVE 'EXCLUSAO'                TO WS-LOG-OP
+                 PERFORM GRAVA-AUDITORIA
+                 IF WS-FS NOT EQUAL ZEROS THEN
+                    DISPLAY 'Não foi possível excluir o registro'
+                 ELSE
+                    DISPLAY '>> Registro excluído com sucesso!'
+                 END-IF
+           END-READ.
+      *
+      *   Pede o telefone ate que venha no formato NNNN-NNNN, o mesmo
+      *   padrao usado para validar TL-CLIENTE na entrada.
+       ACEITA-TELEFONE.
+           MOVE 'N'                             TO WS-TEL-VALIDO
+           PERFORM UNTIL WS-TEL-VALIDO EQUAL 'S'
+              DISPLAY 'Informe o telefone (formato NNNN-NNNN): '
+              ACCEPT TL-CLIENTE
+              PERFORM VALIDA-TELEFONE
+              IF WS-TEL-VALIDO NOT EQUAL 'S' THEN
+                 DISPLAY '>> TELEFONE INVALIDO, USE O FORMATO NNNN-NN'
+                         'NN'
+              END-IF
+           END-PERFORM.
+      *
+       VALIDA-TELEFONE.
+           MOVE 'N'                             TO WS-TEL-VALIDO
+           MOVE TL-CLIENTE                      TO WS-TEL-CHECK
+           IF WS-TEL-DDD NUMERIC
+                 AND WS-TEL-HIFEN EQUAL '-'
+                 AND WS-TEL-NUM NUMERIC THEN
+              MOVE 'S'                          TO WS-TEL-VALIDO
+           END-IF.
+      *
+      *   Normaliza o nome do cliente (maiusculas, sem espacos nas
+      *   bordas) antes de gravar/alterar, para nao quebrar buscas e
+      *   relatorios agrupados por nome.
+       NORMALIZA-CLIENTE.
+           MOVE FUNCTION TRIM(NM-CLIENTE)       TO WS-NM-TRIM
+           MOVE FUNCTION UPPER-CASE(WS-NM-TRIM) TO NM-CLIENTE.
+      *
+      *   Grava em CLIENTE.LOG toda operacao cujo WS-FS final nao
+      *   tenha sido zero, para reconstruir depois o que aconteceu.
+       GRAVA-AUDITORIA.
+           IF WS-FS NOT EQUAL ZEROS THEN
+              MOVE FUNCTION CURRENT-DATE        TO WS-DATA-HORA
+              MOVE WS-DATA-HORA(1:8)            TO LOG-DATA
+              MOVE WS-DATA-HORA(9:6)            TO LOG-HORA
+              MOVE WS-LOG-OP                    TO LOG-OPERACAO
+              MOVE CD-CLIENTE                   TO LOG-CD-CLIENTE
+              MOVE WS-FS                        TO LOG-FS
+              WRITE REG-LOG-REC FROM LINHA-LOG
+           END-IF.
+      *
        END PROGRAM PGGERARQ.
