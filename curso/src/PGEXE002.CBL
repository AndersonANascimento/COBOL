@@ -1,66 +1,160 @@
       *****************************************************************
-      * Program name:    PGEXE002                               
+      * Program name:    PGEXE002
       * Original author: ANDERSON ABREU DO NASCIMENTO
       *
-      * Maintenence Log                                              
+      * Maintenence Log
       * Date       Author               Maintenance Requirement
       * ---------- -------------------  -------------------------------
       * 23/03/2022 ANDERSON NASCIMENTO  Created for COBOL class
-      *                                                               
+      * 08/08/2026 ANDERSON NASCIMENTO  Passa a aceitar uma quantidade
+      *                                 de notas informada pelo
+      *                                 operador (WS-NOTAS vira OCCURS
+      *                                 DEPENDING ON, como em
+      *                                 WS-PRESTACOES do PGARRAYS),
+      *                                 classifica a media numa faixa
+      *                                 de conceitos e acrescenta cada
+      *                                 aluno ao final de um arquivo
+      *                                 de turma no layout do
+      *                                 ENTRADA.TXT do PROG6601.
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
       *****************************************************************
        PROGRAM-ID.  PGEXE002.
-       AUTHOR. ANDERSON ABREU DO NASCIMENTO. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 23/03/2022. 
-       DATE-COMPILED. 23/03/2022. 
+       AUTHOR. ANDERSON ABREU DO NASCIMENTO.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 23/03/2022.
+       DATE-COMPILED. 23/03/2022.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
       *****************************************************************
        CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
+       SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-ROSTER ASSIGN TO './PGEXE002.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-ROS.
       *****************************************************************
        DATA DIVISION.
       *****************************************************************
+       FILE SECTION.
+      *
+      *   PGEXE002.TXT - um registro por aluno avaliado, acrescentado
+      *   ao final a cada execucao, no mesmo espirito do ENTRADA.TXT
+      *   que o PROG6601 espera (nome, notas e veredito).
+       FD  TURMA-ROSTER.
+       01  REG-TURMA-ROSTER                     PIC X(80).
+      *
        WORKING-STORAGE SECTION.
+       77  WS-FS-ROS                            PIC 99.
        01  WS-ALUNO.
            02  WS-NOME               PIC X(30) VALUE SPACES.
-           02  WS-NOTAS.
-               05  WS-NOTA-1         PIC 9(02)V99 VALUE ZEROS.
-               05  WS-NOTA-2         PIC 9(02)V99 VALUE ZEROS.
-               05  WS-NOTA-3         PIC 9(02)V99 VALUE ZEROS.
-               05  WS-NOTA-4         PIC 9(02)V99 VALUE ZEROS.
-               05  WS-MEDIA          PIC 9(02)V99 VALUE ZEROS.
+           02  WS-QTD-NOTAS          PIC 9(02) VALUE ZEROS.
+           02  WS-NOTAS OCCURS 1 TO 10 TIMES
+                        DEPENDING ON WS-QTD-NOTAS.
+               05  WS-NOTA           PIC 9(02)V99.
+           02  WS-MEDIA              PIC 9(02)V99 VALUE ZEROS.
+      *
+       77  WS-IND-NOTA                          PIC 9(02).
+       77  WS-SOMA-NOTAS                        PIC 9(04)V99 VALUE ZERO.
+       77  WS-DIVISOR                           PIC 9(02)V99.
+       77  WS-CONCEITO                          PIC X(11) VALUE SPACES.
+      *
+      *   Layout de gravacao em PGEXE002.TXT, no espirito do
+      *   REG-ARQUIVO1 do PROG6601 (nome, notas e resultado final).
+       01  LINHA-ROSTER.
+           03  LROS-NOME                        PIC X(30).
+           03  FILLER                           PIC X     VALUE SPACE.
+           03  LROS-QTD-NOTAS                   PIC 99.
+           03  FILLER                           PIC X     VALUE SPACE.
+           03  LROS-NOTAS                       PIC X(50) VALUE SPACES.
+           03  FILLER                           PIC X     VALUE SPACE.
+           03  LROS-MEDIA                       PIC Z9,99.
+           03  FILLER                           PIC X     VALUE SPACE.
+           03  LROS-CONCEITO                    PIC X(11).
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
            DISPLAY "ESTE PROGRAMA VERIFICA A APROVAÇÃO DE UM ALUNO"
-           
+
            DISPLAY "INFORME O NOME DO ALUNO: "
            ACCEPT WS-NOME.
 
-           DISPLAY "INFORME A NOTA 1: "
-           ACCEPT WS-NOTA-1.
-           DISPLAY "INFORME A NOTA 2: "
-           ACCEPT WS-NOTA-2.
-           DISPLAY "INFORME A NOTA 3: "
-           ACCEPT WS-NOTA-3.
-           DISPLAY "INFORME A NOTA 4: "
-           ACCEPT WS-NOTA-4.
+           DISPLAY "INFORME A QUANTIDADE DE NOTAS (1 A 10): "
+           ACCEPT WS-QTD-NOTAS.
+           IF WS-QTD-NOTAS < 1 OR WS-QTD-NOTAS > 10 THEN
+              MOVE 4                            TO WS-QTD-NOTAS
+              DISPLAY "QUANTIDADE INVÁLIDA, USANDO 4 NOTAS."
+           END-IF.
+
+           PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                           UNTIL WS-IND-NOTA > WS-QTD-NOTAS
+              DISPLAY "INFORME A NOTA " WS-IND-NOTA ": "
+              ACCEPT WS-NOTA(WS-IND-NOTA)
+           END-PERFORM.
 
-           COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2 + 
-                               WS-NOTA-3 + WS-NOTA-4) / 4.0.
+           MOVE ZEROS                           TO WS-SOMA-NOTAS
+           PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                           UNTIL WS-IND-NOTA > WS-QTD-NOTAS
+              ADD WS-NOTA(WS-IND-NOTA)           TO WS-SOMA-NOTAS
+           END-PERFORM.
+           MOVE WS-QTD-NOTAS                    TO WS-DIVISOR
+           COMPUTE WS-MEDIA = WS-SOMA-NOTAS / WS-DIVISOR.
+
+           PERFORM CLASSIFICA-CONCEITO.
 
            IF WS-MEDIA >= 7 THEN
-              DISPLAY "O ALUNO " WS-NOME 
+              DISPLAY "O ALUNO " WS-NOME
                       " FOI APROVADO COM MEDIA: " WS-MEDIA
+                      " (" FUNCTION TRIM(WS-CONCEITO) ")"
            ELSE
-              DISPLAY "O ALUNO " WS-NOME 
+              DISPLAY "O ALUNO " WS-NOME
                       " FOI REPROVADO COM MEDIA: " WS-MEDIA
+                      " (" FUNCTION TRIM(WS-CONCEITO) ")"
            END-IF
 
-           STOP RUN.
+           PERFORM GRAVA-ROSTER.
+
+           GOBACK.
+      *
+      *   Classifica WS-MEDIA numa faixa de conceitos, alem do simples
+      *   corte binario de aprovacao.
+       CLASSIFICA-CONCEITO.
+           EVALUATE TRUE
+              WHEN WS-MEDIA >= 9
+                 MOVE 'EXCELENTE'               TO WS-CONCEITO
+              WHEN WS-MEDIA >= 7
+                 MOVE 'BOM'                     TO WS-CONCEITO
+              WHEN WS-MEDIA >= 5
+                 MOVE 'RECUPERACAO'             TO WS-CONCEITO
+              WHEN OTHER
+                 MOVE 'REPROVADO'               TO WS-CONCEITO
+           END-EVALUATE.
+      *
+      *   Acrescenta o resultado do aluno ao final de PGEXE002.TXT,
+      *   preservando os resultados ja gravados em execucoes
+      *   anteriores ao longo do periodo letivo.
+       GRAVA-ROSTER.
+           OPEN EXTEND TURMA-ROSTER
+           IF WS-FS-ROS EQUAL 35 THEN
+              OPEN OUTPUT TURMA-ROSTER
+           END-IF
+
+           MOVE SPACES                          TO LINHA-ROSTER
+           MOVE WS-NOME                         TO LROS-NOME
+           MOVE WS-QTD-NOTAS                    TO LROS-QTD-NOTAS
+           MOVE SPACES                          TO LROS-NOTAS
+           PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                           UNTIL WS-IND-NOTA > WS-QTD-NOTAS
+              MOVE WS-NOTA(WS-IND-NOTA) TO
+                   LROS-NOTAS((WS-IND-NOTA - 1) * 5 + 1 : 5)
+           END-PERFORM
+           MOVE WS-MEDIA                        TO LROS-MEDIA
+           MOVE WS-CONCEITO                     TO LROS-CONCEITO
+
+           WRITE REG-TURMA-ROSTER FROM LINHA-ROSTER
+           CLOSE TURMA-ROSTER.
        END PROGRAM PGEXE002.
