@@ -1,29 +1,51 @@
       *****************************************************************
-      * Program name:    PGVAR001                               
+      * Program name:    PGVAR001
       * Original author: Anderson Nascimento
       *
-      * Maintenence Log                                              
+      * Maintenence Log
       * Date      Author               Maintenance Requirement
       * --------- -------------------  --------------------------------
-      * 28/03/22  Anderson Nascimento  Created for COBOL class         
-      *                                                               
+      * 28/03/22  Anderson Nascimento  Created for COBOL class
+      * 08/08/26  Anderson Nascimento  WS-DADOS-FUNC passa a ser o
+      *                                layout de um arquivo sequencial
+      *                                CADFUNC.TXT com varios
+      *                                funcionarios, lido em loop, e
+      *                                WS-SAL-FUNC passa a ser
+      *                                validado contra uma faixa
+      *                                salarial por nivel.
       *****************************************************************
        IDENTIFICATION DIVISION.
       *****************************************************************
        PROGRAM-ID.  PGVAR001.
-       AUTHOR. Anderson Nascimento. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 28/03/2022. 
-       DATE-COMPILED. 28/03/2022. 
+       AUTHOR. Anderson Nascimento.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 28/03/2022.
+       DATE-COMPILED. 28/03/2022.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-      *****************************************************************
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUNC ASSIGN TO './CADFUNC.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-CAD.
       *****************************************************************
        DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+       FD  CADFUNC.
+       01  REG-FUNC.
+           03  FUNC-NOME                       PIC A(20).
+           03  FUNC-TEL                        PIC X(09).
+           03  FUNC-RUA                        PIC X(20).
+           03  FUNC-NUM                        PIC 9(05).
+           03  FUNC-PTO-REF                    PIC X(20).
+           03  FUNC-NIVEL                      PIC 9(01).
+           03  FUNC-SAL                        PIC 9(04)V99.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-DADOS-FUNC.
@@ -34,24 +56,104 @@
                05 WS-RUA-FUNC                  PIC X(20).
                05 WS-NUM-FUNC                  PIC 9(05).
                05 WS-PTO-REF-FUNC              PIC X(20).
+           03  WS-NIVEL-FUNC                   PIC 9(01) VALUE ZERO.
            03  WS-SAL-FUNC                     PIC 9(04)V99 VALUE ZEROS.
        77  WS-AUX-SALARIO                      PIC Z.ZZ9,99.
+       77  WS-FS-CAD                           PIC 99.
+       77  WS-FAIXA-OK                         PIC X VALUE 'N'.
+           88 WS-FAIXA-VALIDA                  VALUE 'S'.
+      *
+      *   Faixa salarial mínima/máxima por nível de cargo.
+       01  WS-TAB-NIVEL-VALORES.
+           05  FILLER  PIC X(13) VALUE '1100000200000'.
+           05  FILLER  PIC X(13) VALUE '2200000300000'.
+           05  FILLER  PIC X(13) VALUE '3300000450000'.
+           05  FILLER  PIC X(13) VALUE '4450000650000'.
+           05  FILLER  PIC X(13) VALUE '5650000999999'.
+       01  WS-TAB-NIVEL REDEFINES WS-TAB-NIVEL-VALORES OCCURS 5 TIMES.
+           05  WS-TAB-NIV                      PIC 9(01).
+           05  WS-TAB-SAL-MIN                  PIC 9(04)V99.
+           05  WS-TAB-SAL-MAX                  PIC 9(04)V99.
+       77  WS-IND-NIVEL                        PIC 9(02).
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
        MAIN-PROCEDURE.
-           MOVE "Anderson Nascimento 9132-6221Tv. Araraquara      00164P
-      -         "adaria LINDOPAN    999998"    TO WS-DADOS-FUNC.
+           PERFORM ABERTURA-ARQUIVO
 
-           MOVE WS-SAL-FUNC                    TO WS-AUX-SALARIO.
+           PERFORM UNTIL WS-FS-CAD EQUAL 10
+              READ CADFUNC
+                 AT END MOVE 10               TO WS-FS-CAD
+                 NOT AT END
+                    PERFORM CARREGA-FUNCIONARIO
+                    PERFORM VALIDA-FAIXA-SALARIAL
+                    PERFORM EXIBE-FUNCIONARIO
+              END-READ
+           END-PERFORM
 
+           CLOSE CADFUNC.
+           GOBACK.
+      *
+       ABERTURA-ARQUIVO.
+           OPEN INPUT CADFUNC
+           IF WS-FS-CAD EQUAL 35 THEN
+              PERFORM GERA-CADFUNC
+              OPEN INPUT CADFUNC
+           END-IF.
+      *
+      *   Gera a carga inicial de CADFUNC.TXT na primeira execução,
+      *   já que ainda não existe um cadastro real de funcionários.
+       GERA-CADFUNC.
+           OPEN OUTPUT CADFUNC
+           WRITE REG-FUNC FROM
+              'Anderson Nascimento 9132-6221Tv. Araraquara      00164P
+      -       'adaria LINDOPAN    3350000'
+           WRITE REG-FUNC FROM
+              'Maria Silva Souza   9876-5432Av. Brasil          00250F
+      -       'armacia Popular    2220000'
+           WRITE REG-FUNC FROM
+              'Joao Pereira Lima   9955-1234Rua das Flores      00012M
+      -       'ercadinho Boa Vista4080000'
+           CLOSE CADFUNC.
+      *
+       CARREGA-FUNCIONARIO.
+           MOVE FUNC-NOME                      TO WS-NOME-FUNC
+           MOVE FUNC-TEL                       TO WS-TEL-FUNC
+           MOVE FUNC-RUA                       TO WS-RUA-FUNC
+           MOVE FUNC-NUM                       TO WS-NUM-FUNC
+           MOVE FUNC-PTO-REF                   TO WS-PTO-REF-FUNC
+           MOVE FUNC-NIVEL                     TO WS-NIVEL-FUNC
+           MOVE FUNC-SAL                       TO WS-SAL-FUNC
+           MOVE WS-SAL-FUNC                    TO WS-AUX-SALARIO.
+      *
+      *   Confere WS-SAL-FUNC contra a faixa mínima/máxima do nível
+      *   do funcionário na tabela WS-TAB-NIVEL.
+       VALIDA-FAIXA-SALARIAL.
+           MOVE 'N'                            TO WS-FAIXA-OK
+           PERFORM VARYING WS-IND-NIVEL FROM 1 BY 1
+                           UNTIL WS-IND-NIVEL > 5
+              IF WS-TAB-NIV(WS-IND-NIVEL) EQUAL WS-NIVEL-FUNC THEN
+                 IF WS-SAL-FUNC NOT LESS WS-TAB-SAL-MIN(WS-IND-NIVEL)
+                    AND WS-SAL-FUNC NOT GREATER
+                        WS-TAB-SAL-MAX(WS-IND-NIVEL) THEN
+                    MOVE 'S'                   TO WS-FAIXA-OK
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+       EXIBE-FUNCIONARIO.
            DISPLAY "NOME: " WS-NOME-FUNC.
            DISPLAY "FONE: " WS-TEL-FUNC.
            DISPLAY "RUA: " WS-RUA-FUNC.
            DISPLAY "NUM: " WS-NUM-FUNC.
            DISPLAY "PONTO DE REFERÊNCIA: " WS-PTO-REF-FUNC.
+           DISPLAY "NÍVEL: " WS-NIVEL-FUNC.
            DISPLAY "SALARIO: " WS-SAL-FUNC.
            DISPLAY "SALARIO: R$ " WS-AUX-SALARIO.
-
-           STOP RUN.
+           IF WS-FAIXA-VALIDA THEN
+              DISPLAY "FAIXA SALARIAL: DENTRO DO NÍVEL"
+           ELSE
+              DISPLAY "FAIXA SALARIAL: FORA DO NÍVEL INFORMADO"
+           END-IF.
+           DISPLAY " ".
        END PROGRAM PGVAR001.
