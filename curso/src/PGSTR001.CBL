@@ -1,25 +1,47 @@
       *****************************************************************
-      * Program name:    PGSTR001                               
-      * Original author: Anderson Nascimento                           
+      * Program name:    PGSTR001
+      * Original author: Anderson Nascimento
       * Purpose: Apresentar o comando UNSTRING
-      * Maintenence Log                                              
-      * Date      Author               Maintenance Requirement         
-      * --------- -------------------  ----------------------------- 
-      * 01/04/22  Anderson Nascimento  Created for COBOL class         
-      *                                                               
+      * Maintenence Log
+      * Date      Author               Maintenance Requirement
+      * --------- -------------------  -----------------------------
+      * 01/04/22  Anderson Nascimento  Created for COBOL class
+      * 08/08/26  Anderson Nascimento  P200-SPLIT-NOME passa a ser a
+      *                                rotina reaproveitavel de split,
+      *                                agora tambem aplicada aos nomes
+      *                                reais de CLIENTE.TXT, e
+      *                                P300-REBUILD-NOME remonta o
+      *                                nome completo no formato
+      *                                "Ultimo, Primeiro Meio".
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PGSTR001.
-       AUTHOR. Anderson Nascimento. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/04/22. 
-       DATE-COMPILED. 01/04/22. 
+       AUTHOR. Anderson Nascimento.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/04/22.
+       DATE-COMPILED. 01/04/22.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE ASSIGN TO './CLIENTE.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE   IS SEQUENTIAL
+           RECORD KEY    IS CD-CLIENTE
+           FILE STATUS   IS WS-FS-CLI.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE.
+       01  REG-CLIENTE.
+           03 CD-CLIENTE                       PIC 9(03).
+           03 NM-CLIENTE                       PIC X(20).
+           03 TL-CLIENTE                       PIC X(09).
+      *
        WORKING-STORAGE SECTION.
+       77  WS-FS-CLI                           PIC 99.
+       77  WS-NOME-REBUILD                     PIC X(60) VALUE SPACES.
        77  WS-POINTER                          PIC 9(02) VALUE ZEROS.
        77  WS-CT-01                            PIC 9(02) VALUE ZEROS.
        77  WS-CT-02                            PIC 9(02) VALUE ZEROS.
@@ -117,8 +139,78 @@
 
            PERFORM PRINT-PROCEDURE             THRU PRINT-PROCEDURE-FIM.
 
-           PERFORM P900-TERMINAL.
+      * EXEMPLO 6 - aplicando a rotina reaproveitável P200-SPLIT-NOME
+      * sobre os nomes reais cadastrados em CLIENTE.TXT
+           DISPLAY '>> EXEMPLO 6'.
+           PERFORM P400-SPLIT-CLIENTES
+                                        THRU P400-SPLIT-CLIENTES-FIM.
+
+      * EXEMPLO 7 - reconstruindo o nome completo a partir das partes
+           DISPLAY '>> EXEMPLO 7'.
+           PERFORM P100-INITIALIZE             THRU P100-INITIALIZE-FIM.
+
+           MOVE 'ANA MARIA BRAGA'              TO WS-NOME-COMPLETO.
+           PERFORM P200-SPLIT-NOME             THRU P200-SPLIT-NOME-FIM.
+           PERFORM P300-REBUILD-NOME        THRU P300-REBUILD-NOME-FIM.
+
+           DISPLAY 'Nome remontado: ' WS-NOME-REBUILD.
+           DISPLAY ' '.
 
+           PERFORM P900-TERMINAL.
+      *
+      *   Rotina reaproveitável de split de nome: separa
+      *   WS-NOME-COMPLETO em primeiro/meio/último nome, aceitando
+      *   tanto nomes separados por espaço quanto por '*' ou ';'.
+       P200-SPLIT-NOME.
+           MOVE 1                              TO WS-POINTER.
+           UNSTRING WS-NOME-COMPLETO
+                    DELIMITED BY SPACES OR '*' OR ';'
+                    INTO  WS-PRIMEIRO-NOME COUNT IN WS-CT-01
+                          WS-MEIO-NOME     COUNT IN WS-CT-02
+                          WS-ULTIMO-NOME   COUNT IN WS-CT-03
+                    WITH POINTER WS-POINTER
+                    TALLYING IN WS-TOT-CAMPOS
+           END-UNSTRING.
+       P200-SPLIT-NOME-FIM.
+      *
+      *   Rotina reaproveitável de remontagem: monta o nome completo
+      *   no formato "Último, Primeiro Meio" a partir das partes já
+      *   separadas por P200-SPLIT-NOME.
+       P300-REBUILD-NOME.
+           MOVE SPACES                         TO WS-NOME-REBUILD.
+           STRING FUNCTION TRIM(WS-ULTIMO-NOME)    DELIMITED BY SIZE
+                  ', '                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PRIMEIRO-NOME)  DELIMITED BY SIZE
+                  ' '                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MEIO-NOME)      DELIMITED BY SIZE
+                  INTO WS-NOME-REBUILD
+           END-STRING.
+       P300-REBUILD-NOME-FIM.
+      *
+      *   Aplica P200-SPLIT-NOME a cada NM-CLIENTE de CLIENTE.TXT, em
+      *   vez de só aos exemplos literais, para gerar etiquetas reais.
+       P400-SPLIT-CLIENTES.
+           OPEN INPUT CLIENTE
+           IF WS-FS-CLI EQUAL 35 THEN
+              DISPLAY 'CLIENTE.TXT ainda não possui cadastros.'
+           ELSE
+              PERFORM UNTIL WS-FS-CLI EQUAL 10
+                 READ CLIENTE NEXT RECORD
+                    AT END MOVE 10             TO WS-FS-CLI
+                    NOT AT END
+                       PERFORM P100-INITIALIZE  THRU P100-INITIALIZE-FIM
+                       MOVE NM-CLIENTE          TO WS-NOME-COMPLETO
+                       PERFORM P200-SPLIT-NOME  THRU P200-SPLIT-NOME-FIM
+                       PERFORM P300-REBUILD-NOME
+                                             THRU P300-REBUILD-NOME-FIM
+                       DISPLAY 'Cliente ' CD-CLIENTE ': '
+                               WS-NOME-REBUILD
+                 END-READ
+              END-PERFORM
+              CLOSE CLIENTE
+           END-IF.
+       P400-SPLIT-CLIENTES-FIM.
+      *
        P100-INITIALIZE.
            INITIALIZE                          WS-POINTER
                                                WS-CT-01
@@ -147,6 +239,6 @@
        PRINT-PROCEDURE-FIM.
 
        P900-TERMINAL.
-           STOP RUN.
+           GOBACK.
 
        END PROGRAM PGSTR001.
