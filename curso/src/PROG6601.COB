@@ -1,135 +1,683 @@
-       IDENTIFICATION DIVISION.                                         
-         PROGRAM-ID.  PROG6601.                                         
-         AUTHOR.      ANDERSON NASCIMENTO.                              
-         INSTALLATION. CURSO COBOL.                                     
-         DATE-WRITTEN. 02 DE AGOSTO 2013.                               
-         DATE-COMPILED.                                                 
-         SECURITY.                                                      
-      ***********************************************************       
-      *  OBJETIVO DO PROGRAMA E LISTAR O ARQUIVO TURMA93.ALUNOS *       
-      ***********************************************************       
-      *                                                                 
-       ENVIRONMENT DIVISION.                                            
-         CONFIGURATION SECTION.                                         
-          SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.                       
-      *                                                                 
-         INPUT-OUTPUT SECTION.                                          
-          FILE-CONTROL.   SELECT ARQUIVO1 ASSIGN TO './ENTRADA.TXT'. 
-                          SELECT ARQUIVO2 ASSIGN TO './SAIDA.TXT'.
-      *   I-O-CONTROL.                                                  
-      *        SAME RECORD AREA FOR ARQUIVO1 ARQUIVO2.                  
-      *                                                                 
-       DATA DIVISION.                                                   
-         FILE SECTION.                                                  
-          FD  ARQUIVO1    RECORDING MODE IS F                           
-                          RECORD CONTAINS 81 CHARACTERS                 
-                          LABEL RECORD IS STANDARD                      
-                          DATA RECORD IS REG-ARQUIVO1.                  
-          01  REG-ARQUIVO1.                                             
-              05  MATR-ARQUIVO1       PIC 9(05).                        
-              05  NOME-ARQUIVO1       PIC X(30).                        
-              05  NOTA1-ARQUIVO1      PIC 9(02)V99.                     
-              05  NOTA2-ARQUIVO1      PIC 9(02)V99.                     
-              05  NOTA3-ARQUIVO1      PIC 9(02)V99.                     
-              05  FILLER              PIC X(34).                        
-      *                                                                 
-      *                                                                 
-          FD  ARQUIVO2    RECORDING MODE IS F                           
-                          RECORD CONTAINS 80 CHARACTERS                 
-                          LABEL RECORD IS OMITTED                       
-                          DATA RECORD IS REG-IMP.                       
-          01  REG-IMP.                                                  
-              05  FILLER              PIC X(80).                        
-      *                                                                 
-      *                                                                 
-         WORKING-STORAGE SECTION.                                        
-         77  CONTLIN                  PIC 99    VALUE 10.               
-         77  CONTPAG                  PIC 9(03) VALUE 1.                
-         77  TRACEJADO                PIC X(80) VALUE ALL '-'.          
-         77  MEDIA-FINAL              PIC 9(02)V9999.                   
-      *                                                                 
-      *                                                                 
-        01  CABECALHO1.                                                 
-            03  FILLER                PIC X(75) VALUE 'PROJETO OFICINA D
-      -                               'O FUTURO - TURMA93'.             
-            03  FILLER                PIC X(02) VALUE 'PG'.             
-            03  CAB1-PAG              PIC ZZ9.                          
-      *                                                                 
-        01  CABECALHO2.                                                 
-            03  FILLER                PIC X(23) VALUE SPACES.           
-            03  FILLER                PIC X(24) VALUE 'TREINAMENTO  C O 
-      -                               'B O L'.                          
-            03  FILLER                PIC X(33) VALUE SPACES.           
-      *                                                                 
-        01  CABECALHO3.                                                 
-            03  FILLER                PIC X(11) VALUE 'MATRICULA'.      
-            03  FILLER                PIC X(32) VALUE 'N O M E'.        
-            03  FILLER                PIC X(28) VALUE 'NOTA1  NOTA2  NOT
-      -                               'A3  MEDIA'.                      
-            03  FILLER                PIC X(09) VALUE 'RESULTADO'.      
-      *                                                                 
-        01  LINHA-DETALHE.                                              
-            03  FILLER                PIC X(04) VALUE SPACES.           
-            03  MATR-DETALHE          PIC 9(05).                        
-            03  FILLER                PIC X(02) VALUE SPACES.           
-            03  NOME-DETALHE          PIC X(30).                        
-            03  FILLER                PIC X(02) VALUE SPACES.           
-            03  NOTA1-DETALHE         PIC Z9,99.                        
-            03  FILLER                PIC X(02) VALUE SPACES.           
-            03  NOTA2-DETALHE         PIC Z9,99.                        
-            03  FILLER                PIC X(02) VALUE SPACES.           
-            03  NOTA3-DETALHE         PIC Z9,99.                        
-            03  FILLER                PIC X(02) VALUE SPACES.           
-            03  MEDIA-DETALHE         PIC Z9,99 VALUE ZEROES.           
-            03  FILLER                PIC X(02) VALUE SPACES.           
-            03  RESULTADO-DETALHE     PIC X(09).                        
-      *                                                                 
-       PROCEDURE DIVISION.                                              
-       ABERTURA-ARQUIVOS.                                              
-           OPEN INPUT  ARQUIVO1                                        
-                 OUTPUT ARQUIVO2.                                       
-      *                                                                 
-       LEITURA-ARQUIVO.                                                
-           READ ARQUIVO1                                               
-              AT END  GO TO FIM-PROGRAMA.                            
-      *                                                                 
-       CALCULA-MEDIA.                                                  
-           COMPUTE MEDIA-FINAL ROUNDED = (NOTA1-ARQUIVO1 +             
-                                          NOTA2-ARQUIVO1 +             
-                                          NOTA3-ARQUIVO1) / 3.         
-      *                                                                 
-       FORMATA-LINHA-DETALHE.                                           
-           MOVE MATR-ARQUIVO1                  TO MATR-DETALHE                  
-           MOVE NOME-ARQUIVO1                  TO NOME-DETALHE                  
-           MOVE NOTA1-ARQUIVO1                 TO NOTA1-DETALHE                 
-           MOVE NOTA2-ARQUIVO1                 TO NOTA2-DETALHE                 
-           MOVE NOTA3-ARQUIVO1                 TO NOTA3-DETALHE                 
-           MOVE MEDIA-FINAL                    TO MEDIA-DETALHE                 
-           IF MEDIA-FINAL NOT LESS 7 THEN                                  
-              MOVE 'APROVADO'                  TO RESULTADO-DETALHE  
-           ELSE
-              MOVE 'REPROVADO'                 TO RESULTADO-DETALHE. 
-      *
-       IMPRESSAO-RELATORIO.                                             
-           IF CONTLIN NOT LESS 10 THEN
-              MOVE CONTPAG                     TO CAB1-PAG                      
-              WRITE REG-IMP FROM CABECALHO1 BEFORE ADVANCING 1 LINES
-              WRITE REG-IMP FROM CABECALHO2 BEFORE ADVANCING 1 LINES
-              WRITE REG-IMP FROM CABECALHO3 BEFORE ADVANCING 1 LINES
-              WRITE REG-IMP FROM TRACEJADO  BEFORE ADVANCING 1 LINES
-              MOVE ZEROS                       TO CONTLIN                       
-              ADD 1                            TO CONTPAG                       
-           ELSE                                                    
-              NEXT SENTENCE.                                  
-           
-           WRITE REG-IMP FROM LINHA-DETALHE BEFORE ADVANCING 1 LINES.  
-           ADD 1                               TO CONTLIN.                      
-      *
-       VOLTA-A-LER.                                                     
-           GO TO LEITURA-ARQUIVO.                                      
-      *
-       FIM-PROGRAMA.                                                    
-           CLOSE ARQUIVO1  ARQUIVO2.                                   
-           STOP RUN.                                                   
-      *
-       END PROGRAM PROG6601.
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID.  PROG6601.
+         AUTHOR.      ANDERSON NASCIMENTO.
+         INSTALLATION. CURSO COBOL.
+         DATE-WRITTEN. 02 DE AGOSTO 2013.
+         DATE-COMPILED.
+         SECURITY.
+      ***********************************************************
+      *  OBJETIVO DO PROGRAMA E LISTAR O ARQUIVO TURMA93.ALUNOS *
+      *                                                          *
+      *  Maintenence Log                                         *
+      *  Date       Author               Maintenance Requirement *
+      *  ---------- -------------------  ------------------------*
+      *  08/08/2026 Anderson Nascimento  ALUNOS passa a ser um   *
+      *                                  arquivo indexado por    *
+      *                                  MATR-ALUNOS, permitindo *
+      *                                  incluir/alterar/        *
+      *                                  reimprimir um aluno sem *
+      *                                  reprocessar o ENTRADA.  *
+      *  09/08/2026 Anderson Nascimento  Chama o PGCHKBIN no     *
+      *                                  inicio para avisar se   *
+      *                                  este binario esta       *
+      *                                  desatualizado.          *
+      *  09/08/2026 Anderson Nascimento  Checkpoint passa a      *
+      *                                  guardar tambem os       *
+      *                                  contadores do resumo da *
+      *                                  turma; ALUNOS.DAT ganha  *
+      *                                  TURMA-ALUNOS e a         *
+      *                                  manutencao/reimpressao   *
+      *                                  passam a gravar no       *
+      *                                  relatorio da turma certa.*
+      *  09/08/2026 Anderson Nascimento  CSV-EXTRATO/REJEITOS nos  *
+      *                                  modos M/R e na carga nao  *
+      *                                  podem mais ser truncados  *
+      *                                  (OPEN EXTEND com fallback *
+      *                                  de criacao); TROCA-TURMA  *
+      *                                  so desliga o checkpoint   *
+      *                                  apos a turma dele ter     *
+      *                                  sido de fato retomada.    *
+      ***********************************************************
+      *
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+          SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+      *
+         INPUT-OUTPUT SECTION.
+          FILE-CONTROL.   SELECT ARQUIVO1 ASSIGN TO './ENTRADA.TXT'.
+                          SELECT ARQUIVO2 ASSIGN TO WS-SAIDA-NOME
+                          FILE STATUS   IS WS-FS-ARQ2.
+                          SELECT ALUNOS   ASSIGN TO './ALUNOS.DAT'
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE   IS DYNAMIC
+                          RECORD KEY    IS MATR-ALUNOS
+                          FILE STATUS   IS WS-FS-ALUNOS.
+                          SELECT CHECKPOINT ASSIGN TO './PROG6601.CKP'
+                          FILE STATUS   IS WS-FS-CKP.
+                          SELECT PARAMETROS ASSIGN TO './PROG6601.PARM'
+                          FILE STATUS   IS WS-FS-PARM.
+                          SELECT CSV-EXTRATO ASSIGN TO './SAIDA.CSV'
+                          FILE STATUS   IS WS-FS-CSV.
+                          SELECT REJEITOS ASSIGN TO './REJEITOS.TXT'
+                          FILE STATUS   IS WS-FS-REJ.
+      *   I-O-CONTROL.
+      *        SAME RECORD AREA FOR ARQUIVO1 ARQUIVO2.
+      *
+       DATA DIVISION.
+         FILE SECTION.
+          FD  ARQUIVO1    RECORDING MODE IS F
+                          RECORD CONTAINS 81 CHARACTERS
+                          LABEL RECORD IS STANDARD
+                          DATA RECORD IS REG-ARQUIVO1.
+          01  REG-ARQUIVO1.
+              05  MATR-ARQUIVO1       PIC 9(05).
+              05  NOME-ARQUIVO1       PIC X(30).
+              05  NOTA1-ARQUIVO1      PIC 9(02)V99.
+              05  NOTA2-ARQUIVO1      PIC 9(02)V99.
+              05  NOTA3-ARQUIVO1      PIC 9(02)V99.
+              05  TURMA-ARQUIVO1      PIC X(10).
+              05  FILLER              PIC X(24).
+      *
+      *
+          FD  ARQUIVO2    RECORDING MODE IS F
+                          RECORD CONTAINS 80 CHARACTERS
+                          LABEL RECORD IS OMITTED
+                          DATA RECORD IS REG-IMP.
+          01  REG-IMP.
+              05  FILLER              PIC X(80).
+      *
+      *   ALUNOS.DAT - arquivo mestre (KSDS) da turma, chaveado pela
+      *   matricula, usado para incluir/alterar/reimprimir um aluno
+      *   sem reconstruir o relatorio inteiro a partir do ENTRADA.TXT.
+          FD  ALUNOS.
+          01  REG-ALUNOS.
+              05  MATR-ALUNOS         PIC 9(05).
+              05  NOME-ALUNOS         PIC X(30).
+              05  NOTA1-ALUNOS        PIC 9(02)V99.
+              05  NOTA2-ALUNOS        PIC 9(02)V99.
+              05  NOTA3-ALUNOS        PIC 9(02)V99.
+              05  MEDIA-ALUNOS        PIC 9(02)V99.
+              05  RESULTADO-ALUNOS    PIC X(09).
+              05  TURMA-ALUNOS        PIC X(10).
+      *
+      *   PROG6601.CKP - registro unico de reinicio, gravado a cada
+      *   WS-CKP-INTERVALO alunos processados, para permitir retomar
+      *   um corte grande de ENTRADA.TXT a partir de onde parou.
+          FD  CHECKPOINT.
+          01  REG-CKP.
+              05  CKP-MATR            PIC 9(05).
+              05  CKP-PAG             PIC 9(03).
+              05  CKP-TURMA           PIC X(10).
+              05  CKP-QTD-APROVADO    PIC 9(05).
+              05  CKP-QTD-REPROVADO   PIC 9(05).
+              05  CKP-SOMA-MEDIAS     PIC 9(07)V9999.
+      *
+      *   PROG6601.PARM - cartao de parametro com a nota de corte
+      *   aprovado/reprovado da turma, sem a qual vale o padrao 7,00.
+          FD  PARAMETROS.
+          01  REG-PARM.
+              05  PARM-CORTE          PIC 9(02)V99.
+      *
+      *   SAIDA.CSV - extrato em formato texto delimitado, com os
+      *   mesmos dados do relatorio impresso, para carregar na
+      *   planilha da secretaria de treinamento.
+          FD  CSV-EXTRATO.
+          01  REG-CSV                 PIC X(100).
+      *
+      *   REJEITOS.TXT - matriculas cujas notas vieram fora da faixa
+      *   valida (0,00 a 10,00) no ENTRADA.TXT, nao incluidas no
+      *   relatorio nem no ALUNOS.DAT ate serem corrigidas.
+          FD  REJEITOS.
+          01  REG-REJ                 PIC X(80).
+      *
+         WORKING-STORAGE SECTION.
+         77  CONTLIN                  PIC 99    VALUE 10.
+         77  CONTPAG                  PIC 9(03) VALUE 1.
+         77  TRACEJADO                PIC X(80) VALUE ALL '-'.
+         77  MEDIA-FINAL              PIC 9(02)V9999.
+         77  WS-FS-ALUNOS             PIC X(02) VALUE '00'.
+         77  WS-FS-CKP                PIC X(02) VALUE '00'.
+         77  WS-FS-PARM               PIC X(02) VALUE '00'.
+         77  WS-FS-CSV                PIC X(02) VALUE '00'.
+         77  WS-FS-REJ                PIC X(02) VALUE '00'.
+         77  WS-FS-ARQ2               PIC X(02) VALUE '00'.
+         77  WS-NOTA-VALIDA           PIC X     VALUE 'S'.
+         77  WS-NOTA-MINIMA           PIC 9(02)V99 VALUE ZEROS.
+         77  WS-NOTA-MAXIMA           PIC 9(02)V99 VALUE 10,00.
+         77  WS-NOTA-CORTE            PIC 9(02)V99 VALUE 7,00.
+         77  WS-SAIDA-NOME            PIC X(30) VALUE './SAIDA.TXT'.
+         77  WS-TURMA-ATUAL           PIC X(10) VALUE SPACES.
+         77  WS-EOF-ARQUIVO1          PIC X     VALUE 'N'.
+         77  WS-SAIDA-ABERTA          PIC X     VALUE 'N'.
+         77  WS-CSV-LINHA             PIC X(100) VALUE SPACES.
+         77  WS-CSV-N1-ED             PIC Z9,99.
+         77  WS-CSV-N2-ED             PIC Z9,99.
+         77  WS-CSV-N3-ED             PIC Z9,99.
+         77  WS-CSV-MED-ED            PIC Z9,99.
+         77  WS-CKP-INTERVALO         PIC 9(03) VALUE 5.
+         77  WS-CKP-CONTADOR          PIC 9(05) VALUE ZEROS.
+         77  WS-CKP-MATR              PIC 9(05) VALUE ZEROS.
+         77  WS-DIAS-LIMITE           PIC 9(03) VALUE 30.
+         01  WS-WHEN-COMPILED.
+             05  WS-COMPILADO-YYYY    PIC X(04).
+             05  WS-COMPILADO-MM      PIC X(02).
+             05  WS-COMPILADO-DD      PIC X(02).
+             05  WS-COMPILADO-HH      PIC X(02).
+             05  WS-COMPILADO-MI      PIC X(02).
+             05  WS-COMPILADO-SS      PIC X(02).
+             05  FILLER               PIC X(07).
+         COPY BUILDCHK.
+         77  WS-CKP-PAG               PIC 9(03) VALUE 1.
+         77  WS-CKP-TURMA             PIC X(10) VALUE SPACES.
+         77  WS-CKP-TURMA-ATIVA       PIC X(01) VALUE 'N'.
+         77  WS-CKP-TURMA-PASSADA     PIC X(01) VALUE 'N'.
+         77  WS-CKP-QTD-APROVADO      PIC 9(05) VALUE ZEROS.
+         77  WS-CKP-QTD-REPROVADO     PIC 9(05) VALUE ZEROS.
+         77  WS-CKP-SOMA-MEDIAS       PIC 9(07)V9999 VALUE ZEROS.
+         77  WS-MODO-EXEC             PIC X     VALUE 'C'.
+         77  WS-QTD-APROVADO          PIC 9(05) VALUE ZEROS.
+         77  WS-QTD-REPROVADO         PIC 9(05) VALUE ZEROS.
+         77  WS-SOMA-MEDIAS           PIC 9(07)V9999 VALUE ZEROS.
+      *     WS-MODO-EXEC: 'C' CARGA/IMPRESSAO DO ENTRADA.TXT (padrao)
+      *                   'M' MANUTENCAO (inclui/altera um aluno)
+      *                   'R' REIMPRESSAO de um unico aluno
+      *
+      *
+        01  CABECALHO1.
+            03  FILLER                PIC X(75) VALUE 'PROJETO OFICINA D
+      -                               'O FUTURO - TURMA93'.
+            03  FILLER                PIC X(02) VALUE 'PG'.
+            03  CAB1-PAG              PIC ZZ9.
+      *
+        01  CABECALHO2.
+            03  FILLER                PIC X(23) VALUE SPACES.
+            03  FILLER                PIC X(24) VALUE 'TREINAMENTO  C O
+      -                               'B O L'.
+            03  FILLER                PIC X(33) VALUE SPACES.
+      *
+        01  CABECALHO3.
+            03  FILLER                PIC X(11) VALUE 'MATRICULA'.
+            03  FILLER                PIC X(32) VALUE 'N O M E'.
+            03  FILLER                PIC X(28) VALUE 'NOTA1  NOTA2  NOT
+      -                               'A3  MEDIA'.
+            03  FILLER                PIC X(09) VALUE 'RESULTADO'.
+      *
+        01  LINHA-DETALHE.
+            03  FILLER                PIC X(04) VALUE SPACES.
+            03  MATR-DETALHE          PIC 9(05).
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  NOME-DETALHE          PIC X(30).
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  NOTA1-DETALHE         PIC Z9,99.
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  NOTA2-DETALHE         PIC Z9,99.
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  NOTA3-DETALHE         PIC Z9,99.
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  MEDIA-DETALHE         PIC Z9,99 VALUE ZEROES.
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  RESULTADO-DETALHE     PIC X(09).
+      *
+        01  LINHA-TRAILER-1.
+            03  FILLER                PIC X(15) VALUE 'RESUMO TURMA'.
+            03  FILLER                PIC X(65) VALUE SPACES.
+      *
+        01  LINHA-TRAILER-2.
+            03  FILLER                PIC X(11) VALUE 'APROVADOS:'.
+            03  TRAILER-APROVADOS     PIC ZZZZ9.
+            03  FILLER                PIC X(64) VALUE SPACES.
+      *
+        01  LINHA-TRAILER-3.
+            03  FILLER                PIC X(11) VALUE 'REPROVADOS:'.
+            03  TRAILER-REPROVADOS    PIC ZZZZ9.
+            03  FILLER                PIC X(64) VALUE SPACES.
+      *
+        01  LINHA-TRAILER-4.
+            03  FILLER                PIC X(13) VALUE 'MEDIA TURMA:'.
+            03  TRAILER-MEDIA         PIC Z9,9999.
+            03  FILLER                PIC X(60) VALUE SPACES.
+      *
+        01  LINHA-REJEITO.
+            03  REJ-MATR              PIC 9(05).
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  REJ-NOME              PIC X(30).
+            03  FILLER                PIC X(02) VALUE SPACES.
+            03  FILLER                PIC X(41) VALUE
+                'NOTA FORA DA FAIXA 0,00 A 10,00'.
+      *
+       PROCEDURE DIVISION.
+       ABERTURA-ARQUIVOS.
+           MOVE FUNCTION WHEN-COMPILED      TO WS-WHEN-COMPILED
+           MOVE 'PROG6601'                  TO BC-PROGRAMA
+           MOVE WS-WHEN-COMPILED            TO BC-COMPILADO
+           MOVE WS-DIAS-LIMITE              TO BC-DIAS-LIMITE
+           CALL './bin/PGCHKBIN' USING BC-PARM
+           IF BC-BINARIO-DESATUALIZADO THEN
+              DISPLAY '>> AVISO: binario compilado ha '
+                      BC-DIAS-DECORRIDOS ' dia(s), acima do limite'
+                      ' de ' WS-DIAS-LIMITE ' dia(s).'
+           END-IF.
+
+           DISPLAY 'MODO (C-CARGA/M-MANUTENCAO/R-REIMPRESSAO): '
+           ACCEPT WS-MODO-EXEC.
+
+           OPEN I-O ALUNOS
+           IF WS-FS-ALUNOS EQUAL '35' THEN
+              OPEN OUTPUT ALUNOS
+              CLOSE ALUNOS
+              OPEN I-O ALUNOS
+           END-IF.
+
+           PERFORM CARREGA-PARAMETROS.
+
+           EVALUATE WS-MODO-EXEC
+              WHEN 'M'
+      *   ARQUIVO2 so e aberto dentro de MANUTENCAO-ALUNO, depois que a
+      *   turma do aluno e conhecida e WS-SAIDA-NOME pode ser montado.
+                 OPEN EXTEND CSV-EXTRATO
+                 IF WS-FS-CSV EQUAL '35' THEN
+                    OPEN OUTPUT CSV-EXTRATO
+                    PERFORM ESCREVE-CABECALHO-CSV
+                 END-IF
+                 OPEN EXTEND REJEITOS
+                 IF WS-FS-REJ EQUAL '35' THEN
+                    OPEN OUTPUT REJEITOS
+                 END-IF
+                 PERFORM MANUTENCAO-ALUNO
+              WHEN 'R'
+      *   ARQUIVO2 so e aberto dentro de REIMPRESSAO-ALUNO, depois que
+      *   a turma do aluno e lida de ALUNOS.DAT. REIMPRESSAO-ALUNO nao
+      *   grava em CSV-EXTRATO/REJEITOS, entao ambos sao reabertos em
+      *   modo extend para nao apagar o que as cargas anteriores ja
+      *   gravaram.
+                 OPEN EXTEND CSV-EXTRATO
+                 IF WS-FS-CSV EQUAL '35' THEN
+                    OPEN OUTPUT CSV-EXTRATO
+                    PERFORM ESCREVE-CABECALHO-CSV
+                 END-IF
+                 OPEN EXTEND REJEITOS
+                 IF WS-FS-REJ EQUAL '35' THEN
+                    OPEN OUTPUT REJEITOS
+                 END-IF
+                 PERFORM REIMPRESSAO-ALUNO
+              WHEN OTHER
+      *   A carga normal tanto pode ser a primeira execucao quanto a
+      *   retomada de um checkpoint (decidido logo abaixo, em
+      *   CARREGA-CHECKPOINT); abre em modo extend para so criar do
+      *   zero quando o arquivo ainda nao existir, preservando os
+      *   registros ja gravados antes de um checkpoint.
+                 OPEN EXTEND CSV-EXTRATO
+                 IF WS-FS-CSV EQUAL '35' THEN
+                    OPEN OUTPUT CSV-EXTRATO
+                    PERFORM ESCREVE-CABECALHO-CSV
+                 END-IF
+                 OPEN EXTEND REJEITOS
+                 IF WS-FS-REJ EQUAL '35' THEN
+                    OPEN OUTPUT REJEITOS
+                 END-IF
+                 PERFORM CARREGA-CHECKPOINT
+                 PERFORM PROCESSA-CARGA
+           END-EVALUATE.
+
+           PERFORM FIM-PROGRAMA.
+      *
+      *   Escreve a linha de cabecalho de SAIDA.CSV; chamada sempre que
+      *   um SAIDA.CSV novo e aberto, seja pela carga normal ou pela
+      *   primeira manutencao/reimpressao antes de qualquer carga.
+       ESCREVE-CABECALHO-CSV.
+           MOVE 'MATRICULA;NOME;NOTA1;NOTA2;NOTA3;MEDIA;RESULTAD
+      -         'O' TO WS-CSV-LINHA
+           WRITE REG-CSV FROM WS-CSV-LINHA.
+      *
+      *   Le a nota de corte aprovado/reprovado do cartao de parametro;
+      *   se o cartao nao existir, mantem o padrao de 7,00.
+       CARREGA-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-PARM EQUAL '00' THEN
+              READ PARAMETROS
+                 NOT AT END
+                    MOVE PARM-CORTE             TO WS-NOTA-CORTE
+              END-READ
+              CLOSE PARAMETROS
+              DISPLAY 'NOTA DE CORTE: ' WS-NOTA-CORTE
+           END-IF.
+      *
+      *   Le o ultimo checkpoint gravado (se existir) e posiciona
+      *   CONTPAG/WS-CKP-MATR para que a carga retome dali, sem
+      *   reimprimir paginas ja produzidas na execucao anterior.
+       CARREGA-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF WS-FS-CKP EQUAL '00' THEN
+              PERFORM UNTIL WS-FS-CKP NOT EQUAL '00'
+                 READ CHECKPOINT
+                    AT END
+                       MOVE '10'               TO WS-FS-CKP
+                    NOT AT END
+                       MOVE CKP-MATR           TO WS-CKP-MATR
+                       MOVE CKP-PAG            TO WS-CKP-PAG
+                       MOVE CKP-TURMA          TO WS-CKP-TURMA
+                       MOVE CKP-QTD-APROVADO   TO WS-CKP-QTD-APROVADO
+                       MOVE CKP-QTD-REPROVADO  TO WS-CKP-QTD-REPROVADO
+                       MOVE CKP-SOMA-MEDIAS    TO WS-CKP-SOMA-MEDIAS
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT
+           END-IF.
+           IF WS-CKP-MATR GREATER ZEROS THEN
+              MOVE 'S'                         TO WS-CKP-TURMA-ATIVA
+              DISPLAY 'RETOMANDO APOS A MATRICULA ' WS-CKP-MATR
+                      ' DA TURMA ' WS-CKP-TURMA ' NA PAGINA '
+                      WS-CKP-PAG
+           END-IF.
+      *
+      *   Le o ENTRADA.TXT do inicio ao fim, abrindo um relatorio
+      *   paginado por turma (TURMA-ARQUIVO1) e trocando de arquivo de
+      *   saida sempre que a turma do registro lido mudar, o que
+      *   permite um unico ENTRADA.TXT concatenado com varias turmas
+      *   ser processado num so run.
+       PROCESSA-CARGA.
+           MOVE 'N'                            TO WS-EOF-ARQUIVO1
+           OPEN INPUT ARQUIVO1
+           READ ARQUIVO1
+              AT END MOVE 'S'                  TO WS-EOF-ARQUIVO1
+           END-READ.
+
+           PERFORM UNTIL WS-EOF-ARQUIVO1 EQUAL 'S'
+              IF TURMA-ARQUIVO1 NOT EQUAL WS-TURMA-ATUAL THEN
+                 PERFORM TROCA-TURMA
+              END-IF
+              IF WS-CKP-TURMA-ATIVA NOT EQUAL 'S'
+                       OR TURMA-ARQUIVO1 NOT EQUAL WS-CKP-TURMA
+                       OR MATR-ARQUIVO1 GREATER WS-CKP-MATR THEN
+                 PERFORM VALIDA-NOTAS
+                 IF WS-NOTA-VALIDA EQUAL 'S' THEN
+                    PERFORM CALCULA-MEDIA
+                    PERFORM FORMATA-LINHA-DETALHE
+                    PERFORM GRAVA-ALUNO
+                    PERFORM GRAVA-CSV
+                    PERFORM IMPRESSAO-RELATORIO
+                 ELSE
+                    PERFORM GRAVA-REJEITO
+                 END-IF
+                 PERFORM GRAVA-CHECKPOINT
+              END-IF
+              READ ARQUIVO1
+                 AT END MOVE 'S'               TO WS-EOF-ARQUIVO1
+              END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO1.
+           IF WS-SAIDA-ABERTA EQUAL 'S' THEN
+              PERFORM IMPRIME-TRAILER
+              CLOSE ARQUIVO2
+              MOVE 'N'                         TO WS-SAIDA-ABERTA
+           END-IF.
+      *   Execucao terminou normalmente: zera o checkpoint para que a
+      *   proxima carga comece do inicio do ENTRADA.TXT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+      *
+      *   Monta o nome do arquivo de saida (WS-SAIDA-NOME) para a turma
+      *   em TURMA-ARQUIVO1, no layout './SAIDA-<turma>.TXT', ou
+      *   './SAIDA.TXT' quando a turma vier em branco.
+       MONTA-NOME-SAIDA.
+           IF TURMA-ARQUIVO1 EQUAL SPACES THEN
+              MOVE './SAIDA.TXT'               TO WS-SAIDA-NOME
+           ELSE
+              STRING './SAIDA-' DELIMITED SIZE
+                     FUNCTION TRIM(TURMA-ARQUIVO1) DELIMITED SIZE
+                     '.TXT' DELIMITED SIZE
+                     INTO WS-SAIDA-NOME
+           END-IF.
+      *
+      *   Fecha o relatorio da turma anterior (se houver) e abre um
+      *   novo relatorio paginado para a turma que acabou de aparecer.
+       TROCA-TURMA.
+           IF WS-SAIDA-ABERTA EQUAL 'S' THEN
+              PERFORM IMPRIME-TRAILER
+              CLOSE ARQUIVO2
+           END-IF.
+           MOVE TURMA-ARQUIVO1                 TO WS-TURMA-ATUAL
+           PERFORM MONTA-NOME-SAIDA.
+           IF WS-CKP-TURMA-ATIVA EQUAL 'S'
+                    AND TURMA-ARQUIVO1 EQUAL WS-CKP-TURMA THEN
+      *   Retomando dentro da propria turma do checkpoint: reabre o
+      *   relatorio ja existente, continua da pagina onde parou e
+      *   restaura os contadores do resumo ja acumulados ate entao.
+      *   Marca WS-CKP-TURMA-PASSADA para sinalizar que a turma do
+      *   checkpoint ja foi alcancada nesta execucao: so a partir dai
+      *   e que faz sentido desligar o checkpoint ao trocar de turma.
+              OPEN EXTEND ARQUIVO2
+              IF WS-FS-ARQ2 EQUAL '35' THEN
+                 OPEN OUTPUT ARQUIVO2
+                 MOVE 1                         TO CONTPAG
+                 MOVE ZEROS                     TO WS-QTD-APROVADO
+                                                    WS-QTD-REPROVADO
+                 MOVE ZEROS                     TO WS-SOMA-MEDIAS
+              ELSE
+                 MOVE WS-CKP-PAG                TO CONTPAG
+                 MOVE WS-CKP-QTD-APROVADO       TO WS-QTD-APROVADO
+                 MOVE WS-CKP-QTD-REPROVADO      TO WS-QTD-REPROVADO
+                 MOVE WS-CKP-SOMA-MEDIAS        TO WS-SOMA-MEDIAS
+              END-IF
+              MOVE 'S'                          TO WS-CKP-TURMA-PASSADA
+           ELSE
+      *   Turma nova, diferente da turma do checkpoint retomado: comeca
+      *   um relatorio do zero e zera os contadores do resumo. So
+      *   desliga o checkpoint (WS-CKP-TURMA-ATIVA) quando a turma do
+      *   checkpoint ja tiver sido alcancada e superada nesta execucao
+      *   (WS-CKP-TURMA-PASSADA); turmas que precedem a do checkpoint,
+      *   relidas do inicio do ENTRADA.TXT no reinicio, nao podem
+      *   desligar o checkpoint antes dele ser retomado.
+              OPEN OUTPUT ARQUIVO2
+              MOVE 1                            TO CONTPAG
+              IF WS-CKP-TURMA-PASSADA EQUAL 'S' THEN
+                 MOVE 'N'                       TO WS-CKP-TURMA-ATIVA
+              END-IF
+              MOVE ZEROS                        TO WS-QTD-APROVADO
+                                                    WS-QTD-REPROVADO
+              MOVE ZEROS                        TO WS-SOMA-MEDIAS
+           END-IF.
+           MOVE 'S'                            TO WS-SAIDA-ABERTA
+           MOVE 10                             TO CONTLIN.
+      *
+      *   Imprime, apos o ultimo aluno, o resumo da turma com o total
+      *   de aprovados/reprovados e a media geral da turma.
+       IMPRIME-TRAILER.
+           WRITE REG-IMP FROM TRACEJADO  BEFORE ADVANCING 2 LINES.
+           MOVE WS-QTD-APROVADO                TO TRAILER-APROVADOS
+           MOVE WS-QTD-REPROVADO               TO TRAILER-REPROVADOS
+           IF (WS-QTD-APROVADO + WS-QTD-REPROVADO) GREATER ZEROS THEN
+              COMPUTE TRAILER-MEDIA ROUNDED =
+                 WS-SOMA-MEDIAS / (WS-QTD-APROVADO + WS-QTD-REPROVADO)
+           ELSE
+              MOVE ZEROS                       TO TRAILER-MEDIA
+           END-IF.
+           WRITE REG-IMP FROM LINHA-TRAILER-1 BEFORE ADVANCING 1 LINES.
+           WRITE REG-IMP FROM LINHA-TRAILER-2 BEFORE ADVANCING 1 LINES.
+           WRITE REG-IMP FROM LINHA-TRAILER-3 BEFORE ADVANCING 1 LINES.
+           WRITE REG-IMP FROM LINHA-TRAILER-4 BEFORE ADVANCING 1 LINES.
+      *
+      *   Grava o registro de reinicio a cada WS-CKP-INTERVALO alunos.
+       GRAVA-CHECKPOINT.
+           ADD 1                               TO WS-CKP-CONTADOR
+           IF WS-CKP-CONTADOR NOT LESS WS-CKP-INTERVALO THEN
+              MOVE MATR-ARQUIVO1                TO CKP-MATR
+              MOVE CONTPAG                      TO CKP-PAG
+              MOVE WS-TURMA-ATUAL                TO CKP-TURMA
+              MOVE WS-QTD-APROVADO              TO CKP-QTD-APROVADO
+              MOVE WS-QTD-REPROVADO             TO CKP-QTD-REPROVADO
+              MOVE WS-SOMA-MEDIAS               TO CKP-SOMA-MEDIAS
+              OPEN OUTPUT CHECKPOINT
+              WRITE REG-CKP
+              CLOSE CHECKPOINT
+              MOVE ZEROS                        TO WS-CKP-CONTADOR
+           END-IF.
+      *
+      *   Confere se as tres notas do aluno corrente estao na faixa
+      *   valida (0,00 a 10,00) antes de calcular a media e gravar.
+       VALIDA-NOTAS.
+           MOVE 'S'                            TO WS-NOTA-VALIDA
+           IF NOTA1-ARQUIVO1 NOT NUMERIC
+                 OR NOTA2-ARQUIVO1 NOT NUMERIC
+                 OR NOTA3-ARQUIVO1 NOT NUMERIC THEN
+              MOVE 'N'                         TO WS-NOTA-VALIDA
+           ELSE
+              IF NOTA1-ARQUIVO1 LESS WS-NOTA-MINIMA
+                    OR NOTA1-ARQUIVO1 GREATER WS-NOTA-MAXIMA
+                    OR NOTA2-ARQUIVO1 LESS WS-NOTA-MINIMA
+                    OR NOTA2-ARQUIVO1 GREATER WS-NOTA-MAXIMA
+                    OR NOTA3-ARQUIVO1 LESS WS-NOTA-MINIMA
+                    OR NOTA3-ARQUIVO1 GREATER WS-NOTA-MAXIMA THEN
+                 MOVE 'N'                      TO WS-NOTA-VALIDA
+              END-IF
+           END-IF.
+      *
+      *   Grava, em REJEITOS.TXT, a matricula/nome do aluno cujas
+      *   notas vieram fora da faixa valida, para correcao posterior.
+       GRAVA-REJEITO.
+           MOVE MATR-ARQUIVO1                  TO REJ-MATR
+           MOVE NOME-ARQUIVO1                  TO REJ-NOME
+           WRITE REG-REJ FROM LINHA-REJEITO.
+      *
+       CALCULA-MEDIA.
+           COMPUTE MEDIA-FINAL ROUNDED = (NOTA1-ARQUIVO1 +
+                                          NOTA2-ARQUIVO1 +
+                                          NOTA3-ARQUIVO1) / 3.
+      *
+       FORMATA-LINHA-DETALHE.
+           MOVE MATR-ARQUIVO1                  TO MATR-DETALHE
+           MOVE NOME-ARQUIVO1                  TO NOME-DETALHE
+           MOVE NOTA1-ARQUIVO1                 TO NOTA1-DETALHE
+           MOVE NOTA2-ARQUIVO1                 TO NOTA2-DETALHE
+           MOVE NOTA3-ARQUIVO1                 TO NOTA3-DETALHE
+           MOVE MEDIA-FINAL                    TO MEDIA-DETALHE
+           IF MEDIA-FINAL NOT LESS WS-NOTA-CORTE THEN
+              MOVE 'APROVADO'                  TO RESULTADO-DETALHE
+              ADD 1                            TO WS-QTD-APROVADO
+           ELSE
+              MOVE 'REPROVADO'                 TO RESULTADO-DETALHE
+              ADD 1                            TO WS-QTD-REPROVADO.
+           ADD MEDIA-FINAL                     TO WS-SOMA-MEDIAS.
+      *
+      *   Grava/atualiza o aluno corrente no arquivo mestre ALUNOS.DAT,
+      *   a partir dos campos ja calculados de REG-ARQUIVO1/LINHA-DETALHE.
+       GRAVA-ALUNO.
+           MOVE MATR-ARQUIVO1                  TO MATR-ALUNOS
+           MOVE NOME-ARQUIVO1                  TO NOME-ALUNOS
+           MOVE NOTA1-ARQUIVO1                 TO NOTA1-ALUNOS
+           MOVE NOTA2-ARQUIVO1                 TO NOTA2-ALUNOS
+           MOVE NOTA3-ARQUIVO1                 TO NOTA3-ALUNOS
+           MOVE MEDIA-FINAL                    TO MEDIA-ALUNOS
+           MOVE RESULTADO-DETALHE              TO RESULTADO-ALUNOS
+           MOVE TURMA-ARQUIVO1                  TO TURMA-ALUNOS
+           WRITE REG-ALUNOS
+              INVALID KEY
+                 REWRITE REG-ALUNOS
+           END-WRITE.
+      *
+      *   Grava, em SAIDA.CSV, uma linha delimitada por ';' equivalente
+      *   ao aluno que acabou de ser processado, para uso por planilhas
+      *   ou outros programas que nao leiam o relatorio impresso.
+       GRAVA-CSV.
+           MOVE NOTA1-ARQUIVO1                 TO WS-CSV-N1-ED
+           MOVE NOTA2-ARQUIVO1                 TO WS-CSV-N2-ED
+           MOVE NOTA3-ARQUIVO1                 TO WS-CSV-N3-ED
+           MOVE MEDIA-FINAL                    TO WS-CSV-MED-ED
+           MOVE SPACES                         TO WS-CSV-LINHA
+           STRING MATR-ARQUIVO1            DELIMITED SIZE
+                  ';'                      DELIMITED SIZE
+                  FUNCTION TRIM(NOME-ARQUIVO1) DELIMITED SIZE
+                  ';'                      DELIMITED SIZE
+                  WS-CSV-N1-ED             DELIMITED SIZE
+                  ';'                      DELIMITED SIZE
+                  WS-CSV-N2-ED             DELIMITED SIZE
+                  ';'                      DELIMITED SIZE
+                  WS-CSV-N3-ED             DELIMITED SIZE
+                  ';'                      DELIMITED SIZE
+                  WS-CSV-MED-ED            DELIMITED SIZE
+                  ';'                      DELIMITED SIZE
+                  RESULTADO-DETALHE        DELIMITED SIZE
+                  INTO WS-CSV-LINHA
+           END-STRING.
+           WRITE REG-CSV FROM WS-CSV-LINHA.
+      *
+       IMPRESSAO-RELATORIO.
+           IF CONTLIN NOT LESS 10 THEN
+              MOVE CONTPAG                     TO CAB1-PAG
+              WRITE REG-IMP FROM CABECALHO1 BEFORE ADVANCING 1 LINES
+              WRITE REG-IMP FROM CABECALHO2 BEFORE ADVANCING 1 LINES
+              WRITE REG-IMP FROM CABECALHO3 BEFORE ADVANCING 1 LINES
+              WRITE REG-IMP FROM TRACEJADO  BEFORE ADVANCING 1 LINES
+              MOVE ZEROS                       TO CONTLIN
+              ADD 1                            TO CONTPAG
+           ELSE
+              NEXT SENTENCE.
+
+           WRITE REG-IMP FROM LINHA-DETALHE BEFORE ADVANCING 1 LINES.
+           ADD 1                               TO CONTLIN.
+      *
+      *   Inclui ou corrige um unico aluno, sem reprocessar o
+      *   ENTRADA.TXT inteiro, e reimprime apenas a linha dele.
+       MANUTENCAO-ALUNO.
+           DISPLAY 'Turma: '
+           ACCEPT TURMA-ARQUIVO1
+           DISPLAY 'Matricula: '
+           ACCEPT MATR-ARQUIVO1
+           DISPLAY 'Nome: '
+           ACCEPT NOME-ARQUIVO1
+           DISPLAY 'Nota 1: '
+           ACCEPT NOTA1-ARQUIVO1
+           DISPLAY 'Nota 2: '
+           ACCEPT NOTA2-ARQUIVO1
+           DISPLAY 'Nota 3: '
+           ACCEPT NOTA3-ARQUIVO1
+      *   Abre o relatorio da turma informada, no mesmo
+      *   './SAIDA-<turma>.TXT' que a carga (TROCA-TURMA) usaria.
+           PERFORM MONTA-NOME-SAIDA
+           OPEN EXTEND ARQUIVO2
+           IF WS-FS-ARQ2 EQUAL '35' THEN
+              OPEN OUTPUT ARQUIVO2
+           END-IF
+           PERFORM VALIDA-NOTAS
+           IF WS-NOTA-VALIDA EQUAL 'S' THEN
+              PERFORM CALCULA-MEDIA
+              PERFORM FORMATA-LINHA-DETALHE
+              PERFORM GRAVA-ALUNO
+              PERFORM GRAVA-CSV
+              PERFORM IMPRESSAO-RELATORIO
+           ELSE
+              PERFORM GRAVA-REJEITO
+              DISPLAY 'NOTA FORA DA FAIXA 0,00 A 10,00 - NAO GRAVADO'
+           END-IF.
+      *
+      *   Reimprime, a partir do ALUNOS.DAT, um unico aluno ja
+      *   cadastrado, identificado pela matricula, na turma gravada no
+      *   proprio ALUNOS.DAT.
+       REIMPRESSAO-ALUNO.
+           DISPLAY 'Matricula a reimprimir: '
+           ACCEPT MATR-ALUNOS
+           READ ALUNOS
+              INVALID KEY
+                 DISPLAY 'ALUNO NAO ENCONTRADO: ' MATR-ALUNOS
+              NOT INVALID KEY
+                 MOVE MATR-ALUNOS              TO MATR-ARQUIVO1
+                 MOVE NOME-ALUNOS              TO NOME-ARQUIVO1
+                 MOVE NOTA1-ALUNOS             TO NOTA1-ARQUIVO1
+                 MOVE NOTA2-ALUNOS             TO NOTA2-ARQUIVO1
+                 MOVE NOTA3-ALUNOS             TO NOTA3-ARQUIVO1
+                 MOVE TURMA-ALUNOS             TO TURMA-ARQUIVO1
+                 PERFORM MONTA-NOME-SAIDA
+                 OPEN EXTEND ARQUIVO2
+                 IF WS-FS-ARQ2 EQUAL '35' THEN
+                    OPEN OUTPUT ARQUIVO2
+                 END-IF
+                 PERFORM FORMATA-LINHA-DETALHE
+                 PERFORM IMPRESSAO-RELATORIO
+           END-READ.
+      *
+       FIM-PROGRAMA.
+           CLOSE ALUNOS ARQUIVO2 CSV-EXTRATO REJEITOS.
+           GOBACK.
+      *
+       END PROGRAM PROG6601.
